@@ -2,31 +2,57 @@
        IDENTIFICATION DIVISION.
       **************************
        PROGRAM-ID.  Age3.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 10/04/23. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 10/04/23.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  ADDED THE SENIOR BRACKET (65+) AND ITS
+      *               DISCOUNT CODE ALONGSIDE THE EXISTING
+      *               MAJEUR/MINEUR MESSAGE.
+      * 09/08/26  AP  FLAGS OUT-OF-RANGE AGES FOR MANUAL
+      *               REVIEW INSTEAD OF CLASSIFYING THEM.
+      * 09/08/26  AP  SETS RETURN-CODE (4=SUSPICIOUS AGE,
+      *               0=NORMAL) SO A JOB STREAM CAN BRANCH
+      *               ON THE STEP CONDITION CODE.
+      **************************
+
       **************************
        DATA DIVISION.
       **************************
        WORKING-STORAGE SECTION.
        01  AGE PIC 9(3).
-      
+           88 MINEUR         VALUE 0   THRU 17.
+           88 SENIOR         VALUE 65  THRU 119.
+           88 AGE-SUSPICIOUS VALUE 120 THRU 999.
+
+       01  DISCOUNT-CODE PIC X(04) VALUE SPACES.
+
       ***************************
        PROCEDURE DIVISION.
       ***************************
            MOVE 20 TO AGE.
 
-           IF AGE >= 18 THEN
-              DISPLAY 'VOUS ETES MAJEUR'
-           ELSE 
-              DISPLAY 'VOUS ETES MINEUR'
+           IF AGE-SUSPICIOUS THEN
+              DISPLAY 'AGE HORS LIMITE - A VERIFIER MANUELLEMENT : ' AGE
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              IF AGE >= 18 THEN
+                 DISPLAY 'VOUS ETES MAJEUR'
+              ELSE
+                 DISPLAY 'VOUS ETES MINEUR'
+              END-IF
+
+              IF SENIOR THEN
+                 MOVE 'SEN1' TO DISCOUNT-CODE
+                 DISPLAY 'VOUS ETES SENIOR - CODE REDUCTION '
+                     DISCOUNT-CODE
+              END-IF
+
+              MOVE ZERO TO RETURN-CODE
            END-IF
 
            STOP RUN.
-       
-
-      
-             
\ No newline at end of file
