@@ -2,52 +2,241 @@
        IDENTIFICATION DIVISION.
       **************************
        PROGRAM-ID.  NombrePremier.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 10/04/23. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 10/04/23.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  NOW READS A BATCH OF TICKET NUMBERS
+      *               FROM TICKET-NUMBERS AND WRITES A
+      *               PRIME/NOT-PRIME VERDICT FOR EACH ONE
+      *               TO PRIME-CHECK-RESULTS, INSTEAD OF
+      *               PROMPTING FOR A SINGLE NUMBER.
+      * 09/08/26  AP  WIDENED THE TICKET NUMBER TO 7 DIGITS
+      *               AND BOUNDED THE DIVISOR LOOP AT THE
+      *               SQUARE ROOT OF N (VIA ENT*ENT > N)
+      *               INSTEAD OF N-1, SO LARGE NUMBERS NO
+      *               LONGER TAKE A DIVISOR PASS PER UNIT.
+      * 09/08/26  AP  SETS RETURN-CODE TO ZERO ON COMPLETION
+      *               SO A JOB STREAM CAN BRANCH ON THE STEP
+      *               CONDITION CODE.
+      * 09/08/26  AP  ADDED PRIME-TICKETS, A STRUCTURED
+      *               (NON-REPORT) FEED OF JUST THE PRIME
+      *               TICKET NUMBERS, FOR DRAWWINNERS TO
+      *               CROSS-REFERENCE AGAINST WINNING-
+      *               NUMBERS.
+      * 09/08/26  AP  TKT-NUMBER IS NOW READ AS TEXT AND
+      *               FUNCTION TEST-NUMVAL CHECKED BEFORE THE
+      *               NUMVAL CONVERSION IS TRUSTED, SO A NON-
+      *               NUMERIC TICKET NUMBER IS ROUTED TO
+      *               REJECTED-TICKETS INSTEAD OF BEING
+      *               CARRIED INTO THE PRIME TEST AS INVALID
+      *               NUMERIC DATA (SAME EDIT PATTERN AS
+      *               FONCTIONNUMVAL).
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TICKET-NUMBERS ASSIGN TO "TICKETS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TICKET-NUMBERS-STATUS.
+
+           SELECT PRIME-CHECK-RESULTS ASSIGN TO "PRIMECHK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIME-RESULTS-STATUS.
+
+           SELECT PRIME-TICKETS ASSIGN TO "PRIMETIX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIME-TICKETS-STATUS.
+
+           SELECT REJECTED-TICKETS ASSIGN TO "TKTREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTED-TICKETS-STATUS.
+
       **************************
        DATA DIVISION.
       **************************
+       FILE SECTION.
+       FD  TICKET-NUMBERS.
+       01  TICKET-NUMBER-RECORD.
+           05 TKT-TICKET-ID          PIC X(06).
+           05 TKT-NUMBER             PIC X(07).
+
+       FD  PRIME-CHECK-RESULTS.
+       01  PRIME-CHECK-RESULT-RECORD PIC X(60).
+
+       FD  PRIME-TICKETS.
+       01  PRIME-TICKET-RECORD.
+           05 PT-TICKET-ID           PIC X(06).
+           05 PT-NUMBER              PIC 9(07).
+
+       FD  REJECTED-TICKETS.
+       01  REJECTED-TICKET-RECORD    PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01  N        PIC 9(3) VALUE ZERO.
-       01  ENT      PIC 9(3) VALUE ZERO.
-       01  RESTE    PIC 9(3) VALUE ZERO.
-       01  RESULTAT PIC 9(3) VALUE ZERO.
-      
+       01  N            PIC 9(07) VALUE ZERO.
+       01  ENT          PIC 9(07) VALUE ZERO.
+       01  RESTE        PIC 9(07) VALUE ZERO.
+       01  RESULTAT     PIC 9(07) VALUE ZERO.
+       01  WS-ENT-SQUARED PIC 9(15) COMP VALUE ZERO.
+
+       01  WS-TICKET-NUMBERS-STATUS  PIC X(02).
+       01  WS-PRIME-RESULTS-STATUS   PIC X(02).
+       01  WS-PRIME-TICKETS-STATUS   PIC X(02).
+       01  WS-REJECTED-TICKETS-STATUS PIC X(02).
+
+       01  WS-TEST-RESULT            PIC S9(04).
+
+       01  WS-SWITCHES.
+           05 WS-TICKET-EOF-SW       PIC X(01) VALUE 'N'.
+              88 END-OF-TICKETS      VALUE 'Y'.
+           05 WS-PRIME-SW            PIC X(01) VALUE 'Y'.
+              88 IS-PRIME            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05 WS-TICKET-COUNT        PIC 9(05) COMP VALUE ZERO.
+           05 WS-PRIME-COUNT         PIC 9(05) COMP VALUE ZERO.
+           05 WS-NONPRIME-COUNT      PIC 9(05) COMP VALUE ZERO.
+           05 WS-REJECT-COUNT        PIC 9(05) COMP VALUE ZERO.
+
+       01  WS-RESULT-LINE.
+           05 WS-RESULT-TICKET-ID    PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-RESULT-NUMBER       PIC ZZZZZZ9.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-RESULT-VERDICT      PIC X(14).
+           05 FILLER                 PIC X(35) VALUE SPACES.
+
+       01  WS-REJECT-LINE.
+           05 WS-REJECT-TICKET-ID    PIC X(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-REJECT-NUMBER       PIC X(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-REJECT-MESSAGE      PIC X(20) VALUE
+                  'NOT NUMERIC-REJECTED'.
+           05 FILLER                 PIC X(16) VALUE SPACES.
+
       ***************************
        PROCEDURE DIVISION.
       ***************************
-           
-           PERFORM RECUEILLIR-NOMBRE.
-           PERFORM TRAITEMENT-PRINCIPAL.
-           PERFORM AFFICHAGE.
-
-       RECUEILLIR-NOMBRE.
-           DISPLAY 'Veuillez entrer un entier naturel : '
-           ACCEPT N.
-       
-       TRAITEMENT-PRINCIPAL.
-           MOVE 2 TO ENT.
-           PERFORM UNTIL ENT >= N 
-              DIVIDE N BY ENT GIVING RESULTAT REMAINDER RESTE
-                 IF RESTE = 0 THEN
-                    DISPLAY 'CE N''EST PAS UN NOMBRE PREMIER'
-                    STOP RUN
-                 END-IF 
-              ADD 1 TO ENT
-           END-PERFORM.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-CHECK-TICKET THRU 2000-EXIT
+               UNTIL END-OF-TICKETS.
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
 
-       AFFICHAGE.
-           IF N = ENT THEN
-              DISPLAY 'C''EST UN NOMBRE PREMIER'
+           IF WS-REJECT-COUNT > ZERO THEN
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
            END-IF.
-           
 
            STOP RUN.
-       
 
-      
-             
\ No newline at end of file
+       1000-INITIALIZE.
+           OPEN INPUT  TICKET-NUMBERS.
+           OPEN OUTPUT PRIME-CHECK-RESULTS.
+           OPEN OUTPUT PRIME-TICKETS.
+           OPEN OUTPUT REJECTED-TICKETS.
+           PERFORM 2900-READ-TICKET THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-CHECK-TICKET.
+           COMPUTE WS-TEST-RESULT =
+               FUNCTION TEST-NUMVAL(TKT-NUMBER).
+
+           IF WS-TEST-RESULT = ZERO THEN
+              COMPUTE N = FUNCTION NUMVAL(TKT-NUMBER)
+              PERFORM 2100-TEST-PRIME THRU 2100-EXIT
+              PERFORM 8100-WRITE-RESULT THRU 8100-EXIT
+              ADD 1 TO WS-TICKET-COUNT
+           ELSE
+              PERFORM 8110-WRITE-REJECT THRU 8110-EXIT
+              ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+
+           PERFORM 2900-READ-TICKET THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * A NUMBER LESS THAN 2 IS NOT PRIME BY DEFINITION.
+      * OTHERWISE TRY EACH DIVISOR FROM 2 UP TO THE SQUARE
+      * ROOT OF N - NO FACTOR LARGER THAN THE SQUARE ROOT
+      * CAN HAVE A MATCHING FACTOR SMALLER THAN IT THAT
+      * WASN'T ALREADY TRIED, SO THE SEARCH CAN STOP THERE
+      * (TESTED AS ENT*ENT > N RATHER THAN CALLING SQRT).
+      *-------------------------------------------------
+       2100-TEST-PRIME.
+           MOVE 'Y' TO WS-PRIME-SW.
+           MOVE 2 TO ENT.
+           IF N < 2 THEN
+              MOVE 'N' TO WS-PRIME-SW
+           ELSE
+              COMPUTE WS-ENT-SQUARED = ENT * ENT
+              PERFORM 2110-TEST-DIVISOR THRU 2110-EXIT
+                  UNTIL WS-ENT-SQUARED > N OR NOT IS-PRIME
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2110-TEST-DIVISOR.
+           DIVIDE N BY ENT GIVING RESULTAT REMAINDER RESTE.
+           IF RESTE = 0 THEN
+              MOVE 'N' TO WS-PRIME-SW
+           ELSE
+              ADD 1 TO ENT
+              COMPUTE WS-ENT-SQUARED = ENT * ENT
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+       2900-READ-TICKET.
+           READ TICKET-NUMBERS
+              AT END SET END-OF-TICKETS TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       8000-FINALIZE.
+           CLOSE TICKET-NUMBERS.
+           CLOSE PRIME-CHECK-RESULTS.
+           CLOSE PRIME-TICKETS.
+           CLOSE REJECTED-TICKETS.
+           DISPLAY 'TICKETS TRAITES    : ' WS-TICKET-COUNT.
+           DISPLAY 'NOMBRES PREMIERS    : ' WS-PRIME-COUNT.
+           DISPLAY 'NOMBRES NON PREMIERS: ' WS-NONPRIME-COUNT.
+           DISPLAY 'TICKETS REJETES     : ' WS-REJECT-COUNT.
+       8000-EXIT.
+           EXIT.
+
+       8100-WRITE-RESULT.
+           MOVE TKT-TICKET-ID TO WS-RESULT-TICKET-ID.
+           MOVE N             TO WS-RESULT-NUMBER.
+           IF IS-PRIME THEN
+              MOVE 'PREMIER'     TO WS-RESULT-VERDICT
+              ADD 1 TO WS-PRIME-COUNT
+              MOVE TKT-TICKET-ID TO PT-TICKET-ID
+              MOVE N             TO PT-NUMBER
+              WRITE PRIME-TICKET-RECORD
+           ELSE
+              MOVE 'NON PREMIER' TO WS-RESULT-VERDICT
+              ADD 1 TO WS-NONPRIME-COUNT
+           END-IF.
+           WRITE PRIME-CHECK-RESULT-RECORD FROM WS-RESULT-LINE.
+       8100-EXIT.
+           EXIT.
+
+       8110-WRITE-REJECT.
+           MOVE TKT-TICKET-ID TO WS-REJECT-TICKET-ID.
+           MOVE TKT-NUMBER    TO WS-REJECT-NUMBER.
+           WRITE REJECTED-TICKET-RECORD FROM WS-REJECT-LINE.
+       8110-EXIT.
+           EXIT.
