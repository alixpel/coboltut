@@ -0,0 +1,207 @@
+      **************************
+       IDENTIFICATION DIVISION.
+      **************************
+       PROGRAM-ID.  Transcript.
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  NEW PROGRAM. COMBINES THE OVERALL GRADE
+      *               FROM STUDENT-GRADES (SEE NOTES) WITH THE
+      *               PER-SUBJECT GRADES FROM SUBJECT-GRADES
+      *               (SEE TABLEAUNOTES) INTO ONE TRANSCRIPT
+      *               PER STUDENT.
+      * 09/08/26  AP  SETS RETURN-CODE TO ZERO ON COMPLETION
+      *               SO A JOB STREAM CAN BRANCH ON THE STEP
+      *               CONDITION CODE.
+      * 09/08/26  AP  STUDENT-GRADE-RECORD AND SUBJECT-GRADE-
+      *               RECORD NOW COME FROM THE SHARED STUDGRD
+      *               AND SUBGRD COPYBOOKS ALSO USED BY NOTES
+      *               AND TABLEAUNOTES, INSTEAD OF BEING
+      *               DEFINED HERE INDEPENDENTLY.
+      * 09/08/26  AP  THE STUDENT HEADER LINE NOW ALSO CARRIES
+      *               THE INSUFFISANT/PASSABLE/BIEN/TRES BIEN
+      *               BAND FOR THE OVERALL GRADE, USING THE
+      *               SAME GRADE-SCALE-PARM CUTOFFS AND
+      *               EVALUATE AS NOTES SO THE BAND ON A
+      *               TRANSCRIPT ALWAYS AGREES WITH THE
+      *               GRADEBOOK'S OWN CLASSIFICATION.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES ASSIGN TO "STUGRAD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-GRADES-STATUS.
+
+           SELECT SUBJECT-GRADES ASSIGN TO "SUBGRAD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUBJECT-GRADES-STATUS.
+
+           SELECT TRANSCRIPT-FILE ASSIGN TO "TRANSCPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSCRIPT-STATUS.
+
+           COPY "gradpsel.cpy".
+
+      **************************
+       DATA DIVISION.
+      **************************
+       FILE SECTION.
+       FD  STUDENT-GRADES.
+           COPY "studgrd.cpy".
+
+       FD  SUBJECT-GRADES.
+           COPY "subgrd.cpy".
+
+       FD  TRANSCRIPT-FILE.
+       01  TRANSCRIPT-RECORD        PIC X(60).
+
+           COPY "gradpfd.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-STUDENT-GRADES-STATUS PIC X(02).
+       01  WS-SUBJECT-GRADES-STATUS PIC X(02).
+       01  WS-TRANSCRIPT-STATUS     PIC X(02).
+       01  WS-GRADE-SCALE-STATUS    PIC X(02).
+
+       01  WS-GRADE-SCALE.
+           05 WS-INSUFFISANT-MAX    PIC 9(02) VALUE 09.
+           05 WS-PASSABLE-MAX       PIC 9(02) VALUE 11.
+           05 WS-BIEN-MAX           PIC 9(02) VALUE 14.
+
+       01  WS-GRADE-BAND            PIC X(11).
+
+       01  WS-SWITCHES.
+           05 WS-GRADES-EOF-SW      PIC X(01) VALUE 'N'.
+              88 END-OF-GRADES      VALUE 'Y'.
+           05 WS-SUBJECTS-EOF-SW    PIC X(01) VALUE 'N'.
+              88 END-OF-SUBJECTS    VALUE 'Y'.
+
+       01  WS-REPORT-LINE           PIC X(60).
+
+      ***************************
+       PROCEDURE DIVISION.
+      ***************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 1100-LOAD-GRADE-SCALE THRU 1100-EXIT.
+           PERFORM 2000-PROCESS-STUDENT THRU 2000-EXIT
+               UNTIL END-OF-GRADES.
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+
+           MOVE ZERO TO RETURN-CODE.
+
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT STUDENT-GRADES.
+           OPEN INPUT SUBJECT-GRADES.
+           OPEN OUTPUT TRANSCRIPT-FILE.
+           PERFORM 2900-READ-GRADE THRU 2900-EXIT.
+           PERFORM 2950-READ-SUBJECT THRU 2950-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * GRADE-SCALE-PARM IS OPTIONAL - WHEN IT IS NOT
+      * SUPPLIED WITH THE RUN THE COMPILED-IN DEFAULTS
+      * (09/11/14), THE SAME AS NOTES, STAY IN EFFECT.
+      *-------------------------------------------------
+       1100-LOAD-GRADE-SCALE.
+           OPEN INPUT GRADE-SCALE-PARM.
+           IF WS-GRADE-SCALE-STATUS = '00' THEN
+              READ GRADE-SCALE-PARM
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE GSP-INSUFFISANT-MAX TO WS-INSUFFISANT-MAX
+                    MOVE GSP-PASSABLE-MAX    TO WS-PASSABLE-MAX
+                    MOVE GSP-BIEN-MAX        TO WS-BIEN-MAX
+              END-READ
+              CLOSE GRADE-SCALE-PARM
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * ONE HEADER LINE PER STUDENT (FROM STUDENT-GRADES)
+      * FOLLOWED BY ONE DETAIL LINE PER MATCHING SUBJECT
+      * ROW (FROM SUBJECT-GRADES). SUBJECT-GRADES MUST BE
+      * IN THE SAME STUDENT-ID SEQUENCE AS STUDENT-GRADES.
+      *-------------------------------------------------
+       2000-PROCESS-STUDENT.
+           PERFORM 2050-CLASSIFY-GRADE THRU 2050-EXIT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'STUDENT ' SG-STUDENT-ID ' ' SG-STUDENT-NOM
+               ' OVERALL ' SG-NOTE ' ' WS-GRADE-BAND
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO TRANSCRIPT-RECORD.
+           WRITE TRANSCRIPT-RECORD.
+
+           PERFORM 2100-WRITE-SUBJECT-LINE THRU 2100-EXIT
+               UNTIL END-OF-SUBJECTS
+                  OR TS-STUDENT-ID NOT = SG-STUDENT-ID.
+
+           PERFORM 2900-READ-GRADE THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * SAME CUTOFFS AND BAND NAMES AS NOTES' 2000-GRADE-
+      * STUDENT, SO A STUDENT'S TRANSCRIPT ALWAYS AGREES
+      * WITH THE GRADEBOOK'S OWN CLASSIFICATION.
+      *-------------------------------------------------
+       2050-CLASSIFY-GRADE.
+           EVALUATE TRUE
+              WHEN SG-NOTE <= WS-INSUFFISANT-MAX
+                 MOVE 'INSUFFISANT' TO WS-GRADE-BAND
+              WHEN SG-NOTE <= WS-PASSABLE-MAX
+                 MOVE 'PASSABLE'    TO WS-GRADE-BAND
+              WHEN SG-NOTE <= WS-BIEN-MAX
+                 MOVE 'BIEN'        TO WS-GRADE-BAND
+              WHEN OTHER
+                 MOVE 'TRES BIEN'   TO WS-GRADE-BAND
+           END-EVALUATE.
+       2050-EXIT.
+           EXIT.
+
+       2100-WRITE-SUBJECT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING '    ' TS-SUBJECT-NAME ' ' TS-SUBJECT-GRADE
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO TRANSCRIPT-RECORD.
+           WRITE TRANSCRIPT-RECORD.
+
+           PERFORM 2950-READ-SUBJECT THRU 2950-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2900-READ-GRADE.
+           READ STUDENT-GRADES
+              AT END SET END-OF-GRADES TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       2950-READ-SUBJECT.
+           READ SUBJECT-GRADES
+              AT END SET END-OF-SUBJECTS TO TRUE
+           END-READ.
+       2950-EXIT.
+           EXIT.
+
+       8000-FINALIZE.
+           CLOSE STUDENT-GRADES.
+           CLOSE SUBJECT-GRADES.
+           CLOSE TRANSCRIPT-FILE.
+       8000-EXIT.
+           EXIT.
