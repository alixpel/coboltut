@@ -2,34 +2,138 @@
        IDENTIFICATION DIVISION.
       **************************
        PROGRAM-ID.  TableauIndex.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 25/04/23. 
-       DATE-COMPILED. 25/04/23. 
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 25/04/23.
+       DATE-COMPILED. 25/04/23.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  TABLE IS NOW LOADED FROM INDEX-VALUES
+      *               INSTEAD OF BEING SEARCHED WHILE STILL
+      *               EMPTY.
+      * 09/08/26  AP  INDEX-VALUES MUST BE IN ASCENDING
+      *               NOMBRE ORDER; SWITCHED TO A BINARY
+      *               SEARCH ALL AGAINST THE ASCENDING KEY
+      *               INSTEAD OF THE SEQUENTIAL SEARCH.
+      * 09/08/26  AP  SETS RETURN-CODE (4=NOT FOUND,
+      *               0=FOUND) SO A JOB STREAM CAN BRANCH
+      *               ON THE STEP CONDITION CODE.
+      * 09/08/26  AP  THE SEARCH TARGET NOW COMES FROM THE
+      *               OPTIONAL TARGET-NOMBRE-PARM FILE WHEN
+      *               ONE IS PRESENT (SAME OPTIONAL-PARM-FILE
+      *               CONVENTION AS AGE2'S PRICING-TABLE AND
+      *               NOTES'/TRANSCRIPT'S GRADE-SCALE-PARM)
+      *               INSTEAD OF ALWAYS BEING THE FIXED
+      *               LITERAL 21.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INDEX-VALUES ASSIGN TO "IDXVALS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INDEX-VALUES-STATUS.
+
+           SELECT TARGET-NOMBRE-PARM ASSIGN TO "TARGETPM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TARGET-PARM-STATUS.
+
       **************************
        DATA DIVISION.
       **************************
+       FILE SECTION.
+       FD  INDEX-VALUES.
+       01  INDEX-VALUE-RECORD.
+           05 IV-NOMBRE              PIC 9(02).
+
+       FD  TARGET-NOMBRE-PARM.
+       01  TARGET-NOMBRE-PARM-RECORD.
+           05 TNP-TARGET-NOMBRE      PIC 9(02).
+
        WORKING-STORAGE SECTION.
+       01  WS-INDEX-VALUES-STATUS    PIC X(02).
+       01  WS-TARGET-PARM-STATUS     PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-INDEX-VALUES-EOF-SW PIC X(01) VALUE 'N'.
+              88 END-OF-INDEX-VALUES VALUE 'Y'.
+
+       01  WS-NB-ENTRIES             PIC 9(02) COMP VALUE ZERO.
+       01  WS-MAX-ENTRIES            PIC 9(02) COMP VALUE 99.
+       01  WS-TARGET-NOMBRE          PIC 9(02) VALUE 21.
+
        01  TABLEAU.
-           05 NOMBRE PIC 9(2) OCCURS 99 INDEXED BY WS-INDEX.
+           05 NOMBRE PIC 9(2) OCCURS 1 TO 99 TIMES
+                 DEPENDING ON WS-NB-ENTRIES
+                 ASCENDING KEY IS NOMBRE
+                 INDEXED BY WS-INDEX.
 
-             
       ***************************
        PROCEDURE DIVISION.
       ***************************
-           SET WS-INDEX TO 1
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-TABLEAU THRU 1000-EXIT.
+           PERFORM 1200-LOAD-TARGET-NOMBRE THRU 1200-EXIT.
+           PERFORM 2000-SEARCH-NOMBRE THRU 2000-EXIT.
+
+           STOP RUN.
+
+       1000-LOAD-TABLEAU.
+           OPEN INPUT INDEX-VALUES.
+           PERFORM 2900-READ-INDEX-VALUE THRU 2900-EXIT.
 
-           SEARCH NOMBRE
+           PERFORM 1100-ADD-ENTRY THRU 1100-EXIT
+               UNTIL END-OF-INDEX-VALUES
+                  OR WS-NB-ENTRIES >= WS-MAX-ENTRIES.
+
+           CLOSE INDEX-VALUES.
+       1000-EXIT.
+           EXIT.
+
+       1100-ADD-ENTRY.
+           ADD 1 TO WS-NB-ENTRIES.
+           MOVE IV-NOMBRE TO NOMBRE(WS-NB-ENTRIES).
+           PERFORM 2900-READ-INDEX-VALUE THRU 2900-EXIT.
+       1100-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * TARGET-NOMBRE-PARM IS OPTIONAL. IF IT IS NOT
+      * PRESENT, WS-TARGET-NOMBRE KEEPS ITS COMPILED-IN
+      * DEFAULT OF 21.
+      *-------------------------------------------------
+       1200-LOAD-TARGET-NOMBRE.
+           OPEN INPUT TARGET-NOMBRE-PARM.
+           IF WS-TARGET-PARM-STATUS = '00' THEN
+              READ TARGET-NOMBRE-PARM
+                 NOT AT END
+                    MOVE TNP-TARGET-NOMBRE TO WS-TARGET-NOMBRE
+              END-READ
+              CLOSE TARGET-NOMBRE-PARM
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       2000-SEARCH-NOMBRE.
+           SEARCH ALL NOMBRE
               AT END
                  DISPLAY 'LE NOMBRE N''A PAS ETE TROUVE !'
-              WHEN NOMBRE(WS-INDEX) = 21
-                 DISPLAY 'LE NOMBRE ' NOMBRE(WS-INDEX) ' A ETE TROUVE !'
+                 MOVE 4 TO RETURN-CODE
+              WHEN NOMBRE(WS-INDEX) = WS-TARGET-NOMBRE
+                 DISPLAY 'LE NOMBRE ' NOMBRE(WS-INDEX)
+                     ' A ETE TROUVE !'
+                 MOVE ZERO TO RETURN-CODE
            END-SEARCH.
-        
-           STOP RUN.
-       
+       2000-EXIT.
+           EXIT.
 
-      
-             
\ No newline at end of file
+       2900-READ-INDEX-VALUE.
+           READ INDEX-VALUES
+              AT END SET END-OF-INDEX-VALUES TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
