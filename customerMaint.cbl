@@ -0,0 +1,198 @@
+      **************************
+       IDENTIFICATION DIVISION.
+      **************************
+       PROGRAM-ID.  CustomerMaint.
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  NEW PROGRAM. ADD/CHANGE/DELETE/INQUIRE
+      *               MAINTENANCE FOR THE INDEXED CUSTOMER-
+      *               MASTER FILE, SO A REPEAT VISITOR'S
+      *               DATE OF BIRTH AND LAST MEASURED HEIGHT
+      *               ARE ON FILE INSTEAD OF BEING RE-
+      *               ENTERED AT EVERY GATE.
+      * 09/08/26  AP  ADD AND CHANGE NOW CAPTURE THE
+      *               MEMBERSHIP EXPIRY DATE SO THE NIGHTLY
+      *               RENEWAL RUN HAS SOMETHING TO CHECK.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "custmsel.cpy".
+
+      **************************
+       DATA DIVISION.
+      **************************
+       FILE SECTION.
+           COPY "custmfd.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-MASTER-STATUS PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-DONE-SW             PIC X(01) VALUE 'N'.
+              88 MAINT-DONE          VALUE 'Y'.
+
+       01  WS-FUNCTION-CODE          PIC X(01).
+           88 ADD-CUSTOMER           VALUE 'A'.
+           88 CHANGE-CUSTOMER        VALUE 'C'.
+           88 DELETE-CUSTOMER        VALUE 'D'.
+           88 INQUIRE-CUSTOMER       VALUE 'I'.
+           88 EXIT-MAINTENANCE       VALUE 'X'.
+
+       01  WS-VISITOR-ID             PIC X(10).
+       01  WS-VISITOR-NOM            PIC X(20).
+       01  WS-DATE-OF-BIRTH          PIC 9(08).
+       01  WS-LAST-HEIGHT            PIC 9(03).
+       01  WS-MEMBERSHIP-EXPIRY      PIC 9(08).
+
+      ***************************
+       PROCEDURE DIVISION.
+      ***************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+               UNTIL MAINT-DONE.
+
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+
+           MOVE ZERO TO RETURN-CODE.
+
+           STOP RUN.
+
+      *-------------------------------------------------
+      * CUSTMAST MAY NOT EXIST YET THE FIRST TIME THIS
+      * PROGRAM IS RUN, SO A MISSING FILE (STATUS 35) IS
+      * TREATED AS AN EMPTY MASTER AND CREATED HERE RATHER
+      * THAN TREATED AS AN ERROR.
+      *-------------------------------------------------
+       1000-INITIALIZE.
+           OPEN I-O CUSTOMER-MASTER.
+           IF WS-CUSTOMER-MASTER-STATUS = '35' THEN
+              OPEN OUTPUT CUSTOMER-MASTER
+              CLOSE CUSTOMER-MASTER
+              OPEN I-O CUSTOMER-MASTER
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-REQUEST.
+           DISPLAY ' '.
+           DISPLAY '-------- CUSTOMER MASTER MAINTENANCE --------'.
+           DISPLAY 'A - ADD     C - CHANGE   D - DELETE'.
+           DISPLAY 'I - INQUIRE X - EXIT'.
+           DISPLAY 'FUNCTION ?'.
+           ACCEPT WS-FUNCTION-CODE.
+
+           EVALUATE TRUE
+              WHEN ADD-CUSTOMER
+                 PERFORM 3000-ADD-CUSTOMER THRU 3000-EXIT
+              WHEN CHANGE-CUSTOMER
+                 PERFORM 4000-CHANGE-CUSTOMER THRU 4000-EXIT
+              WHEN DELETE-CUSTOMER
+                 PERFORM 5000-DELETE-CUSTOMER THRU 5000-EXIT
+              WHEN INQUIRE-CUSTOMER
+                 PERFORM 6000-INQUIRE-CUSTOMER THRU 6000-EXIT
+              WHEN EXIT-MAINTENANCE
+                 SET MAINT-DONE TO TRUE
+              WHEN OTHER
+                 DISPLAY 'INVALID FUNCTION CODE - TRY AGAIN'
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+       3000-ADD-CUSTOMER.
+           DISPLAY 'MEMBERSHIP/TICKET ID ?'.
+           ACCEPT WS-VISITOR-ID.
+           DISPLAY 'VISITOR NAME ?'.
+           ACCEPT WS-VISITOR-NOM.
+           DISPLAY 'DATE OF BIRTH (YYYYMMDD) ?'.
+           ACCEPT WS-DATE-OF-BIRTH.
+           DISPLAY 'LAST MEASURED HEIGHT (CM) ?'.
+           ACCEPT WS-LAST-HEIGHT.
+           DISPLAY 'MEMBERSHIP EXPIRY DATE (YYYYMMDD) ?'.
+           ACCEPT WS-MEMBERSHIP-EXPIRY.
+
+           MOVE WS-VISITOR-ID        TO CUM-VISITOR-ID.
+           MOVE WS-VISITOR-NOM       TO CUM-VISITOR-NOM.
+           MOVE WS-DATE-OF-BIRTH     TO CUM-DATE-OF-BIRTH.
+           MOVE WS-LAST-HEIGHT       TO CUM-LAST-HEIGHT.
+           MOVE WS-MEMBERSHIP-EXPIRY TO CUM-MEMBERSHIP-EXPIRY.
+
+           WRITE CUSTOMER-MASTER-RECORD
+              INVALID KEY
+                 DISPLAY 'CUSTOMER ' WS-VISITOR-ID
+                     ' ALREADY ON FILE - NOT ADDED'
+              NOT INVALID KEY
+                 DISPLAY 'CUSTOMER ' WS-VISITOR-ID ' ADDED'
+           END-WRITE.
+       3000-EXIT.
+           EXIT.
+
+       4000-CHANGE-CUSTOMER.
+           DISPLAY 'MEMBERSHIP/TICKET ID ?'.
+           ACCEPT WS-VISITOR-ID.
+           MOVE WS-VISITOR-ID TO CUM-VISITOR-ID.
+
+           READ CUSTOMER-MASTER
+              INVALID KEY
+                 DISPLAY 'CUSTOMER ' WS-VISITOR-ID ' NOT ON FILE'
+              NOT INVALID KEY
+                 DISPLAY 'NEW LAST MEASURED HEIGHT (CM) ?'
+                 ACCEPT WS-LAST-HEIGHT
+                 MOVE WS-LAST-HEIGHT TO CUM-LAST-HEIGHT
+                 DISPLAY 'NEW MEMBERSHIP EXPIRY DATE (YYYYMMDD) ?'
+                 ACCEPT WS-MEMBERSHIP-EXPIRY
+                 MOVE WS-MEMBERSHIP-EXPIRY TO CUM-MEMBERSHIP-EXPIRY
+                 REWRITE CUSTOMER-MASTER-RECORD
+                 DISPLAY 'CUSTOMER ' WS-VISITOR-ID ' CHANGED'
+           END-READ.
+       4000-EXIT.
+           EXIT.
+
+       5000-DELETE-CUSTOMER.
+           DISPLAY 'MEMBERSHIP/TICKET ID ?'.
+           ACCEPT WS-VISITOR-ID.
+           MOVE WS-VISITOR-ID TO CUM-VISITOR-ID.
+
+           READ CUSTOMER-MASTER
+              INVALID KEY
+                 DISPLAY 'CUSTOMER ' WS-VISITOR-ID ' NOT ON FILE'
+              NOT INVALID KEY
+                 DELETE CUSTOMER-MASTER RECORD
+                 DISPLAY 'CUSTOMER ' WS-VISITOR-ID ' DELETED'
+           END-READ.
+       5000-EXIT.
+           EXIT.
+
+       6000-INQUIRE-CUSTOMER.
+           DISPLAY 'MEMBERSHIP/TICKET ID ?'.
+           ACCEPT WS-VISITOR-ID.
+           MOVE WS-VISITOR-ID TO CUM-VISITOR-ID.
+
+           READ CUSTOMER-MASTER
+              INVALID KEY
+                 DISPLAY 'CUSTOMER ' WS-VISITOR-ID ' NOT ON FILE'
+              NOT INVALID KEY
+                 DISPLAY 'VISITOR ID   : ' CUM-VISITOR-ID
+                 DISPLAY 'VISITOR NAME : ' CUM-VISITOR-NOM
+                 DISPLAY 'DATE OF BIRTH: ' CUM-DATE-OF-BIRTH
+                 DISPLAY 'LAST HEIGHT  : ' CUM-LAST-HEIGHT
+                 DISPLAY 'EXPIRY DATE  : ' CUM-MEMBERSHIP-EXPIRY
+           END-READ.
+       6000-EXIT.
+           EXIT.
+
+       8000-FINALIZE.
+           CLOSE CUSTOMER-MASTER.
+       8000-EXIT.
+           EXIT.
