@@ -0,0 +1,144 @@
+      **************************
+       IDENTIFICATION DIVISION.
+      **************************
+       PROGRAM-ID.  MembershipRenewal.
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  NEW PROGRAM. NIGHTLY BATCH RUN AGAINST
+      *               CUSTOMER-MASTER - ANY MEMBERSHIP DUE
+      *               TO EXPIRE WITHIN THE RENEWAL WINDOW
+      *               (RNP-DAYS-AHEAD, DEFAULT 30) IS WRITTEN
+      *               TO RENEWAL-NOTICES.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "custmsel.cpy".
+
+           SELECT RENEWAL-NOTICES ASSIGN TO "RENOTICE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RENEWAL-NOTICES-STATUS.
+
+           COPY "renwpsel.cpy".
+
+      **************************
+       DATA DIVISION.
+      **************************
+       FILE SECTION.
+           COPY "custmfd.cpy".
+
+       FD  RENEWAL-NOTICES.
+       01  RENEWAL-NOTICE-RECORD.
+           05 RN-VISITOR-ID         PIC X(10).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 RN-VISITOR-NOM        PIC X(20).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 RN-MEMBERSHIP-EXPIRY  PIC 9(08).
+
+           COPY "renwpfd.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-MASTER-STATUS   PIC X(02).
+       01  WS-RENEWAL-NOTICES-STATUS   PIC X(02).
+       01  WS-RENEWAL-PARM-STATUS      PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-CUSTOMER-EOF-SW       PIC X(01) VALUE 'N'.
+              88 END-OF-CUSTOMERS      VALUE 'Y'.
+
+       01  WS-DAYS-AHEAD                PIC 9(03) VALUE 30.
+       01  WS-RUN-DATE                  PIC 9(08).
+       01  WS-CUTOFF-DATE                PIC 9(08).
+       01  WS-RUN-DATE-INTEGER           PIC S9(09) COMP.
+       01  WS-CUTOFF-DATE-INTEGER        PIC S9(09) COMP.
+
+       01  WS-NOTICE-COUNT               PIC 9(05) COMP VALUE ZERO.
+
+      ***************************
+       PROCEDURE DIVISION.
+      ***************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+           PERFORM 2000-CHECK-CUSTOMER THRU 2000-EXIT
+               UNTIL END-OF-CUSTOMERS.
+
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+
+           IF WS-NOTICE-COUNT > ZERO THEN
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+      *-------------------------------------------------
+      * RENEWAL-WINDOW-PARM IS OPTIONAL - WHEN IT IS NOT
+      * SUPPLIED WITH THE RUN THE COMPILED-IN DEFAULT OF
+      * 30 DAYS STAYS IN EFFECT.
+      *-------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT RENEWAL-WINDOW-PARM.
+           IF WS-RENEWAL-PARM-STATUS = '00' THEN
+              READ RENEWAL-WINDOW-PARM
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE RNP-DAYS-AHEAD TO WS-DAYS-AHEAD
+              END-READ
+              CLOSE RENEWAL-WINDOW-PARM
+           END-IF.
+
+           COMPUTE WS-CUTOFF-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE) + WS-DAYS-AHEAD.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-CUTOFF-DATE-INTEGER)
+               TO WS-CUTOFF-DATE.
+
+           OPEN INPUT CUSTOMER-MASTER.
+           OPEN OUTPUT RENEWAL-NOTICES.
+           PERFORM 2900-READ-CUSTOMER THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * A MEMBERSHIP IS FLAGGED WHEN ITS EXPIRY DATE FALLS
+      * ON OR BEFORE THE CUTOFF DATE - THIS ALSO CATCHES
+      * MEMBERSHIPS THAT HAVE ALREADY EXPIRED.
+      *-------------------------------------------------
+       2000-CHECK-CUSTOMER.
+           IF CUM-MEMBERSHIP-EXPIRY <= WS-CUTOFF-DATE THEN
+              MOVE CUM-VISITOR-ID        TO RN-VISITOR-ID
+              MOVE CUM-VISITOR-NOM       TO RN-VISITOR-NOM
+              MOVE CUM-MEMBERSHIP-EXPIRY TO RN-MEMBERSHIP-EXPIRY
+              WRITE RENEWAL-NOTICE-RECORD
+              ADD 1 TO WS-NOTICE-COUNT
+           END-IF.
+
+           PERFORM 2900-READ-CUSTOMER THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2900-READ-CUSTOMER.
+           READ CUSTOMER-MASTER NEXT RECORD
+              AT END SET END-OF-CUSTOMERS TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       8000-FINALIZE.
+           CLOSE CUSTOMER-MASTER.
+           CLOSE RENEWAL-NOTICES.
+       8000-EXIT.
+           EXIT.
