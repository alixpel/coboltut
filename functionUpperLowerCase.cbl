@@ -2,31 +2,110 @@
        IDENTIFICATION DIVISION.
       **************************
        PROGRAM-ID.  FonctionLowerCaseUpperCase.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 10/04/23. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 10/04/23.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  TURNED INTO A NAME-STANDARDIZATION
+      *               BATCH JOB THAT WALKS THE CUSTOMER/
+      *               MEMBER NAME-ENTRIES FILE AND REWRITES
+      *               EVERY NAME FIELD TO UPPER-CASE, INSTEAD
+      *               OF DEMONSTRATING THE TWO INTRINSICS ON
+      *               ONE PAIR OF HARDCODED LITERALS - NAMES
+      *               ARRIVE FROM MULTIPLE SOURCES IN MIXED
+      *               CASE AND LOOK UNPROFESSIONAL ON PRINTED
+      *               REPORTS AND MAILING LABELS OTHERWISE.
+      * 09/08/26  AP  SETS RETURN-CODE TO ZERO ON COMPLETION
+      *               SO A JOB STREAM CAN BRANCH ON THE STEP
+      *               CONDITION CODE.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-ENTRIES ASSIGN TO "NAMEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAME-ENTRIES-STATUS.
+
+           SELECT NAME-STANDARDIZED ASSIGN TO "NAMESTD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAME-STANDARDIZED-STATUS.
+
       **************************
        DATA DIVISION.
       **************************
+       FILE SECTION.
+       FD  NAME-ENTRIES.
+       01  NAME-ENTRY-RECORD.
+           05 NE-SOURCE               PIC X(08).
+           05 NE-ID                   PIC X(06).
+           05 NE-NAME                 PIC X(20).
+
+       FD  NAME-STANDARDIZED.
+       01  NAME-STANDARDIZED-RECORD.
+           05 NS-SOURCE               PIC X(08).
+           05 NS-ID                   PIC X(06).
+           05 NS-NAME                 PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01  CHAINE1     PIC X(29) VALUE 'CETTE PHRASE EST EN MAJUSCULES'.
-       01  CHAINE2     PIC X(29) VALUE 'cette phrase est en minuscules'.
-       01  MODIF-CH1   PIC X(29).
-       01  MODIF-CH2   PIC X(29).
-      
+       01  WS-NAME-ENTRIES-STATUS        PIC X(02).
+       01  WS-NAME-STANDARDIZED-STATUS   PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-NAME-ENTRIES-EOF-SW     PIC X(01) VALUE 'N'.
+              88 END-OF-NAME-ENTRIES     VALUE 'Y'.
+
+       01  WS-NAME-COUNT              PIC 9(05) COMP VALUE ZERO.
+
       ***************************
        PROCEDURE DIVISION.
       ***************************
-           MOVE  FUNCTION LOWER-CASE (CHAINE1) TO MODIF-CH1
-           MOVE  FUNCTION UPPER-CASE (CHAINE2) TO MODIF-CH2
-           DISPLAY 'CHAINE1 : <' MODIF-CH1 '>'
-           DISPLAY 'CHAINE2 : <' MODIF-CH2 '>'
-        
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+           PERFORM 2000-STANDARDIZE-NAME THRU 2000-EXIT
+               UNTIL END-OF-NAME-ENTRIES.
+
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+
+           MOVE ZERO TO RETURN-CODE.
+
            STOP RUN.
-       
 
-      
-             
\ No newline at end of file
+       1000-INITIALIZE.
+           OPEN INPUT NAME-ENTRIES.
+           OPEN OUTPUT NAME-STANDARDIZED.
+           PERFORM 2900-READ-NAME-ENTRY THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-STANDARDIZE-NAME.
+           MOVE NE-SOURCE TO NS-SOURCE.
+           MOVE NE-ID     TO NS-ID.
+           MOVE FUNCTION UPPER-CASE (NE-NAME) TO NS-NAME.
+           WRITE NAME-STANDARDIZED-RECORD.
+           ADD 1 TO WS-NAME-COUNT.
+
+           PERFORM 2900-READ-NAME-ENTRY THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2900-READ-NAME-ENTRY.
+           READ NAME-ENTRIES
+               AT END SET END-OF-NAME-ENTRIES TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE NAME-ENTRIES.
+           CLOSE NAME-STANDARDIZED.
+           DISPLAY 'NAMES STANDARDIZED : ' WS-NAME-COUNT.
+       9000-EXIT.
+           EXIT.
