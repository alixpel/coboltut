@@ -2,36 +2,52 @@
        IDENTIFICATION DIVISION.
       **************************
        PROGRAM-ID.  Age.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 10/04/23. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 10/04/23.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  FLAGS OUT-OF-RANGE/SUSPICIOUS AGES FOR
+      *               MANUAL REVIEW INSTEAD OF LETTING THE
+      *               18 THRU 130 BUCKET CLASSIFY A TYPO
+      *               (E.G. 199) AS AN ADULT.
+      * 09/08/26  AP  SETS RETURN-CODE (4=SUSPICIOUS AGE,
+      *               0=NORMAL) SO A JOB STREAM CAN BRANCH
+      *               ON THE STEP CONDITION CODE.
+      **************************
+
       **************************
        DATA DIVISION.
       **************************
        WORKING-STORAGE SECTION.
        01  AGE PIC 9(3) VALUE 15.
-      
+           88 AGE-SUSPICIOUS VALUE 120 THRU 999.
+
       ***************************
        PROCEDURE DIVISION.
       ***************************
-           EVALUATE AGE
-              WHEN 0 THRU 3
-                 DISPLAY 'VOUS ETES UN BEBE.'
-              WHEN 4 THRU 10
-                 DISPLAY 'VOUS ETES UN ENFANT.'
-              WHEN 11 THRU 17
-                 DISPLAY 'VOUS ETES UN ADOLESCENT.'
-              WHEN 18 THRU 130
-                 DISPLAY 'VOUS ETES ADULTE.'
-              WHEN OTHER
-                 DISPLAY 'VOUS ETES IMMORTEL.'
-           END-EVALUATE
+           IF AGE-SUSPICIOUS THEN
+              DISPLAY 'AGE HORS LIMITE - A VERIFIER MANUELLEMENT : ' AGE
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              EVALUATE AGE
+                 WHEN 0 THRU 3
+                    DISPLAY 'VOUS ETES UN BEBE.'
+                 WHEN 4 THRU 10
+                    DISPLAY 'VOUS ETES UN ENFANT.'
+                 WHEN 11 THRU 17
+                    DISPLAY 'VOUS ETES UN ADOLESCENT.'
+                 WHEN 18 THRU 119
+                    DISPLAY 'VOUS ETES ADULTE.'
+              END-EVALUATE
+              MOVE ZERO TO RETURN-CODE
+           END-IF
 
            STOP RUN.
-       
 
-      
-             
\ No newline at end of file
+
+
+
