@@ -2,35 +2,226 @@
        IDENTIFICATION DIVISION.
       **************************
        PROGRAM-ID.  Manege.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 10/04/23. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 10/04/23.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  CALLABLE FROM DAILYCYCLE AS THE RIDE
+      *               SAFETY STEP; LOGS COMPLETION TO
+      *               CYCLE-LOG.
+      * 09/08/26  AP  HEIGHT CHECK NOW DRIVEN BY RIDE-MASTER
+      *               (EACH RIDE HAS ITS OWN MINIMUM HEIGHT)
+      *               AND CHECKS EVERY VISITOR IN RIDE-
+      *               VISITORS INSTEAD OF ONE WIRED-IN VALUE.
+      * 09/08/26  AP  EVERY RIDE-ADMISSION DECISION IS NOW
+      *               WRITTEN TO SAFETY-AUDIT-LOG.
+      * 09/08/26  AP  A SUPERVISOR CAN OVERRIDE A REJECTION
+      *               FOR A VISITOR WITHIN 10CM OF THE
+      *               MINIMUM HEIGHT (RV-OVERRIDE-FLAG='Y');
+      *               VISITORS FURTHER BELOW ARE STILL
+      *               REJECTED REGARDLESS OF THE FLAG.
+      * 09/08/26  AP  RETURNS CYC-RETURN-CODE 4 TO DAILYCYCLE
+      *               WHEN ANY VISITOR WAS REJECTED, INSTEAD
+      *               OF ALWAYS REPORTING ZERO, SO THE CYCLE
+      *               LOG SHOWS WHICH STEP NEEDS FOLLOW-UP.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RIDE-MASTER ASSIGN TO "RIDEMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RIDE-MASTER-STATUS.
+
+           SELECT RIDE-VISITORS ASSIGN TO "RIDEVSTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RIDE-VISITORS-STATUS.
+
+           SELECT SAFETY-AUDIT-LOG ASSIGN TO "SAFEAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAFETY-AUDIT-STATUS.
+
+           COPY "cyclgsel.cpy".
+
       **************************
        DATA DIVISION.
       **************************
+       FILE SECTION.
+       FD  RIDE-MASTER.
+       01  RIDE-MASTER-RECORD.
+           05 RM-RIDE-ID             PIC X(06).
+           05 RM-RIDE-NOM            PIC X(20).
+           05 RM-MIN-HEIGHT          PIC 9(03).
+
+       FD  RIDE-VISITORS.
+       01  RIDE-VISITOR-RECORD.
+           05 RV-RIDE-ID             PIC X(06).
+           05 RV-VISITOR-ID          PIC X(06).
+           05 RV-HEIGHT              PIC 9(03).
+           05 RV-OVERRIDE-FLAG       PIC X(01).
+              88 SUPERVISOR-OVERRIDE VALUE 'Y'.
+
+       FD  SAFETY-AUDIT-LOG.
+       01  SAFETY-AUDIT-RECORD.
+           05 SAL-RIDE-ID            PIC X(06).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 SAL-VISITOR-ID         PIC X(06).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 SAL-HEIGHT             PIC 9(03).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 SAL-MIN-HEIGHT         PIC 9(03).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 SAL-DECISION           PIC X(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 SAL-TIME               PIC 9(08).
+
+           COPY "cyclgfd.cpy".
+
        WORKING-STORAGE SECTION.
        01  TAILLE-MANEGE PIC 9(3).
-           88 OK    VALUE 150   THRU 245.
-           88 KO    VALUE 0     THRU 149.
-      
+       01  WS-BORDERLINE-TOLERANCE  PIC 9(02) VALUE 10.
+       01  WS-HEIGHT-SHORTFALL      PIC S9(03).
+
+       01  WS-RIDE-MASTER-STATUS    PIC X(02).
+       01  WS-RIDE-VISITORS-STATUS  PIC X(02).
+       01  WS-SAFETY-AUDIT-STATUS   PIC X(02).
+       01  WS-CYCLE-LOG-STATUS      PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-RIDE-EOF-SW        PIC X(01) VALUE 'N'.
+              88 END-OF-RIDES       VALUE 'Y'.
+           05 WS-VISITOR-EOF-SW     PIC X(01) VALUE 'N'.
+              88 END-OF-VISITORS    VALUE 'Y'.
+
+       01  WS-REJECTED-COUNT        PIC 9(05) COMP VALUE ZERO.
+
+       LINKAGE SECTION.
+           COPY "cycparm.cpy".
+
       ***************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING CYC-PARM-AREA.
       ***************************
-           MOVE 125 TO TAILLE-MANEGE.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RIDE THRU 2000-EXIT
+               UNTIL END-OF-RIDES.
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+
+           IF WS-REJECTED-COUNT > ZERO THEN
+              MOVE 4 TO CYC-RETURN-CODE
+           ELSE
+              MOVE ZERO TO CYC-RETURN-CODE
+           END-IF.
+           PERFORM 9800-LOG-CYCLE-STEP THRU 9800-EXIT.
+
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT RIDE-MASTER.
+           OPEN INPUT RIDE-VISITORS.
+           OPEN OUTPUT SAFETY-AUDIT-LOG.
+           PERFORM 2900-READ-RIDE THRU 2900-EXIT.
+           PERFORM 2950-READ-VISITOR THRU 2950-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * RIDE-VISITORS MUST BE IN THE SAME RIDE-ID SEQUENCE
+      * AS RIDE-MASTER. ALL VISITORS QUEUED FOR A RIDE ARE
+      * CHECKED AGAINST THAT RIDE'S MINIMUM HEIGHT BEFORE
+      * MOVING ON TO THE NEXT RIDE.
+      *-------------------------------------------------
+       2000-PROCESS-RIDE.
+           DISPLAY '----------------------------------'.
+           DISPLAY 'MANEGE : ' RM-RIDE-NOM
+               ' TAILLE MINIMUM : ' RM-MIN-HEIGHT.
 
-           IF OK THEN
-              DISPLAY 'VOUS POUVEZ PRENDRE PLACE DANS CE MANEGE'
-           ELSE 
-              IF KO 
-                 DISPLAY 'VOUS NE POUVEZ PAS ACCEDER AU MANEGE.'
+           PERFORM 2100-CHECK-VISITOR THRU 2100-EXIT
+               UNTIL END-OF-VISITORS
+                  OR RV-RIDE-ID NOT = RM-RIDE-ID.
+
+           PERFORM 2900-READ-RIDE THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-CHECK-VISITOR.
+           MOVE RV-HEIGHT TO TAILLE-MANEGE.
+
+           IF TAILLE-MANEGE >= RM-MIN-HEIGHT THEN
+              DISPLAY 'VISITEUR ' RV-VISITOR-ID
+                  ' : VOUS POUVEZ PRENDRE PLACE DANS CE MANEGE'
+              MOVE 'ADMITTED' TO SAL-DECISION
+           ELSE
+              COMPUTE WS-HEIGHT-SHORTFALL =
+                  RM-MIN-HEIGHT - TAILLE-MANEGE
+              IF SUPERVISOR-OVERRIDE
+                 AND WS-HEIGHT-SHORTFALL NOT > WS-BORDERLINE-TOLERANCE
+              THEN
+                 DISPLAY 'VISITEUR ' RV-VISITOR-ID
+                     ' : ACCES AUTORISE PAR DEROGATION DU SUPERVISEUR'
+                 MOVE 'OVERRIDE' TO SAL-DECISION
+              ELSE
+                 DISPLAY 'VISITEUR ' RV-VISITOR-ID
+                     ' : VOUS NE POUVEZ PAS ACCEDER AU MANEGE.'
+                 MOVE 'REJECTED' TO SAL-DECISION
+                 ADD 1 TO WS-REJECTED-COUNT
               END-IF
-           END-IF
+           END-IF.
+
+           PERFORM 8100-WRITE-AUDIT-ENTRY THRU 8100-EXIT.
+           PERFORM 2950-READ-VISITOR THRU 2950-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2900-READ-RIDE.
+           READ RIDE-MASTER
+              AT END SET END-OF-RIDES TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       2950-READ-VISITOR.
+           READ RIDE-VISITORS
+              AT END SET END-OF-VISITORS TO TRUE
+           END-READ.
+       2950-EXIT.
+           EXIT.
+
+       8000-FINALIZE.
+           CLOSE RIDE-MASTER.
+           CLOSE RIDE-VISITORS.
+           CLOSE SAFETY-AUDIT-LOG.
+       8000-EXIT.
+           EXIT.
 
-           STOP RUN.
-       
+       8100-WRITE-AUDIT-ENTRY.
+           MOVE RM-RIDE-ID     TO SAL-RIDE-ID.
+           MOVE RV-VISITOR-ID  TO SAL-VISITOR-ID.
+           MOVE RV-HEIGHT      TO SAL-HEIGHT.
+           MOVE RM-MIN-HEIGHT  TO SAL-MIN-HEIGHT.
+           ACCEPT SAL-TIME FROM TIME.
+           WRITE SAFETY-AUDIT-RECORD.
+       8100-EXIT.
+           EXIT.
 
-      
-             
\ No newline at end of file
+       9800-LOG-CYCLE-STEP.
+           OPEN EXTEND CYCLE-LOG.
+           MOVE 'MANEGE'         TO CLR-STEP-NAME.
+           MOVE CYC-RUN-DATE     TO CLR-RUN-DATE.
+           ACCEPT CLR-TIME FROM TIME.
+           MOVE CYC-RETURN-CODE  TO CLR-RETURN-CODE.
+           IF WS-REJECTED-COUNT > ZERO THEN
+              MOVE 'RIDE SAFETY - VISITORS REJECTED' TO CLR-MESSAGE
+           ELSE
+              MOVE 'RIDE SAFETY COMPLETE' TO CLR-MESSAGE
+           END-IF.
+           WRITE CYCLE-LOG-RECORD.
+           CLOSE CYCLE-LOG.
+       9800-EXIT.
+           EXIT.
