@@ -0,0 +1,436 @@
+      **************************
+       IDENTIFICATION DIVISION.
+      **************************
+       PROGRAM-ID.  Bilan.
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  NEW PROGRAM. CALLABLE FROM DAILYCYCLE AS
+      *               THE SEVENTH AND LAST STEP. RE-READS THE
+      *               REPORT FILES ALREADY WRITTEN EARLIER IN
+      *               THE SAME RUN BY AGE2, NOTES, SALAIRE,
+      *               SOLDE AND MANEGE, AND PULLS THEIR TOTALS
+      *               TOGETHER INTO ONE END-OF-DAY-SUMMARY SO
+      *               THE SHIFT SUPERVISOR HAS A ONE-PAGE VIEW
+      *               OF THE WHOLE DAY INSTEAD OF FIVE SEPARATE
+      *               PRINTOUTS.
+      * 09/08/26  AP  WIDENED RECONCILIATION-RECORD TO 65 BYTES
+      *               TO MATCH SOLDE'S RECONCILIATION-REPORT,
+      *               WHICH NEEDS 65 BYTES FOR ITS OPENING/
+      *               NET-TRX/CLOSING LINE.
+      * 09/08/26  AP  SHORTENED THE CYCLE-LOG MESSAGE FOR AN
+      *               EXCEPTION RUN, WHICH WAS 46 CHARACTERS
+      *               AND WAS BEING SILENTLY TRUNCATED BY THE
+      *               40-BYTE CLR-MESSAGE FIELD.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-BRACKET-SUMMARY ASSIGN TO "AGESUMRY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGE-SUMMARY-STATUS.
+
+           SELECT GRADE-DISTRIBUTION ASSIGN TO "GRADEDST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADE-DIST-STATUS.
+
+           SELECT PAYROLL-REGISTER ASSIGN TO "PAYREG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYROLL-REG-STATUS.
+
+           SELECT RECONCILIATION-REPORT ASSIGN TO "RECONCIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECONCIL-STATUS.
+
+           SELECT SAFETY-AUDIT-LOG ASSIGN TO "SAFEAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAFETY-AUDIT-STATUS.
+
+           SELECT END-OF-DAY-SUMMARY ASSIGN TO "EODSUMRY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EOD-SUMMARY-STATUS.
+
+           COPY "cyclgsel.cpy".
+
+      **************************
+       DATA DIVISION.
+      **************************
+       FILE SECTION.
+       FD  AGE-BRACKET-SUMMARY.
+       01  AGE-BRACKET-SUMMARY-RECORD  PIC X(60).
+
+       FD  GRADE-DISTRIBUTION.
+       01  GRADE-DISTRIBUTION-RECORD   PIC X(60).
+
+       FD  PAYROLL-REGISTER.
+       01  PAYROLL-REGISTER-RECORD     PIC X(60).
+
+       FD  RECONCILIATION-REPORT.
+       01  RECONCILIATION-RECORD       PIC X(65).
+
+       FD  SAFETY-AUDIT-LOG.
+       01  SAFETY-AUDIT-RECORD.
+           05 SAL-RIDE-ID              PIC X(06).
+           05 FILLER                   PIC X(01).
+           05 SAL-VISITOR-ID           PIC X(06).
+           05 FILLER                   PIC X(01).
+           05 SAL-HEIGHT               PIC 9(03).
+           05 FILLER                   PIC X(01).
+           05 SAL-MIN-HEIGHT           PIC 9(03).
+           05 FILLER                   PIC X(01).
+           05 SAL-DECISION             PIC X(08).
+           05 FILLER                   PIC X(01).
+           05 SAL-TIME                 PIC 9(08).
+
+       FD  END-OF-DAY-SUMMARY.
+       01  END-OF-DAY-SUMMARY-RECORD   PIC X(60).
+
+           COPY "cyclgfd.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-AGE-SUMMARY-STATUS     PIC X(02).
+       01  WS-GRADE-DIST-STATUS      PIC X(02).
+       01  WS-PAYROLL-REG-STATUS     PIC X(02).
+       01  WS-RECONCIL-STATUS        PIC X(02).
+       01  WS-SAFETY-AUDIT-STATUS    PIC X(02).
+       01  WS-EOD-SUMMARY-STATUS     PIC X(02).
+       01  WS-CYCLE-LOG-STATUS       PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-AGE-EOF-SW          PIC X(01) VALUE 'N'.
+              88 END-OF-AGE-SUMMARY  VALUE 'Y'.
+           05 WS-GRADE-EOF-SW        PIC X(01) VALUE 'N'.
+              88 END-OF-GRADE-DIST   VALUE 'Y'.
+           05 WS-PAYROLL-EOF-SW      PIC X(01) VALUE 'N'.
+              88 END-OF-PAYROLL-REG  VALUE 'Y'.
+           05 WS-RECONCIL-EOF-SW     PIC X(01) VALUE 'N'.
+              88 END-OF-RECONCIL     VALUE 'Y'.
+           05 WS-SAFETY-EOF-SW       PIC X(01) VALUE 'N'.
+              88 END-OF-SAFETY-AUDIT VALUE 'Y'.
+
+      *-------------------------------------------------
+      * ONE ACCUMULATOR SET PER SUBSYSTEM BEING ROLLED
+      * INTO THE SUMMARY.
+      *-------------------------------------------------
+       01  WS-EOD-ATTENDANCE-TOTAL   PIC 9(05) VALUE ZERO.
+       01  WS-EOD-GRADE-TOTAL        PIC 9(05) VALUE ZERO.
+       01  WS-EOD-GROSS-TOTAL        PIC 9(09)V99 VALUE ZERO.
+       01  WS-EOD-DEDUCT-TOTAL       PIC 9(09)V99 VALUE ZERO.
+       01  WS-EOD-NET-TOTAL          PIC 9(09)V99 VALUE ZERO.
+       01  WS-EOD-CLOSING-BALANCE    PIC S9(09)V99 VALUE ZERO.
+       01  WS-EOD-BALANCE-STATUS     PIC X(11) VALUE SPACES.
+       01  WS-EOD-SAFETY-TOTAL       PIC 9(05) VALUE ZERO.
+       01  WS-EOD-SAFETY-REJECTED    PIC 9(05) VALUE ZERO.
+
+       01  WS-UNSTRING-TOKEN-1       PIC X(15).
+       01  WS-UNSTRING-TOKEN-2       PIC X(15).
+       01  WS-UNSTRING-TOKEN-3       PIC X(15).
+       01  WS-UNSTRING-TOKEN-4       PIC X(15).
+       01  WS-UNSTRING-TOKEN-5       PIC X(15).
+       01  WS-UNSTRING-TOKEN-6       PIC X(15).
+
+       01  WS-REPORT-LINE            PIC X(60).
+       01  WS-COUNT-ED               PIC ZZZZ9.
+       01  WS-MONEY-ED               PIC ZZZZZZZZ9.99.
+       01  WS-SIGNED-MONEY-ED        PIC -ZZZZZZZZ9.99.
+
+       LINKAGE SECTION.
+           COPY "cycparm.cpy".
+
+      ***************************
+       PROCEDURE DIVISION USING CYC-PARM-AREA.
+      ***************************
+       0000-MAINLINE.
+           PERFORM 2000-SUMMARIZE-ATTENDANCE THRU 2000-EXIT.
+           PERFORM 3000-SUMMARIZE-GRADES THRU 3000-EXIT.
+           PERFORM 4000-SUMMARIZE-PAYROLL THRU 4000-EXIT.
+           PERFORM 5000-SUMMARIZE-BALANCE THRU 5000-EXIT.
+           PERFORM 6000-SUMMARIZE-SAFETY THRU 6000-EXIT.
+
+           PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+
+           IF WS-EOD-BALANCE-STATUS NOT = 'OK'
+              OR WS-EOD-SAFETY-REJECTED > ZERO
+           THEN
+              MOVE 4 TO CYC-RETURN-CODE
+           ELSE
+              MOVE ZERO TO CYC-RETURN-CODE
+           END-IF.
+           PERFORM 9800-LOG-CYCLE-STEP THRU 9800-EXIT.
+
+           GOBACK.
+
+      *-------------------------------------------------
+      * AGE2'S AGE-BRACKET-SUMMARY CARRIES ITS GRAND
+      * TOTAL ON THE 'TOTAL' LINE, LABEL IN COLUMNS 1-15
+      * AND THE COUNT IN COLUMNS 17-21 (SAME LAYOUT
+      * ATTENDANCETREND ALREADY PARSES).
+      *-------------------------------------------------
+       2000-SUMMARIZE-ATTENDANCE.
+           OPEN INPUT AGE-BRACKET-SUMMARY.
+           PERFORM 2900-READ-AGE-SUMMARY THRU 2900-EXIT.
+           PERFORM 2100-SCAN-AGE-LINE THRU 2100-EXIT
+               UNTIL END-OF-AGE-SUMMARY.
+           CLOSE AGE-BRACKET-SUMMARY.
+       2000-EXIT.
+           EXIT.
+
+       2100-SCAN-AGE-LINE.
+           IF AGE-BRACKET-SUMMARY-RECORD(1:5) = 'TOTAL' THEN
+              COMPUTE WS-EOD-ATTENDANCE-TOTAL =
+                  FUNCTION NUMVAL(AGE-BRACKET-SUMMARY-RECORD(17:5))
+           END-IF.
+           PERFORM 2900-READ-AGE-SUMMARY THRU 2900-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2900-READ-AGE-SUMMARY.
+           READ AGE-BRACKET-SUMMARY
+              AT END SET END-OF-AGE-SUMMARY TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * NOTES' GRADE-DISTRIBUTION USES THE SAME LABEL/
+      * COUNT COLUMN LAYOUT AS AGE-BRACKET-SUMMARY.
+      *-------------------------------------------------
+       3000-SUMMARIZE-GRADES.
+           OPEN INPUT GRADE-DISTRIBUTION.
+           PERFORM 3900-READ-GRADE-DIST THRU 3900-EXIT.
+           PERFORM 3100-SCAN-GRADE-LINE THRU 3100-EXIT
+               UNTIL END-OF-GRADE-DIST.
+           CLOSE GRADE-DISTRIBUTION.
+       3000-EXIT.
+           EXIT.
+
+       3100-SCAN-GRADE-LINE.
+           IF GRADE-DISTRIBUTION-RECORD(1:5) = 'TOTAL' THEN
+              COMPUTE WS-EOD-GRADE-TOTAL =
+                  FUNCTION NUMVAL(GRADE-DISTRIBUTION-RECORD(17:5))
+           END-IF.
+           PERFORM 3900-READ-GRADE-DIST THRU 3900-EXIT.
+       3100-EXIT.
+           EXIT.
+
+       3900-READ-GRADE-DIST.
+           READ GRADE-DISTRIBUTION
+              AT END SET END-OF-GRADE-DIST TO TRUE
+           END-READ.
+       3900-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * SALAIRE'S PAYROLL-REGISTER TOTAL LINE IS BUILT BY
+      * STRINGing THE LABEL 'TOTAL' AND THE THREE MONEY-
+      * EDITED FIELDS TOGETHER WITH SINGLE SPACES, SO IT
+      * IS PARSED BACK OUT WITH UNSTRING RATHER THAN FIXED
+      * COLUMNS.
+      *-------------------------------------------------
+       4000-SUMMARIZE-PAYROLL.
+           OPEN INPUT PAYROLL-REGISTER.
+           PERFORM 4900-READ-PAYROLL-REG THRU 4900-EXIT.
+           PERFORM 4100-SCAN-PAYROLL-LINE THRU 4100-EXIT
+               UNTIL END-OF-PAYROLL-REG.
+           CLOSE PAYROLL-REGISTER.
+       4000-EXIT.
+           EXIT.
+
+       4100-SCAN-PAYROLL-LINE.
+           IF PAYROLL-REGISTER-RECORD(1:5) = 'TOTAL' THEN
+              UNSTRING PAYROLL-REGISTER-RECORD DELIMITED BY ALL SPACE
+                  INTO WS-UNSTRING-TOKEN-1 WS-UNSTRING-TOKEN-2
+                       WS-UNSTRING-TOKEN-3 WS-UNSTRING-TOKEN-4
+              COMPUTE WS-EOD-GROSS-TOTAL =
+                  FUNCTION NUMVAL(WS-UNSTRING-TOKEN-2)
+              COMPUTE WS-EOD-DEDUCT-TOTAL =
+                  FUNCTION NUMVAL(WS-UNSTRING-TOKEN-3)
+              COMPUTE WS-EOD-NET-TOTAL =
+                  FUNCTION NUMVAL(WS-UNSTRING-TOKEN-4)
+           END-IF.
+           PERFORM 4900-READ-PAYROLL-REG THRU 4900-EXIT.
+       4100-EXIT.
+           EXIT.
+
+       4900-READ-PAYROLL-REG.
+           READ PAYROLL-REGISTER
+              AT END SET END-OF-PAYROLL-REG TO TRUE
+           END-READ.
+       4900-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * SOLDE'S RECONCILIATION-REPORT IS TWO LINES: THE
+      * OPENING/NET-TRX/CLOSING LINE (UNSTRUNG THE SAME
+      * WAY AS THE PAYROLL TOTAL LINE) FOLLOWED BY EITHER
+      * 'RECONCILIATION OK' OR 'RECONCILIATION
+      * DISCREPANCY - REVIEW'.
+      *-------------------------------------------------
+       5000-SUMMARIZE-BALANCE.
+           OPEN INPUT RECONCILIATION-REPORT.
+           PERFORM 5900-READ-RECONCIL THRU 5900-EXIT.
+           PERFORM 5100-SCAN-RECONCIL-LINE THRU 5100-EXIT
+               UNTIL END-OF-RECONCIL.
+           CLOSE RECONCILIATION-REPORT.
+       5000-EXIT.
+           EXIT.
+
+       5100-SCAN-RECONCIL-LINE.
+           EVALUATE TRUE
+              WHEN RECONCILIATION-RECORD(1:7) = 'OPENING'
+                 UNSTRING RECONCILIATION-RECORD
+                     DELIMITED BY ALL SPACE
+                     INTO WS-UNSTRING-TOKEN-1 WS-UNSTRING-TOKEN-2
+                          WS-UNSTRING-TOKEN-3 WS-UNSTRING-TOKEN-4
+                          WS-UNSTRING-TOKEN-5 WS-UNSTRING-TOKEN-6
+                 COMPUTE WS-EOD-CLOSING-BALANCE =
+                     FUNCTION NUMVAL(WS-UNSTRING-TOKEN-6)
+              WHEN RECONCILIATION-RECORD(16:2) = 'OK'
+                 MOVE 'OK' TO WS-EOD-BALANCE-STATUS
+              WHEN RECONCILIATION-RECORD(16:11) = 'DISCREPANCY'
+                 MOVE 'DISCREPANCY' TO WS-EOD-BALANCE-STATUS
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+           PERFORM 5900-READ-RECONCIL THRU 5900-EXIT.
+       5100-EXIT.
+           EXIT.
+
+       5900-READ-RECONCIL.
+           READ RECONCILIATION-REPORT
+              AT END SET END-OF-RECONCIL TO TRUE
+           END-READ.
+       5900-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * MANEGE'S SAFETY-AUDIT-LOG IS A STRUCTURED FEED
+      * (NOT A PRINTED REPORT) SO IT IS TALLIED ONE ENTRY
+      * AT A TIME RATHER THAN SCANNED FOR A TOTAL LINE.
+      *-------------------------------------------------
+       6000-SUMMARIZE-SAFETY.
+           OPEN INPUT SAFETY-AUDIT-LOG.
+           PERFORM 6900-READ-SAFETY-ENTRY THRU 6900-EXIT.
+           PERFORM 6100-TALLY-SAFETY-ENTRY THRU 6100-EXIT
+               UNTIL END-OF-SAFETY-AUDIT.
+           CLOSE SAFETY-AUDIT-LOG.
+       6000-EXIT.
+           EXIT.
+
+       6100-TALLY-SAFETY-ENTRY.
+           ADD 1 TO WS-EOD-SAFETY-TOTAL.
+           IF SAL-DECISION = 'REJECTED' THEN
+              ADD 1 TO WS-EOD-SAFETY-REJECTED
+           END-IF.
+           PERFORM 6900-READ-SAFETY-ENTRY THRU 6900-EXIT.
+       6100-EXIT.
+           EXIT.
+
+       6900-READ-SAFETY-ENTRY.
+           READ SAFETY-AUDIT-LOG
+              AT END SET END-OF-SAFETY-AUDIT TO TRUE
+           END-READ.
+       6900-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * ONE PAGE, ONE LINE PER SUBSYSTEM FIGURE, SAME
+      * LABEL (1-15)/VALUE (17 ON) COLUMN LAYOUT USED BY
+      * AGE-BRACKET-SUMMARY AND GRADE-DISTRIBUTION.
+      *-------------------------------------------------
+       8000-PRINT-SUMMARY.
+           OPEN OUTPUT END-OF-DAY-SUMMARY.
+
+           MOVE SPACES TO END-OF-DAY-SUMMARY-RECORD.
+           STRING 'END-OF-DAY OPERATIONS SUMMARY  RUN DATE '
+               CYC-RUN-DATE DELIMITED BY SIZE
+               INTO END-OF-DAY-SUMMARY-RECORD.
+           WRITE END-OF-DAY-SUMMARY-RECORD.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'ATTENDANCE'      TO WS-REPORT-LINE(1:15).
+           MOVE WS-EOD-ATTENDANCE-TOTAL TO WS-COUNT-ED.
+           MOVE WS-COUNT-ED TO WS-REPORT-LINE(17:5).
+           PERFORM 8900-WRITE-SUMMARY-LINE THRU 8900-EXIT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'GRADEBOOK'       TO WS-REPORT-LINE(1:15).
+           MOVE WS-EOD-GRADE-TOTAL TO WS-COUNT-ED.
+           MOVE WS-COUNT-ED TO WS-REPORT-LINE(17:5).
+           PERFORM 8900-WRITE-SUMMARY-LINE THRU 8900-EXIT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'PAYROLL GROSS'   TO WS-REPORT-LINE(1:15).
+           MOVE WS-EOD-GROSS-TOTAL TO WS-MONEY-ED.
+           MOVE WS-MONEY-ED TO WS-REPORT-LINE(17:12).
+           PERFORM 8900-WRITE-SUMMARY-LINE THRU 8900-EXIT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'PAYROLL DEDUCT'  TO WS-REPORT-LINE(1:15).
+           MOVE WS-EOD-DEDUCT-TOTAL TO WS-MONEY-ED.
+           MOVE WS-MONEY-ED TO WS-REPORT-LINE(17:12).
+           PERFORM 8900-WRITE-SUMMARY-LINE THRU 8900-EXIT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'PAYROLL NET'     TO WS-REPORT-LINE(1:15).
+           MOVE WS-EOD-NET-TOTAL TO WS-MONEY-ED.
+           MOVE WS-MONEY-ED TO WS-REPORT-LINE(17:12).
+           PERFORM 8900-WRITE-SUMMARY-LINE THRU 8900-EXIT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'BALANCE CLOSE'   TO WS-REPORT-LINE(1:15).
+           MOVE WS-EOD-CLOSING-BALANCE TO WS-SIGNED-MONEY-ED.
+           MOVE WS-SIGNED-MONEY-ED TO WS-REPORT-LINE(17:13).
+           PERFORM 8900-WRITE-SUMMARY-LINE THRU 8900-EXIT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'BALANCE STATUS'  TO WS-REPORT-LINE(1:15).
+           MOVE WS-EOD-BALANCE-STATUS TO WS-REPORT-LINE(17:11).
+           PERFORM 8900-WRITE-SUMMARY-LINE THRU 8900-EXIT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'SAFETY TOTAL'    TO WS-REPORT-LINE(1:15).
+           MOVE WS-EOD-SAFETY-TOTAL TO WS-COUNT-ED.
+           MOVE WS-COUNT-ED TO WS-REPORT-LINE(17:5).
+           PERFORM 8900-WRITE-SUMMARY-LINE THRU 8900-EXIT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'SAFETY REJECTED'  TO WS-REPORT-LINE(1:15).
+           MOVE WS-EOD-SAFETY-REJECTED TO WS-COUNT-ED.
+           MOVE WS-COUNT-ED TO WS-REPORT-LINE(17:5).
+           PERFORM 8900-WRITE-SUMMARY-LINE THRU 8900-EXIT.
+
+           CLOSE END-OF-DAY-SUMMARY.
+       8000-EXIT.
+           EXIT.
+
+       8900-WRITE-SUMMARY-LINE.
+           MOVE WS-REPORT-LINE TO END-OF-DAY-SUMMARY-RECORD.
+           WRITE END-OF-DAY-SUMMARY-RECORD.
+       8900-EXIT.
+           EXIT.
+
+       9800-LOG-CYCLE-STEP.
+           OPEN EXTEND CYCLE-LOG.
+           MOVE 'BILAN'          TO CLR-STEP-NAME.
+           MOVE CYC-RUN-DATE     TO CLR-RUN-DATE.
+           ACCEPT CLR-TIME FROM TIME.
+           MOVE CYC-RETURN-CODE  TO CLR-RETURN-CODE.
+           IF CYC-RETURN-CODE > ZERO THEN
+              MOVE 'EOD SUMMARY - CHECK EXCEPTIONS'
+                  TO CLR-MESSAGE
+           ELSE
+              MOVE 'EOD SUMMARY COMPLETE' TO CLR-MESSAGE
+           END-IF.
+           WRITE CYCLE-LOG-RECORD.
+           CLOSE CYCLE-LOG.
+       9800-EXIT.
+           EXIT.
