@@ -0,0 +1,222 @@
+      **************************
+       IDENTIFICATION DIVISION.
+      **************************
+       PROGRAM-ID.  AttendanceTrend.
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  NEW PROGRAM. READS A WEEK'S WORTH OF
+      *               AGE2'S DAILY AGE-BRACKET-SUMMARY
+      *               REPORTS (ONE DD CONCATENATING THE
+      *               WEEK'S AGESUMRY GENERATIONS) AND WRITES
+      *               A SEVEN-DAY TREND BY BRACKET SO
+      *               MANAGEMENT CAN SEE WHETHER ATTENDANCE IN
+      *               A BRACKET IS RISING OR FALLING ACROSS
+      *               THE WEEK INSTEAD OF ONLY EVER SEEING ONE
+      *               DAY AT A TIME.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WEEKLY-AGE-SUMMARY ASSIGN TO "WKAGESUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WEEKLY-STATUS.
+
+           SELECT ATTENDANCE-TREND-REPORT ASSIGN TO "ATTRTRND"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TREND-STATUS.
+
+      **************************
+       DATA DIVISION.
+      **************************
+       FILE SECTION.
+       FD  WEEKLY-AGE-SUMMARY.
+       01  WEEKLY-AGE-SUMMARY-RECORD    PIC X(60).
+
+       FD  ATTENDANCE-TREND-REPORT.
+       01  ATTENDANCE-TREND-RECORD      PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WEEKLY-STATUS         PIC X(02).
+       01  WS-TREND-STATUS          PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-WEEKLY-EOF-SW      PIC X(01) VALUE 'N'.
+              88 END-OF-WEEKLY      VALUE 'Y'.
+
+       01  WS-MAX-DAYS              PIC 9(02) COMP VALUE 7.
+       01  WS-DAY-COUNT             PIC 9(02) COMP VALUE ZERO.
+       01  WS-DAY-TABLE.
+           05 WS-DAY-ENTRY OCCURS 1 TO 7 TIMES
+                 DEPENDING ON WS-DAY-COUNT
+                 INDEXED BY DAY-IDX.
+              10 WS-DAY-RUN-DATE     PIC 9(08).
+              10 WS-DAY-BEBE         PIC 9(05).
+              10 WS-DAY-ENFANT       PIC 9(05).
+              10 WS-DAY-ADOLESCENT   PIC 9(05).
+              10 WS-DAY-MAJEUR       PIC 9(05).
+
+       01  WS-REPORT-LINE           PIC X(60).
+       01  WS-COUNT-ED              PIC ZZZZ9.
+       01  WS-PRIOR-BEBE            PIC 9(05).
+       01  WS-PRIOR-ENFANT          PIC 9(05).
+       01  WS-PRIOR-ADOLESCENT      PIC 9(05).
+       01  WS-PRIOR-MAJEUR          PIC 9(05).
+       01  WS-TREND-CHAR            PIC X(01).
+
+      ***************************
+       PROCEDURE DIVISION.
+      ***************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+           PERFORM 2000-READ-SUMMARY-LINE THRU 2000-EXIT
+               UNTIL END-OF-WEEKLY.
+
+           PERFORM 8000-PRINT-TREND-REPORT THRU 8000-EXIT.
+
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+
+           IF WS-DAY-COUNT = ZERO THEN
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT WEEKLY-AGE-SUMMARY.
+           PERFORM 2900-READ-WEEKLY THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * EACH DAY'S BLOCK STARTS WITH THE 'DAILY AGE-
+      * BRACKET SUMMARY' HEADER LINE FOLLOWED BY ITS FOUR
+      * BRACKET LINES. ANY OTHER LINE (COLUMN HEADINGS OR
+      * THE TOTAL LINE) IS IGNORED.
+      *-------------------------------------------------
+       2000-READ-SUMMARY-LINE.
+           EVALUATE TRUE
+              WHEN WEEKLY-AGE-SUMMARY-RECORD(1:5) = 'DAILY'
+                 PERFORM 2100-START-DAY THRU 2100-EXIT
+              WHEN WEEKLY-AGE-SUMMARY-RECORD(1:4) = 'BEBE'
+                 COMPUTE WS-DAY-BEBE(WS-DAY-COUNT) =
+                     FUNCTION NUMVAL(WEEKLY-AGE-SUMMARY-RECORD(17:5))
+              WHEN WEEKLY-AGE-SUMMARY-RECORD(1:6) = 'ENFANT'
+                 COMPUTE WS-DAY-ENFANT(WS-DAY-COUNT) =
+                     FUNCTION NUMVAL(WEEKLY-AGE-SUMMARY-RECORD(17:5))
+              WHEN WEEKLY-AGE-SUMMARY-RECORD(1:10) = 'ADOLESCENT'
+                 COMPUTE WS-DAY-ADOLESCENT(WS-DAY-COUNT) =
+                     FUNCTION NUMVAL(WEEKLY-AGE-SUMMARY-RECORD(17:5))
+              WHEN WEEKLY-AGE-SUMMARY-RECORD(1:6) = 'MAJEUR'
+                 COMPUTE WS-DAY-MAJEUR(WS-DAY-COUNT) =
+                     FUNCTION NUMVAL(WEEKLY-AGE-SUMMARY-RECORD(17:5))
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+           PERFORM 2900-READ-WEEKLY THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-START-DAY.
+           IF WS-DAY-COUNT < WS-MAX-DAYS THEN
+              ADD 1 TO WS-DAY-COUNT
+              SET DAY-IDX TO WS-DAY-COUNT
+              MOVE WEEKLY-AGE-SUMMARY-RECORD(37:8)
+                  TO WS-DAY-RUN-DATE(DAY-IDX)
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2900-READ-WEEKLY.
+           READ WEEKLY-AGE-SUMMARY
+              AT END SET END-OF-WEEKLY TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * ONE LINE PER DAY PER BRACKET, MARKED UP (DOWN)
+      * FLAT AGAINST THE PRIOR DAY LOADED. THE FIRST DAY
+      * HAS NO PRIOR DAY TO COMPARE AGAINST.
+      *-------------------------------------------------
+       8000-PRINT-TREND-REPORT.
+           OPEN OUTPUT ATTENDANCE-TREND-REPORT.
+
+           MOVE SPACES TO ATTENDANCE-TREND-RECORD.
+           MOVE 'WEEKLY ATTENDANCE TREND BY AGE BRACKET'
+               TO ATTENDANCE-TREND-RECORD.
+           WRITE ATTENDANCE-TREND-RECORD.
+
+           MOVE 'RUN DATE   BEBE ENFANT  ADOL MAJEUR  TREND'
+               TO ATTENDANCE-TREND-RECORD.
+           WRITE ATTENDANCE-TREND-RECORD.
+
+           MOVE ZERO TO WS-PRIOR-BEBE WS-PRIOR-ENFANT
+                        WS-PRIOR-ADOLESCENT WS-PRIOR-MAJEUR.
+
+           SET DAY-IDX TO 1.
+           PERFORM 8100-PRINT-DAY-LINE THRU 8100-EXIT
+               UNTIL DAY-IDX > WS-DAY-COUNT.
+
+           CLOSE ATTENDANCE-TREND-REPORT.
+       8000-EXIT.
+           EXIT.
+
+       8100-PRINT-DAY-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-DAY-RUN-DATE(DAY-IDX) TO WS-REPORT-LINE(1:8).
+
+           MOVE WS-DAY-BEBE(DAY-IDX) TO WS-COUNT-ED.
+           MOVE WS-COUNT-ED TO WS-REPORT-LINE(10:5).
+           MOVE WS-DAY-ENFANT(DAY-IDX) TO WS-COUNT-ED.
+           MOVE WS-COUNT-ED TO WS-REPORT-LINE(16:5).
+           MOVE WS-DAY-ADOLESCENT(DAY-IDX) TO WS-COUNT-ED.
+           MOVE WS-COUNT-ED TO WS-REPORT-LINE(22:5).
+           MOVE WS-DAY-MAJEUR(DAY-IDX) TO WS-COUNT-ED.
+           MOVE WS-COUNT-ED TO WS-REPORT-LINE(28:5).
+
+           IF DAY-IDX = 1 THEN
+              MOVE '-' TO WS-TREND-CHAR
+           ELSE
+              IF WS-DAY-ADOLESCENT(DAY-IDX) > WS-PRIOR-ADOLESCENT THEN
+                 MOVE 'U' TO WS-TREND-CHAR
+              ELSE
+                 IF WS-DAY-ADOLESCENT(DAY-IDX) < WS-PRIOR-ADOLESCENT
+                 THEN
+                    MOVE 'D' TO WS-TREND-CHAR
+                 ELSE
+                    MOVE 'F' TO WS-TREND-CHAR
+                 END-IF
+              END-IF
+           END-IF.
+           MOVE WS-TREND-CHAR TO WS-REPORT-LINE(38:1).
+
+           MOVE WS-REPORT-LINE TO ATTENDANCE-TREND-RECORD.
+           WRITE ATTENDANCE-TREND-RECORD.
+
+           MOVE WS-DAY-BEBE(DAY-IDX)       TO WS-PRIOR-BEBE.
+           MOVE WS-DAY-ENFANT(DAY-IDX)     TO WS-PRIOR-ENFANT.
+           MOVE WS-DAY-ADOLESCENT(DAY-IDX) TO WS-PRIOR-ADOLESCENT.
+           MOVE WS-DAY-MAJEUR(DAY-IDX)     TO WS-PRIOR-MAJEUR.
+
+           SET DAY-IDX UP BY 1.
+       8100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE WEEKLY-AGE-SUMMARY.
+           DISPLAY 'DAYS TRENDED : ' WS-DAY-COUNT.
+       9000-EXIT.
+           EXIT.
