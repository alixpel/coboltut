@@ -0,0 +1,118 @@
+//DAILYCYC JOB (ACCT01),'DAILY CYCLE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* DAILYCYC - DAILY OPERATIONS CYCLE
+//*
+//* RUNS THE SIGN-ON, CUSTOMER GATE CLASSIFICATION,
+//* GRADEBOOK, PAYROLL, BALANCE, RIDE-SAFETY AND END-OF-DAY
+//* SUMMARY STEPS IN ONE JOB SO OPERATIONS NO LONGER HAS TO
+//* COMPILE/RUN EACH PROGRAM BY HAND.  DAILYCYC (THE DRIVER
+//* LOAD MODULE) ALREADY CALLS THE SEVEN STEP PROGRAMS IN
+//* THE RIGHT ORDER FROM WITHIN ONE ADDRESS SPACE, SO THIS
+//* JOB IS A SINGLE EXEC STEP - EVERY DATASET USED BY ANY OF
+//* THE SEVEN PROGRAMS MUST BE ALLOCATED HERE UNDER ITS DD
+//* NAME.
+//*
+//* MODIFICATION HISTORY
+//* 09/08/26  AP  NEW MEMBER.
+//* 09/08/26  AP  ADDED ACHEXPRT FOR SALAIRE'S DIRECT-
+//*               DEPOSIT EXPORT FILE.
+//* 09/08/26  AP  ADDED PAYCKP FOR SALAIRE'S CHECKPOINT/
+//*               RESTART FILE.
+//* 09/08/26  AP  ADDED PRICETBL, AGE2'S OPTIONAL PER-
+//*               BRACKET PRICING TABLE.
+//* 09/08/26  AP  ADDED STEP 7 OF 7 (BILAN) AND ITS
+//*               EODSUMRY OUTPUT. BILAN RE-READS AGESUMRY,
+//*               GRADEDST, PAYREG, RECONCIL AND SAFEAUDT -
+//*               ALL ALREADY ALLOCATED ABOVE FOR THE STEPS
+//*               THAT WRITE THEM - SO NO NEW INPUT DD IS
+//*               NEEDED FOR THOSE FIVE FILES.
+//* 09/08/26  AP  YTDMSTRO AND ACCTOUT NOW REWRITE THEIR
+//*               MASTERS TO A NEW GENERATION, (+1), INSTEAD
+//*               OF DISP=OLD AGAINST THE SAME DATASET NAME
+//*               THE STEP'S OWN INPUT DD IS ALLOCATED
+//*               DISP=SHR AGAINST - THAT COMBINATION IS AN
+//*               UNSAFE DISPOSITION CONFLICT WITHIN ONE
+//*               STEP AND IS INCONSISTENT WITH EVERY OTHER
+//*               OUTPUT IN THIS MEMBER.
+//* 09/08/26  AP  ADDED OPERPARM SO STEP 1 (HELLOWORLD) CAN
+//*               READ THE SIGNING-ON OPERATOR ID FROM A
+//*               FILE INSTEAD OF PROMPTING - THIS JOB HAS
+//*               NO SYSIN AND RUNS UNATTENDED.
+//*********************************************************
+//STEP010  EXEC PGM=DAILYCYC
+//STEPLIB  DD DSN=PROD.PARK.COBOL.LOADLIB,DISP=SHR
+//*
+//* --- STEP 1 OF 7 : SIGN-ON (HELLOWORLD) --------------
+//OPERROST DD DSN=PROD.PARK.OPERROST,DISP=SHR
+//OPERPARM DD DSN=PROD.PARK.OPERPARM,DISP=SHR
+//AUDITLOG DD DSN=PROD.PARK.AUDITLOG,DISP=MOD
+//*
+//* --- STEP 2 OF 7 : GATE CLASSIFICATION (AGE2) --------
+//CUSTARR  DD DSN=PROD.PARK.CUSTARR,DISP=SHR
+//VALIDARR DD DSN=&&VALIDARR,
+//            DISP=(NEW,DELETE,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5))
+//AGEEXCPT DD DSN=PROD.PARK.AGEEXCPT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5))
+//ARRCLSFD DD DSN=PROD.PARK.ARRCLSFD(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(10,10))
+//AGESUMRY DD DSN=PROD.PARK.AGESUMRY(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1))
+//PRICETBL DD DSN=PROD.PARK.PRICETBL,DISP=SHR
+//*
+//* --- STEP 3 OF 7 : GRADEBOOK (NOTES) ------------------
+//STUGRAD  DD DSN=PROD.PARK.STUGRAD,DISP=SHR
+//GRDSCALE DD DSN=PROD.PARK.GRDSCALE,DISP=SHR
+//GRADEDST DD DSN=PROD.PARK.GRADEDST(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1))
+//*
+//* --- STEP 4 OF 7 : PAYROLL (SALAIRE) ------------------
+//EMPMAST  DD DSN=PROD.PARK.EMPMAST,DISP=SHR
+//YTDMSTR  DD DSN=PROD.PARK.YTDMSTR,DISP=SHR
+//YTDMSTRO DD DSN=PROD.PARK.YTDMSTR(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(10,10))
+//PAYREG   DD DSN=PROD.PARK.PAYREG(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(10,10))
+//ACHEXPRT DD DSN=PROD.PARK.ACHEXPRT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(10,10))
+//PAYCKP   DD DSN=PROD.PARK.PAYCKP,DISP=OLD
+//*
+//* --- STEP 5 OF 7 : BALANCE (SOLDE) --------------------
+//ACCTIN   DD DSN=PROD.PARK.ACCTMSTR,DISP=SHR
+//TRANFILE DD DSN=PROD.PARK.TRANFILE,DISP=SHR
+//ACCTOUT  DD DSN=PROD.PARK.ACCTMSTR(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(10,10))
+//OVERDRFT DD DSN=PROD.PARK.OVERDRFT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1))
+//RECONCIL DD DSN=PROD.PARK.RECONCIL(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1))
+//SOLDECKP DD DSN=PROD.PARK.SOLDECKP,DISP=OLD
+//*
+//* --- STEP 6 OF 7 : RIDE SAFETY (MANEGE) ---------------
+//RIDEMAST DD DSN=PROD.PARK.RIDEMAST,DISP=SHR
+//RIDEVSTR DD DSN=PROD.PARK.RIDEVSTR,DISP=SHR
+//SAFEAUDT DD DSN=PROD.PARK.SAFEAUDT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5))
+//*
+//* --- STEP 7 OF 7 : END-OF-DAY SUMMARY (BILAN) ---------
+//EODSUMRY DD DSN=PROD.PARK.EODSUMRY(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1))
+//*
+//* --- SHARED BY ALL SEVEN STEPS --------------------------
+//CYCLELOG DD DSN=PROD.PARK.CYCLELOG,DISP=MOD
+//*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
