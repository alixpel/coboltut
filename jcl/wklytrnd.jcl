@@ -0,0 +1,32 @@
+//WKLYTRND JOB (ACCT01),'WEEKLY TREND',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* WKLYTRND - WEEKLY ATTENDANCE TREND REPORT
+//*
+//* RUNS ATTENDANCETREND AGAINST THE PAST WEEK'S AGE2
+//* AGE-BRACKET-SUMMARY GENERATIONS (CONCATENATED UNDER ONE
+//* DD) AND WRITES A SEVEN-DAY TREND BY BRACKET.
+//*
+//* MODIFICATION HISTORY
+//* 09/08/26  AP  NEW MEMBER.
+//* 09/08/26  AP  CORRECTED EXEC PGM= TO ATTENDAN, THE
+//*               8-CHARACTER TRUNCATION OF PROGRAM-ID.
+//*               ATTENDANCETREND - IT HAD BEEN MISTYPED AS
+//*               ATTRTRND, THE ATTRTRND DD'S DATASET
+//*               QUALIFIER, WHICH WOULD HAVE FAILED TO
+//*               LOCATE THE LOAD MODULE.
+//*********************************************************
+//STEP010  EXEC PGM=ATTENDAN
+//STEPLIB  DD DSN=PROD.PARK.COBOL.LOADLIB,DISP=SHR
+//WKAGESUM DD DSN=PROD.PARK.AGESUMRY(0),DISP=SHR
+//         DD DSN=PROD.PARK.AGESUMRY(-1),DISP=SHR
+//         DD DSN=PROD.PARK.AGESUMRY(-2),DISP=SHR
+//         DD DSN=PROD.PARK.AGESUMRY(-3),DISP=SHR
+//         DD DSN=PROD.PARK.AGESUMRY(-4),DISP=SHR
+//         DD DSN=PROD.PARK.AGESUMRY(-5),DISP=SHR
+//         DD DSN=PROD.PARK.AGESUMRY(-6),DISP=SHR
+//ATTRTRND DD DSN=PROD.PARK.ATTRTRND(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1))
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
