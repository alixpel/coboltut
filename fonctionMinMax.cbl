@@ -2,39 +2,311 @@
        IDENTIFICATION DIVISION.
       **************************
        PROGRAM-ID.  FonctionMinMax.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 10/04/23. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 10/04/23.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  NOW COMPUTES THE DAY'S MIN/MAX/TOTAL
+      *               SALE AMOUNT FROM DAILY-SALES INSTEAD OF
+      *               FIVE HARDCODED NUMBERS, AND WRITES THE
+      *               RESULT TO SALES-STATISTICS.  EACH SALE
+      *               IS FOLDED INTO THE RUNNING MIN/MAX/SUM
+      *               AS IT IS READ, SO THE FILE CAN BE ANY
+      *               SIZE WITHOUT NEEDING TO BE TABLE-LOADED.
+      * 09/08/26  AP  ADDED A STANDARD-DEVIATION PASS - ANY
+      *               SALE MORE THAN 2 STANDARD DEVIATIONS
+      *               FROM THE MEAN IS WRITTEN TO SALES-
+      *               OUTLIERS FOR REVIEW.
+      * 09/08/26  AP  SETS RETURN-CODE (4=OUTLIERS FLAGGED,
+      *               0=NORMAL) SO A JOB STREAM CAN BRANCH
+      *               ON THE STEP CONDITION CODE.
+      * 09/08/26  AP  ADDED SALES-TOTAL, A STRUCTURED (NON-
+      *               REPORT) FEED OF JUST THE DAY'S TOTAL
+      *               SALES FIGURE, FOR SALESBALRECON TO TIE
+      *               AGAINST SOLDE'S NET BALANCE CHANGE.
+      * 09/08/26  AP  8000-PRINT-STATISTICS NOW ALSO WRITES
+      *               THE AVERAGE SALE (WS-MEAN WAS ALREADY
+      *               BEING COMPUTED FOR THE OUTLIER PASS BUT
+      *               WAS NEVER PRINTED). ALSO SHORTENED THE
+      *               OUTLIER MESSAGE LITERAL, WHICH WAS ONE
+      *               BYTE TOO LONG FOR SO-MESSAGE AND WAS
+      *               BEING TRUNCATED.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-SALES ASSIGN TO "SALESDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAILY-SALES-STATUS.
+
+           SELECT SALES-STATISTICS ASSIGN TO "SALESTAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALES-STATS-STATUS.
+
+           SELECT SALES-OUTLIERS ASSIGN TO "SALESOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALES-OUTLIER-STATUS.
+
+           SELECT SALES-TOTAL ASSIGN TO "SALESTOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALES-TOTAL-STATUS.
+
       **************************
        DATA DIVISION.
       **************************
+       FILE SECTION.
+       FD  DAILY-SALES.
+       01  DAILY-SALE-RECORD.
+           05 SL-SALE-ID              PIC X(06).
+           05 SL-AMOUNT               PIC 9(07)V99.
+
+       FD  SALES-STATISTICS.
+       01  SALES-STATISTICS-RECORD    PIC X(60).
+
+       FD  SALES-OUTLIERS.
+       01  SALES-OUTLIER-RECORD.
+           05 SO-SALE-ID              PIC X(06).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 SO-AMOUNT               PIC ZZZZZZ9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 SO-MESSAGE              PIC X(30).
+
+       FD  SALES-TOTAL.
+       01  SALES-TOTAL-RECORD.
+           05 ST-TOTAL-SALES          PIC 9(09)V99.
+
        WORKING-STORAGE SECTION.
-       01  NBR1     PIC 9(02) VALUE 77.
-       01  NBR2     PIC 9(02) VALUE 48.
-       01  NBR3     PIC 9(02) VALUE 11.
-       01  NBR4     PIC 9(02) VALUE 15.
-       01  NBR5     PIC 9(02) VALUE 21.
-
-       01  WS-MIN   PIC 9(02).
-       01  WS-MAX   PIC 9(02).
-       01  WS-SOMME PIC 9(03).
-      
+       01  WS-DAILY-SALES-STATUS      PIC X(02).
+       01  WS-SALES-STATS-STATUS      PIC X(02).
+       01  WS-SALES-OUTLIER-STATUS    PIC X(02).
+       01  WS-SALES-TOTAL-STATUS      PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-SALES-EOF-SW         PIC X(01) VALUE 'N'.
+              88 END-OF-SALES         VALUE 'Y'.
+           05 WS-SALES-EOF-SW-2       PIC X(01) VALUE 'N'.
+              88 END-OF-SALES-PASS-2  VALUE 'Y'.
+
+       01  WS-NB-SALES                 PIC 9(05) COMP VALUE ZERO.
+       01  WS-MIN     PIC 9(07)V99.
+       01  WS-MAX     PIC 9(07)V99.
+       01  WS-SOMME   PIC 9(09)V99.
+       01  WS-SOMME-SQUARES  PIC 9(15)V99.
+       01  WS-MEAN           PIC 9(07)V9999.
+       01  WS-VARIANCE       PIC 9(15)V9999.
+       01  WS-STDDEV         PIC 9(07)V9999.
+       01  WS-STDDEV-FACTOR  PIC 9V9 VALUE 2.0.
+       01  WS-OUTLIER-SPREAD PIC 9(08)V9999.
+       01  WS-LOWER-BOUND    PIC S9(08)V99.
+       01  WS-UPPER-BOUND    PIC S9(08)V99.
+       01  WS-OUTLIER-COUNT  PIC 9(05) COMP VALUE ZERO.
+
+       01  WS-MIN-ED     PIC ZZZZZZ9.99.
+       01  WS-MAX-ED     PIC ZZZZZZ9.99.
+       01  WS-SOMME-ED   PIC ZZZZZZZZ9.99.
+       01  WS-MEAN-ED    PIC ZZZZZZ9.9999.
+       01  WS-COUNT-ED   PIC ZZZZ9.
+       01  WS-STDDEV-ED  PIC ZZZZZZ9.9999.
+
+       01  WS-STATS-LINE               PIC X(60).
+
       ***************************
        PROCEDURE DIVISION.
       ***************************
-           COMPUTE WS-MIN = FUNCTION MIN (NBR1 NBR2 NBR3 NBR4 NBR5)
-           COMPUTE WS-MAX = FUNCTION MAX (NBR1 NBR2 NBR3 NBR4 NBR5)
-           COMPUTE WS-SOMME = FUNCTION SUM (NBR1 NBR2 NBR3 NBR4 NBR5)
-           
-           DISPLAY 'MIN : <' WS-MIN '>'
-           DISPLAY 'MAX : <' WS-MAX '>'
-           DISPLAY 'SOMME : <' WS-SOMME '>'
-        
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-ACCUMULATE-SALE THRU 2000-EXIT
+               UNTIL END-OF-SALES.
+           CLOSE DAILY-SALES.
+
+           PERFORM 2500-COMPUTE-DERIVED-STATS THRU 2500-EXIT.
+           PERFORM 3000-FLAG-OUTLIERS THRU 3000-EXIT.
+           PERFORM 8000-PRINT-STATISTICS THRU 8000-EXIT.
+           PERFORM 8050-WRITE-SALES-TOTAL THRU 8050-EXIT.
+
+           IF WS-OUTLIER-COUNT > ZERO THEN
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+
            STOP RUN.
-       
 
-      
-             
\ No newline at end of file
+      *-------------------------------------------------
+      * THE FIRST SALE PRIMES THE RUNNING MIN/MAX/SUM SO
+      * THAT AN EMPTY TABLE OF ZEROS NEVER BEATS A GENUINE
+      * SALE AMOUNT ON THE FIRST COMPARISON.
+      *-------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT DAILY-SALES.
+           OPEN OUTPUT SALES-STATISTICS.
+           MOVE ZERO TO WS-MIN WS-MAX WS-SOMME WS-SOMME-SQUARES.
+           PERFORM 2900-READ-SALE THRU 2900-EXIT.
+
+           IF NOT END-OF-SALES THEN
+              MOVE SL-AMOUNT TO WS-MIN
+              MOVE SL-AMOUNT TO WS-MAX
+              MOVE SL-AMOUNT TO WS-SOMME
+              COMPUTE WS-SOMME-SQUARES = SL-AMOUNT * SL-AMOUNT
+              ADD 1 TO WS-NB-SALES
+              PERFORM 2900-READ-SALE THRU 2900-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-ACCUMULATE-SALE.
+           COMPUTE WS-MIN   = FUNCTION MIN (WS-MIN SL-AMOUNT).
+           COMPUTE WS-MAX   = FUNCTION MAX (WS-MAX SL-AMOUNT).
+           COMPUTE WS-SOMME = FUNCTION SUM (WS-SOMME SL-AMOUNT).
+           COMPUTE WS-SOMME-SQUARES =
+               WS-SOMME-SQUARES + (SL-AMOUNT * SL-AMOUNT).
+           ADD 1 TO WS-NB-SALES.
+
+           PERFORM 2900-READ-SALE THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * POPULATION VARIANCE = AVERAGE(X SQUARED) - MEAN
+      * SQUARED; STANDARD DEVIATION IS ITS SQUARE ROOT.
+      * NO ORDINARY VERB TAKES A SQUARE ROOT, SO FUNCTION
+      * SQRT IS USED HERE.
+      *-------------------------------------------------
+       2500-COMPUTE-DERIVED-STATS.
+           IF WS-NB-SALES > ZERO THEN
+              COMPUTE WS-MEAN = WS-SOMME / WS-NB-SALES
+              COMPUTE WS-VARIANCE =
+                  (WS-SOMME-SQUARES / WS-NB-SALES) - (WS-MEAN * WS-MEAN)
+              COMPUTE WS-STDDEV = FUNCTION SQRT (WS-VARIANCE)
+              COMPUTE WS-OUTLIER-SPREAD =
+                  WS-STDDEV * WS-STDDEV-FACTOR
+              COMPUTE WS-LOWER-BOUND = WS-MEAN - WS-OUTLIER-SPREAD
+              COMPUTE WS-UPPER-BOUND = WS-MEAN + WS-OUTLIER-SPREAD
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * SECOND PASS OVER DAILY-SALES, NOW THAT THE MEAN
+      * AND STANDARD DEVIATION ARE KNOWN, TO FLAG ANY SALE
+      * OUTSIDE THE BOUNDS.
+      *-------------------------------------------------
+       3000-FLAG-OUTLIERS.
+           IF WS-NB-SALES = ZERO THEN
+              GO TO 3000-EXIT
+           END-IF.
+
+           OPEN INPUT DAILY-SALES.
+           OPEN OUTPUT SALES-OUTLIERS.
+           PERFORM 2950-READ-SALE-PASS-2 THRU 2950-EXIT.
+
+           PERFORM 3100-CHECK-OUTLIER THRU 3100-EXIT
+               UNTIL END-OF-SALES-PASS-2.
+
+           CLOSE DAILY-SALES.
+           CLOSE SALES-OUTLIERS.
+       3000-EXIT.
+           EXIT.
+
+       3100-CHECK-OUTLIER.
+           IF SL-AMOUNT < WS-LOWER-BOUND
+              OR SL-AMOUNT > WS-UPPER-BOUND THEN
+              MOVE SPACES TO SALES-OUTLIER-RECORD
+              MOVE SL-SALE-ID TO SO-SALE-ID
+              MOVE SL-AMOUNT  TO SO-AMOUNT
+              MOVE 'OUTLIER - OVER 2 STD DEVIATION'
+                  TO SO-MESSAGE
+              WRITE SALES-OUTLIER-RECORD
+              ADD 1 TO WS-OUTLIER-COUNT
+           END-IF.
+
+           PERFORM 2950-READ-SALE-PASS-2 THRU 2950-EXIT.
+       3100-EXIT.
+           EXIT.
+
+       2900-READ-SALE.
+           READ DAILY-SALES
+              AT END SET END-OF-SALES TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       2950-READ-SALE-PASS-2.
+           READ DAILY-SALES
+              AT END SET END-OF-SALES-PASS-2 TO TRUE
+           END-READ.
+       2950-EXIT.
+           EXIT.
+
+       8000-PRINT-STATISTICS.
+           MOVE WS-NB-SALES TO WS-COUNT-ED.
+           MOVE SPACES TO WS-STATS-LINE.
+           STRING 'SALES COUNT : ' WS-COUNT-ED
+               DELIMITED BY SIZE INTO WS-STATS-LINE.
+           WRITE SALES-STATISTICS-RECORD FROM WS-STATS-LINE.
+           DISPLAY WS-STATS-LINE.
+
+           MOVE WS-MIN TO WS-MIN-ED.
+           MOVE SPACES TO WS-STATS-LINE.
+           STRING 'MIN SALE    : ' WS-MIN-ED
+               DELIMITED BY SIZE INTO WS-STATS-LINE.
+           WRITE SALES-STATISTICS-RECORD FROM WS-STATS-LINE.
+           DISPLAY WS-STATS-LINE.
+
+           MOVE WS-MAX TO WS-MAX-ED.
+           MOVE SPACES TO WS-STATS-LINE.
+           STRING 'MAX SALE    : ' WS-MAX-ED
+               DELIMITED BY SIZE INTO WS-STATS-LINE.
+           WRITE SALES-STATISTICS-RECORD FROM WS-STATS-LINE.
+           DISPLAY WS-STATS-LINE.
+
+           MOVE WS-SOMME TO WS-SOMME-ED.
+           MOVE SPACES TO WS-STATS-LINE.
+           STRING 'TOTAL SALES : ' WS-SOMME-ED
+               DELIMITED BY SIZE INTO WS-STATS-LINE.
+           WRITE SALES-STATISTICS-RECORD FROM WS-STATS-LINE.
+           DISPLAY WS-STATS-LINE.
+
+           MOVE WS-MEAN TO WS-MEAN-ED.
+           MOVE SPACES TO WS-STATS-LINE.
+           STRING 'AVERAGE SALE : ' WS-MEAN-ED
+               DELIMITED BY SIZE INTO WS-STATS-LINE.
+           WRITE SALES-STATISTICS-RECORD FROM WS-STATS-LINE.
+           DISPLAY WS-STATS-LINE.
+
+           MOVE WS-STDDEV TO WS-STDDEV-ED.
+           MOVE SPACES TO WS-STATS-LINE.
+           STRING 'STD DEVIATION : ' WS-STDDEV-ED
+               DELIMITED BY SIZE INTO WS-STATS-LINE.
+           WRITE SALES-STATISTICS-RECORD FROM WS-STATS-LINE.
+           DISPLAY WS-STATS-LINE.
+
+           MOVE WS-OUTLIER-COUNT TO WS-COUNT-ED.
+           MOVE SPACES TO WS-STATS-LINE.
+           STRING 'OUTLIERS FLAGGED : ' WS-COUNT-ED
+               DELIMITED BY SIZE INTO WS-STATS-LINE.
+           WRITE SALES-STATISTICS-RECORD FROM WS-STATS-LINE.
+           DISPLAY WS-STATS-LINE.
+
+           CLOSE SALES-STATISTICS.
+       8000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * STRUCTURED FEED OF JUST THE TOTAL, SO A DOWNSTREAM
+      * PROGRAM DOESN'T HAVE TO RE-PARSE THE PRINT REPORT.
+      *-------------------------------------------------
+       8050-WRITE-SALES-TOTAL.
+           OPEN OUTPUT SALES-TOTAL.
+           MOVE WS-SOMME TO ST-TOTAL-SALES.
+           WRITE SALES-TOTAL-RECORD.
+           CLOSE SALES-TOTAL.
+       8050-EXIT.
+           EXIT.
