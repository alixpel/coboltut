@@ -2,26 +2,484 @@
        IDENTIFICATION DIVISION.
       **************************
        PROGRAM-ID.  Salaire.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 10/04/23. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 10/04/23.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  CALLABLE FROM DAILYCYCLE AS THE
+      *               PAYROLL STEP; LOGS COMPLETION TO
+      *               CYCLE-LOG.
+      * 09/08/26  AP  SALARY NOW COMES FROM THE EMPLOYEE-
+      *               MASTER FILE INSTEAD OF BEING WIRED IN,
+      *               ONE RUN PROCESSES THE WHOLE ROSTER.
+      * 09/08/26  AP  ADDED THE PAYROLL-REGISTER REPORT WITH
+      *               THE GROSS/DEDUCTIONS/NET BREAKDOWN.
+      * 09/08/26  AP  WIDENED SALAIRE TO PIC 9(06)V99 FOR
+      *               HIGHER EARNERS AND ADDED OVERTIME PAY
+      *               (HOURS OVER 40 AT 1.5X THE HOURLY RATE)
+      *               INTO THE GROSS FIGURE.
+      * 09/08/26  AP  ADDED THE YEAR-TO-DATE EARNINGS UPDATE.
+      *               YTD-MASTER-IN (PRIOR BALANCES) IS
+      *               REWRITTEN TO YTD-MASTER-OUT WITH THIS
+      *               RUN'S FIGURES ADDED IN, KEYED BY EMP-ID
+      *               IN THE SAME SEQUENCE AS EMPLOYEE-MASTER.
+      * 09/08/26  AP  RETURNS CYC-RETURN-CODE 4 TO DAILYCYCLE
+      *               WHEN AN EMPLOYEE-MASTER RECORD HAS A
+      *               ZERO BASE SALARY (LIKELY A MISSING RATE)
+      *               INSTEAD OF ALWAYS REPORTING ZERO, SO THE
+      *               CYCLE LOG SHOWS WHICH STEP NEEDS A LOOK.
+      * 09/08/26  AP  ADDED THE DIRECT-DEPOSIT-EXPORT FILE,
+      *               ONE FIXED-FORMAT RECORD PER EMPLOYEE IN
+      *               THE BANK'S ACH UPLOAD LAYOUT, SO PAYROLL
+      *               NO LONGER HAS TO BE RE-KEYED INTO THE
+      *               BANK'S PORTAL BY HAND. EMPLOYEE-MASTER
+      *               NOW CARRIES EACH EMPLOYEE'S ROUTING AND
+      *               ACCOUNT NUMBER.
+      * 09/08/26  AP  CHECKPOINT/RESTART - THE LAST EMPLOYEE
+      *               FULLY PAID IS SAVED AFTER EACH EMPLOYEE,
+      *               SO A RERUN SKIPS EMPLOYEES ALREADY PAID
+      *               INSTEAD OF RISKING A DOUBLE PAYMENT
+      *               (SAME CHECKPOINT/RESTART SHAPE AS SOLDE).
+      * 09/08/26  AP  ADDED EMP-CURRENCY-CODE TO EMPLOYEE-
+      *               MASTER FOR THE OVERSEAS CONTRACTOR
+      *               ROSTER PAID IN USD. THE CODE CARRIES
+      *               THROUGH TO THE PAYROLL REGISTER AND THE
+      *               DIRECT-DEPOSIT EXPORT, AND AN UNKNOWN
+      *               CODE IS COUNTED AS AN EXCEPTION THE SAME
+      *               WAY A ZERO BASE SALARY IS.
+      * 09/08/26  AP  CHECKPOINT-FILE NOW ALSO CARRIES THE
+      *               RUNNING GROSS/DEDUCTIONS/NET TOTALS AND
+      *               THE ZERO-SALARY/CURRENCY EXCEPTION
+      *               COUNTS, AND A RESTART OPENS PAYROLL-
+      *               REGISTER, YTD-MASTER-OUT AND DIRECT-
+      *               DEPOSIT-EXPORT IN EXTEND MODE INSTEAD OF
+      *               OUTPUT MODE (SKIPPING THE REGISTER
+      *               HEADING LINES, ALREADY WRITTEN BY THE
+      *               ORIGINAL RUN). A RERUN NO LONGER
+      *               TRUNCATES AWAY THE PRIOR ATTEMPT'S
+      *               OUTPUT OR UNDERSTATES THE REGISTER
+      *               TOTAL.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-MASTER-STATUS.
+
+           SELECT PAYROLL-REGISTER ASSIGN TO "PAYREG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYROLL-REGISTER-STATUS.
+
+           SELECT YTD-MASTER-IN ASSIGN TO "YTDMSTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-MASTER-IN-STATUS.
+
+           SELECT YTD-MASTER-OUT ASSIGN TO "YTDMSTRO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-MASTER-OUT-STATUS.
+
+           SELECT DIRECT-DEPOSIT-EXPORT ASSIGN TO "ACHEXPRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIRECT-DEPOSIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "PAYCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           COPY "cyclgsel.cpy".
+
       **************************
        DATA DIVISION.
       **************************
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-MASTER-RECORD.
+           05 EMP-ID                PIC X(06).
+           05 EMP-NOM               PIC X(20).
+           05 EMP-SALAIRE           PIC 9(06)V99.
+           05 EMP-OT-HOURS          PIC 9(03)V9.
+           05 EMP-HOURLY-RATE       PIC 9(03)V99.
+           05 EMP-BANK-ROUTING      PIC X(09).
+           05 EMP-BANK-ACCOUNT      PIC X(17).
+           05 EMP-CURRENCY-CODE     PIC X(03).
+              88 VALID-CURRENCY-CODE VALUES 'EUR' 'USD'.
+
+       FD  PAYROLL-REGISTER.
+       01  PAYROLL-REGISTER-RECORD  PIC X(60).
+
+       FD  YTD-MASTER-IN.
+       01  YTD-MASTER-IN-RECORD.
+           05 YTDI-EMP-ID           PIC X(06).
+           05 YTDI-GROSS            PIC 9(09)V99.
+           05 YTDI-DEDUCTIONS       PIC 9(09)V99.
+           05 YTDI-NET              PIC 9(09)V99.
+
+       FD  YTD-MASTER-OUT.
+       01  YTD-MASTER-OUT-RECORD.
+           05 YTDO-EMP-ID           PIC X(06).
+           05 YTDO-GROSS            PIC 9(09)V99.
+           05 YTDO-DEDUCTIONS       PIC 9(09)V99.
+           05 YTDO-NET              PIC 9(09)V99.
+
+       FD  DIRECT-DEPOSIT-EXPORT.
+       01  DIRECT-DEPOSIT-EXPORT-RECORD.
+           05 DDE-ROUTING-NUMBER    PIC X(09).
+           05 DDE-ACCOUNT-NUMBER    PIC X(17).
+           05 DDE-EMP-ID            PIC X(06).
+           05 DDE-EMP-NOM           PIC X(20).
+           05 DDE-NET-AMOUNT        PIC 9(09)V99.
+           05 DDE-RUN-DATE          PIC 9(08).
+           05 DDE-CURRENCY-CODE     PIC X(03).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-EMP-ID      PIC X(06).
+           05 CKPT-TOTAL-GROSS      PIC 9(09)V99.
+           05 CKPT-TOTAL-DEDUCTIONS PIC 9(09)V99.
+           05 CKPT-TOTAL-NET        PIC 9(09)V99.
+           05 CKPT-ZERO-SALARY-COUNT     PIC 9(05).
+           05 CKPT-CURRENCY-EXCEPT-COUNT PIC 9(05).
+
+           COPY "cyclgfd.cpy".
+
        WORKING-STORAGE SECTION.
-       01  SALAIRE PIC 9(4)V99.
-      
+       01  SALAIRE PIC 9(06)V99.
+       01  WS-EMPLOYEE-MASTER-STATUS PIC X(02).
+       01  WS-PAYROLL-REGISTER-STATUS PIC X(02).
+       01  WS-YTD-MASTER-IN-STATUS  PIC X(02).
+       01  WS-YTD-MASTER-OUT-STATUS PIC X(02).
+       01  WS-DIRECT-DEPOSIT-STATUS PIC X(02).
+       01  WS-CHECKPOINT-STATUS     PIC X(02).
+       01  WS-CYCLE-LOG-STATUS PIC X(02).
+
+       01  WS-RESTART-EMP-ID        PIC X(06) VALUE LOW-VALUES.
+
+       01  WS-SWITCHES.
+           05 WS-EMPLOYEE-EOF-SW    PIC X(01) VALUE 'N'.
+              88 END-OF-EMPLOYEES   VALUE 'Y'.
+           05 WS-YTD-EOF-SW         PIC X(01) VALUE 'N'.
+              88 END-OF-YTD         VALUE 'Y'.
+           05 WS-RESTART-SW         PIC X(01) VALUE 'N'.
+              88 RESTART-RUN        VALUE 'Y'.
+
+       01  WS-ZERO-SALARY-COUNT     PIC 9(05) COMP VALUE ZERO.
+       01  WS-CURRENCY-EXCEPTION-COUNT PIC 9(05) COMP VALUE ZERO.
+
+       01  WS-YTD-PRIOR-GROSS       PIC 9(09)V99.
+       01  WS-YTD-PRIOR-DEDUCTIONS  PIC 9(09)V99.
+       01  WS-YTD-PRIOR-NET         PIC 9(09)V99.
+       01  WS-YTD-NEW-GROSS         PIC 9(09)V99.
+       01  WS-YTD-NEW-DEDUCTIONS    PIC 9(09)V99.
+       01  WS-YTD-NEW-NET           PIC 9(09)V99.
+       01  WS-YTD-GROSS-ED          PIC ZZZZZZZZ9.99.
+
+       01  WS-TAX-RATE               PIC V999 VALUE .200.
+       01  WS-OT-RATE-FACTOR         PIC 9V9 VALUE 1.5.
+       01  WS-OVERTIME-PAY           PIC 9(05)V99.
+       01  WS-GROSS-PAY              PIC 9(07)V99.
+       01  WS-DEDUCTIONS             PIC 9(07)V99.
+       01  WS-NET-PAY                PIC 9(07)V99.
+       01  WS-TOTAL-GROSS            PIC 9(09)V99 VALUE ZERO.
+       01  WS-TOTAL-DEDUCTIONS       PIC 9(09)V99 VALUE ZERO.
+       01  WS-TOTAL-NET              PIC 9(09)V99 VALUE ZERO.
+
+       01  WS-REPORT-LINE            PIC X(60).
+       01  WS-GROSS-ED               PIC ZZZZZZ9.99.
+       01  WS-DEDUCT-ED              PIC ZZZZZZ9.99.
+       01  WS-NET-ED                 PIC ZZZZZZ9.99.
+       01  WS-TOTAL-GROSS-ED         PIC ZZZZZZZZ9.99.
+       01  WS-TOTAL-DEDUCT-ED        PIC ZZZZZZZZ9.99.
+       01  WS-TOTAL-NET-ED           PIC ZZZZZZZZ9.99.
+
+       LINKAGE SECTION.
+           COPY "cycparm.cpy".
+
       ***************************
-       PROCEDURE DIVISION.
-      **************************
-           MOVE 1635 TO SALAIRE.
-           DISPLAY SALAIRE.
+       PROCEDURE DIVISION USING CYC-PARM-AREA.
+      ***************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+               UNTIL END-OF-EMPLOYEES.
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+           PERFORM 8200-WRITE-REGISTER-TOTAL THRU 8200-EXIT.
+
+           IF WS-ZERO-SALARY-COUNT > ZERO
+              OR WS-CURRENCY-EXCEPTION-COUNT > ZERO THEN
+              MOVE 4 TO CYC-RETURN-CODE
+           ELSE
+              MOVE ZERO TO CYC-RETURN-CODE
+           END-IF.
+           PERFORM 9800-LOG-CYCLE-STEP THRU 9800-EXIT.
+
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT EMPLOYEE-MASTER.
+           OPEN INPUT YTD-MASTER-IN.
+
+           PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+           PERFORM 1150-OPEN-OUTPUT-FILES THRU 1150-EXIT.
+
+           PERFORM 2900-READ-EMPLOYEE THRU 2900-EXIT.
+           PERFORM 2950-READ-YTD THRU 2950-EXIT.
+
+           PERFORM 2200-SKIP-PAID-EMPLOYEE THRU 2200-EXIT
+               UNTIL END-OF-EMPLOYEES
+                  OR EMP-ID > WS-RESTART-EMP-ID.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * CHECKPOINT-FILE HOLDS THE ID OF THE LAST EMPLOYEE
+      * FULLY PAID BY A PRIOR RUN, PLUS THE RUNNING TOTALS
+      * AND EXCEPTION COUNTS AS OF THAT EMPLOYEE. NO FILE
+      * MEANS THIS IS A FRESH RUN - NOTHING IS SKIPPED AND
+      * THE TOTALS START FROM ZERO.
+      *-------------------------------------------------
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00' THEN
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CKPT-LAST-EMP-ID TO WS-RESTART-EMP-ID
+                    MOVE CKPT-TOTAL-GROSS TO WS-TOTAL-GROSS
+                    MOVE CKPT-TOTAL-DEDUCTIONS TO WS-TOTAL-DEDUCTIONS
+                    MOVE CKPT-TOTAL-NET TO WS-TOTAL-NET
+                    MOVE CKPT-ZERO-SALARY-COUNT
+                        TO WS-ZERO-SALARY-COUNT
+                    MOVE CKPT-CURRENCY-EXCEPT-COUNT
+                        TO WS-CURRENCY-EXCEPTION-COUNT
+                    SET RESTART-RUN TO TRUE
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * A FRESH RUN OPENS THE THREE OUTPUT FILES FOR
+      * OUTPUT AND WRITES THE REGISTER HEADING LINES AS
+      * BEFORE. A RESTART OPENS THEM IN EXTEND MODE SO THE
+      * PRIOR RUN'S RECORDS AND HEADING SURVIVE - ONLY THE
+      * EMPLOYEES PAID FROM THIS POINT FORWARD ARE
+      * APPENDED.
+      *-------------------------------------------------
+       1150-OPEN-OUTPUT-FILES.
+           IF RESTART-RUN THEN
+              OPEN EXTEND PAYROLL-REGISTER
+              OPEN EXTEND YTD-MASTER-OUT
+              OPEN EXTEND DIRECT-DEPOSIT-EXPORT
+           ELSE
+              OPEN OUTPUT PAYROLL-REGISTER
+              OPEN OUTPUT YTD-MASTER-OUT
+              OPEN OUTPUT DIRECT-DEPOSIT-EXPORT
+
+              MOVE SPACES TO WS-REPORT-LINE
+              MOVE 'PAYROLL REGISTER' TO WS-REPORT-LINE(1:17)
+              MOVE WS-REPORT-LINE TO PAYROLL-REGISTER-RECORD
+              WRITE PAYROLL-REGISTER-RECORD
+
+              MOVE SPACES TO WS-REPORT-LINE
+              MOVE 'EMPLOYE      CUR    GROSS  DEDUCT     NET       YTD'
+                  TO WS-REPORT-LINE
+              MOVE WS-REPORT-LINE TO PAYROLL-REGISTER-RECORD
+              WRITE PAYROLL-REGISTER-RECORD
+           END-IF.
+       1150-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * SKIPS AN EMPLOYEE ALREADY PAID BY A PRIOR RUN.
+      * YTD-MASTER-IN NEEDS NO SEPARATE SKIP - 2960-FIND-
+      * YTD-RECORD ALREADY READS FORWARD TO THE FIRST
+      * ENTRY NOT LESS THAN THE CURRENT EMPLOYEE.
+      *-------------------------------------------------
+       2200-SKIP-PAID-EMPLOYEE.
+           PERFORM 2900-READ-EMPLOYEE THRU 2900-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2000-PROCESS-EMPLOYEE.
+           MOVE EMP-SALAIRE TO SALAIRE.
+           IF EMP-SALAIRE = ZERO THEN
+              ADD 1 TO WS-ZERO-SALARY-COUNT
+           END-IF.
+           IF NOT VALID-CURRENCY-CODE THEN
+              ADD 1 TO WS-CURRENCY-EXCEPTION-COUNT
+           END-IF.
+           COMPUTE WS-OVERTIME-PAY ROUNDED =
+               EMP-OT-HOURS * EMP-HOURLY-RATE * WS-OT-RATE-FACTOR.
+           COMPUTE WS-GROSS-PAY = EMP-SALAIRE + WS-OVERTIME-PAY.
+           COMPUTE WS-DEDUCTIONS ROUNDED =
+               WS-GROSS-PAY * WS-TAX-RATE.
+           COMPUTE WS-NET-PAY = WS-GROSS-PAY - WS-DEDUCTIONS.
+
+           ADD WS-GROSS-PAY      TO WS-TOTAL-GROSS.
+           ADD WS-DEDUCTIONS     TO WS-TOTAL-DEDUCTIONS.
+           ADD WS-NET-PAY        TO WS-TOTAL-NET.
+
+           DISPLAY 'EMPLOYE : ' EMP-ID ' ' EMP-NOM
+               ' SALAIRE : ' SALAIRE ' ' EMP-CURRENCY-CODE.
+
+           PERFORM 2960-FIND-YTD-RECORD THRU 2960-EXIT.
+           PERFORM 3000-UPDATE-YTD THRU 3000-EXIT.
+           PERFORM 8100-WRITE-REGISTER-LINE THRU 8100-EXIT.
+           PERFORM 8150-WRITE-DIRECT-DEPOSIT THRU 8150-EXIT.
+           PERFORM 8300-SAVE-CHECKPOINT THRU 8300-EXIT.
+           PERFORM 2900-READ-EMPLOYEE THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2900-READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER
+              AT END SET END-OF-EMPLOYEES TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       2950-READ-YTD.
+           READ YTD-MASTER-IN
+              AT END SET END-OF-YTD TO TRUE
+           END-READ.
+       2950-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * YTD-MASTER-IN IS IN THE SAME EMP-ID SEQUENCE AS
+      * EMPLOYEE-MASTER. AN EMPLOYEE WITH NO PRIOR YTD
+      * RECORD (A NEW HIRE) STARTS FROM ZERO BALANCES.
+      *-------------------------------------------------
+       2960-FIND-YTD-RECORD.
+           MOVE ZERO TO WS-YTD-PRIOR-GROSS
+                        WS-YTD-PRIOR-DEDUCTIONS
+                        WS-YTD-PRIOR-NET.
+
+           PERFORM 2950-READ-YTD THRU 2950-EXIT
+               UNTIL END-OF-YTD
+                  OR YTDI-EMP-ID NOT LESS THAN EMP-ID.
+
+           IF NOT END-OF-YTD AND YTDI-EMP-ID = EMP-ID THEN
+              MOVE YTDI-GROSS      TO WS-YTD-PRIOR-GROSS
+              MOVE YTDI-DEDUCTIONS TO WS-YTD-PRIOR-DEDUCTIONS
+              MOVE YTDI-NET        TO WS-YTD-PRIOR-NET
+              PERFORM 2950-READ-YTD THRU 2950-EXIT
+           END-IF.
+       2960-EXIT.
+           EXIT.
+
+       3000-UPDATE-YTD.
+           ADD WS-YTD-PRIOR-GROSS      WS-GROSS-PAY
+               GIVING WS-YTD-NEW-GROSS.
+           ADD WS-YTD-PRIOR-DEDUCTIONS WS-DEDUCTIONS
+               GIVING WS-YTD-NEW-DEDUCTIONS.
+           ADD WS-YTD-PRIOR-NET        WS-NET-PAY
+               GIVING WS-YTD-NEW-NET.
+
+           MOVE EMP-ID              TO YTDO-EMP-ID.
+           MOVE WS-YTD-NEW-GROSS    TO YTDO-GROSS.
+           MOVE WS-YTD-NEW-DEDUCTIONS TO YTDO-DEDUCTIONS.
+           MOVE WS-YTD-NEW-NET      TO YTDO-NET.
+           WRITE YTD-MASTER-OUT-RECORD.
+       3000-EXIT.
+           EXIT.
+
+       8000-FINALIZE.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE YTD-MASTER-IN.
+           CLOSE YTD-MASTER-OUT.
+           CLOSE DIRECT-DEPOSIT-EXPORT.
+       8000-EXIT.
+           EXIT.
+
+       8100-WRITE-REGISTER-LINE.
+           MOVE WS-GROSS-PAY      TO WS-GROSS-ED.
+           MOVE WS-DEDUCTIONS     TO WS-DEDUCT-ED.
+           MOVE WS-NET-PAY        TO WS-NET-ED.
+           MOVE WS-YTD-NEW-GROSS  TO WS-YTD-GROSS-ED.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING EMP-ID ' ' EMP-NOM ' ' EMP-CURRENCY-CODE ' '
+               WS-GROSS-ED ' '
+               WS-DEDUCT-ED ' ' WS-NET-ED ' ' WS-YTD-GROSS-ED
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO PAYROLL-REGISTER-RECORD.
+           WRITE PAYROLL-REGISTER-RECORD.
+       8100-EXIT.
+           EXIT.
+
+       8150-WRITE-DIRECT-DEPOSIT.
+           MOVE EMP-BANK-ROUTING TO DDE-ROUTING-NUMBER.
+           MOVE EMP-BANK-ACCOUNT TO DDE-ACCOUNT-NUMBER.
+           MOVE EMP-ID           TO DDE-EMP-ID.
+           MOVE EMP-NOM          TO DDE-EMP-NOM.
+           MOVE WS-NET-PAY       TO DDE-NET-AMOUNT.
+           MOVE CYC-RUN-DATE     TO DDE-RUN-DATE.
+           MOVE EMP-CURRENCY-CODE TO DDE-CURRENCY-CODE.
+           WRITE DIRECT-DEPOSIT-EXPORT-RECORD.
+       8150-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * REWRITES CHECKPOINT-FILE WITH THE EMPLOYEE JUST
+      * PAID, SO A RESTART KNOWS WHERE TO RESUME.
+      *-------------------------------------------------
+       8300-SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE EMP-ID               TO CKPT-LAST-EMP-ID.
+           MOVE WS-TOTAL-GROSS       TO CKPT-TOTAL-GROSS.
+           MOVE WS-TOTAL-DEDUCTIONS  TO CKPT-TOTAL-DEDUCTIONS.
+           MOVE WS-TOTAL-NET         TO CKPT-TOTAL-NET.
+           MOVE WS-ZERO-SALARY-COUNT TO CKPT-ZERO-SALARY-COUNT.
+           MOVE WS-CURRENCY-EXCEPTION-COUNT
+               TO CKPT-CURRENCY-EXCEPT-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       8300-EXIT.
+           EXIT.
+
+       8200-WRITE-REGISTER-TOTAL.
+           MOVE WS-TOTAL-GROSS      TO WS-TOTAL-GROSS-ED.
+           MOVE WS-TOTAL-DEDUCTIONS TO WS-TOTAL-DEDUCT-ED.
+           MOVE WS-TOTAL-NET        TO WS-TOTAL-NET-ED.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'TOTAL  ' WS-TOTAL-GROSS-ED ' '
+               WS-TOTAL-DEDUCT-ED ' ' WS-TOTAL-NET-ED
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO PAYROLL-REGISTER-RECORD.
+           WRITE PAYROLL-REGISTER-RECORD.
 
-           STOP RUN.
-       
+           CLOSE PAYROLL-REGISTER.
+       8200-EXIT.
+           EXIT.
 
-      
-             
\ No newline at end of file
+       9800-LOG-CYCLE-STEP.
+           OPEN EXTEND CYCLE-LOG.
+           MOVE 'SALAIRE'        TO CLR-STEP-NAME.
+           MOVE CYC-RUN-DATE     TO CLR-RUN-DATE.
+           ACCEPT CLR-TIME FROM TIME.
+           MOVE CYC-RETURN-CODE  TO CLR-RETURN-CODE.
+           IF WS-ZERO-SALARY-COUNT > ZERO THEN
+              MOVE 'PAYROLL - ZERO SALARY FOUND' TO CLR-MESSAGE
+           ELSE
+              IF WS-CURRENCY-EXCEPTION-COUNT > ZERO THEN
+                 MOVE 'PAYROLL - INVALID CURRENCY CODE' TO CLR-MESSAGE
+              ELSE
+                 MOVE 'PAYROLL COMPLETE' TO CLR-MESSAGE
+              END-IF
+           END-IF.
+           WRITE CYCLE-LOG-RECORD.
+           CLOSE CYCLE-LOG.
+       9800-EXIT.
+           EXIT.
