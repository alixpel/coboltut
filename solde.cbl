@@ -2,26 +2,468 @@
        IDENTIFICATION DIVISION.
       **************************
        PROGRAM-ID.  Solde.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 10/04/23. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 10/04/23.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  CALLABLE FROM DAILYCYCLE AS THE
+      *               BALANCE STEP; LOGS COMPLETION TO
+      *               CYCLE-LOG.
+      * 09/08/26  AP  BALANCE IS NOW UPDATED FROM THE DAY'S
+      *               TRANSACTIONS AGAINST ACCOUNT-MASTER-IN
+      *               INSTEAD OF BEING WIRED IN.
+      * 09/08/26  AP  ADDED THE OVERDRAFT-EXCEPTIONS REPORT
+      *               FOR ANY ACCOUNT LEFT WITH A NEGATIVE
+      *               BALANCE AFTER THE DAY'S TRANSACTIONS.
+      * 09/08/26  AP  ADDED THE END-OF-DAY RECONCILIATION
+      *               REPORT: OPENING BALANCES PLUS NET
+      *               TRANSACTIONS MUST EQUAL CLOSING
+      *               BALANCES.
+      * 09/08/26  AP  CHECKPOINT/RESTART - THE LAST ACCOUNT
+      *               FULLY POSTED IS SAVED AFTER EACH
+      *               ACCOUNT, SO A RERUN SKIPS ACCOUNTS
+      *               ALREADY POSTED INSTEAD OF DOUBLE-
+      *               POSTING THEM.
+      * 09/08/26  AP  RETURNS CYC-RETURN-CODE 4 TO DAILYCYCLE
+      *               WHEN AN OVERDRAFT WAS FOUND AND 8 WHEN
+      *               THE RECONCILIATION DOES NOT BALANCE,
+      *               INSTEAD OF ALWAYS REPORTING ZERO, SO THE
+      *               CYCLE LOG SHOWS WHICH STEP NEEDS REVIEW.
+      * 09/08/26  AP  ADDED BALANCE-NET-CHANGE, A STRUCTURED
+      *               (NON-REPORT) FEED OF JUST THE DAY'S NET
+      *               TRANSACTION TOTAL, FOR SALESBALRECON TO
+      *               TIE AGAINST FONCTIONMINMAX'S SALES
+      *               TOTAL.
+      * 09/08/26  AP  ADDED A CURRENCY-CODE FIELD TO ACCOUNT-
+      *               MASTER-IN/OUT FOR THE OVERSEAS
+      *               CONTRACTOR ROSTER'S USD ACCOUNTS. THE
+      *               CODE CARRIES THROUGH TO THE OUTPUT
+      *               MASTER AND THE OVERDRAFT REPORT, AND AN
+      *               UNKNOWN CODE IS COUNTED AS AN EXCEPTION.
+      *               THE OPENING/NET-TRX/CLOSING TOTALS AND
+      *               BALANCE-NET-CHANGE STILL ASSUME A SINGLE
+      *               LEDGER CURRENCY - MIXED-CURRENCY
+      *               RECONCILIATION IS OUT OF SCOPE FOR THIS
+      *               CHANGE.
+      * 09/08/26  AP  WIDENED WS-REPORT-LINE AND
+      *               RECONCILIATION-RECORD TO 65 BYTES - THE
+      *               OPENING/NET-TRX/CLOSING LINE NEEDS 65
+      *               AND WAS SILENTLY LOSING THE DECIMAL
+      *               POINT AND CENTS OFF THE CLOSING FIGURE
+      *               AT 60.
+      * 09/08/26  AP  CHECKPOINT-FILE NOW ALSO CARRIES THE
+      *               RUNNING OPENING/NET-TRX/CLOSING TOTALS
+      *               AND THE OVERDRAFT/CURRENCY EXCEPTION
+      *               COUNTS, AND A RESTART OPENS ACCOUNT-
+      *               MASTER-OUT AND OVERDRAFT-EXCEPTIONS IN
+      *               EXTEND MODE INSTEAD OF OUTPUT MODE. A
+      *               RERUN NO LONGER TRUNCATES AWAY THE PRIOR
+      *               ATTEMPT'S OUTPUT, AND THE RECONCILIATION
+      *               REPORT REFLECTS THE WHOLE DAY, NOT JUST
+      *               THE ACCOUNTS POSTED AFTER THE RESTART.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-IN ASSIGN TO "ACCTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNT-MASTER-IN-STATUS.
+
+           SELECT TRANSACTIONS ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTIONS-STATUS.
+
+           SELECT ACCOUNT-MASTER-OUT ASSIGN TO "ACCTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNT-MASTER-OUT-STATUS.
+
+           SELECT OVERDRAFT-EXCEPTIONS ASSIGN TO "OVERDRFT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERDRAFT-STATUS.
+
+           SELECT RECONCILIATION-REPORT ASSIGN TO "RECONCIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECONCILIATION-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "SOLDECKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT BALANCE-NET-CHANGE ASSIGN TO "NETCHNG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NET-CHANGE-STATUS.
+
+           COPY "cyclgsel.cpy".
+
       **************************
        DATA DIVISION.
       **************************
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-IN.
+       01  ACCOUNT-MASTER-IN-RECORD.
+           05 ACTI-ACCT-ID          PIC X(06).
+           05 ACTI-NOM              PIC X(20).
+           05 ACTI-BALANCE          PIC S9(07)V99.
+           05 ACTI-CURRENCY-CODE    PIC X(03).
+              88 VALID-CURRENCY-CODE VALUES 'EUR' 'USD'.
+
+       FD  TRANSACTIONS.
+       01  TRANSACTION-RECORD.
+           05 TRX-ACCT-ID           PIC X(06).
+           05 TRX-TYPE              PIC X(01).
+              88 TRX-CREDIT         VALUE 'C'.
+              88 TRX-DEBIT          VALUE 'D'.
+           05 TRX-AMOUNT            PIC 9(07)V99.
+
+       FD  ACCOUNT-MASTER-OUT.
+       01  ACCOUNT-MASTER-OUT-RECORD.
+           05 ACTO-ACCT-ID          PIC X(06).
+           05 ACTO-NOM              PIC X(20).
+           05 ACTO-BALANCE          PIC S9(07)V99.
+           05 ACTO-CURRENCY-CODE    PIC X(03).
+
+       FD  OVERDRAFT-EXCEPTIONS.
+       01  OVERDRAFT-EXCEPTION-RECORD PIC X(60).
+
+       FD  RECONCILIATION-REPORT.
+       01  RECONCILIATION-RECORD    PIC X(65).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-ACCT-ID     PIC X(06).
+           05 CKPT-TOTAL-OPENING    PIC S9(09)V99.
+           05 CKPT-TOTAL-NET-TRX    PIC S9(09)V99.
+           05 CKPT-TOTAL-CLOSING    PIC S9(09)V99.
+           05 CKPT-OVERDRAFT-COUNT  PIC 9(05).
+           05 CKPT-CURRENCY-EXCEPT-COUNT PIC 9(05).
+
+       FD  BALANCE-NET-CHANGE.
+       01  BALANCE-NET-CHANGE-RECORD.
+           05 NC-NET-CHANGE         PIC S9(09)V99.
+
+           COPY "cyclgfd.cpy".
+
        WORKING-STORAGE SECTION.
-       01  SOLDE PIC S9(4).
-      
+       01  SOLDE PIC S9(07)V99.
+       01  WS-ACCOUNT-MASTER-IN-STATUS  PIC X(02).
+       01  WS-TRANSACTIONS-STATUS       PIC X(02).
+       01  WS-ACCOUNT-MASTER-OUT-STATUS PIC X(02).
+       01  WS-OVERDRAFT-STATUS          PIC X(02).
+       01  WS-RECONCILIATION-STATUS     PIC X(02).
+       01  WS-CHECKPOINT-STATUS         PIC X(02).
+       01  WS-NET-CHANGE-STATUS         PIC X(02).
+       01  WS-CYCLE-LOG-STATUS          PIC X(02).
+
+       01  WS-RESTART-ACCT-ID           PIC X(06) VALUE LOW-VALUES.
+
+       01  WS-SWITCHES.
+           05 WS-ACCOUNT-EOF-SW     PIC X(01) VALUE 'N'.
+              88 END-OF-ACCOUNTS    VALUE 'Y'.
+           05 WS-TRANSACTION-EOF-SW PIC X(01) VALUE 'N'.
+              88 END-OF-TRANSACTIONS VALUE 'Y'.
+           05 WS-RECONCILE-SW       PIC X(01) VALUE 'Y'.
+              88 RECONCILE-OK       VALUE 'Y'.
+           05 WS-RESTART-SW         PIC X(01) VALUE 'N'.
+              88 RESTART-RUN        VALUE 'Y'.
+
+       01  WS-OVERDRAFT-COUNT       PIC 9(05) COMP VALUE ZERO.
+       01  WS-CURRENCY-EXCEPTION-COUNT PIC 9(05) COMP VALUE ZERO.
+
+       01  WS-REPORT-LINE            PIC X(65).
+       01  WS-SOLDE-ED               PIC -ZZZZZZ9.99.
+
+       01  WS-TOTAL-OPENING          PIC S9(09)V99 VALUE ZERO.
+       01  WS-TOTAL-NET-TRX          PIC S9(09)V99 VALUE ZERO.
+       01  WS-TOTAL-CLOSING          PIC S9(09)V99 VALUE ZERO.
+       01  WS-TOTAL-EXPECTED-CLOSE   PIC S9(09)V99.
+       01  WS-TOTAL-OPENING-ED       PIC -ZZZZZZZZ9.99.
+       01  WS-TOTAL-NET-TRX-ED       PIC -ZZZZZZZZ9.99.
+       01  WS-TOTAL-CLOSING-ED       PIC -ZZZZZZZZ9.99.
+
+       LINKAGE SECTION.
+           COPY "cycparm.cpy".
+
       ***************************
-       PROCEDURE DIVISION.
-      **************************
-           MOVE 1635 TO SOLDE.
-           DISPLAY SOLDE.
+       PROCEDURE DIVISION USING CYC-PARM-AREA.
+      ***************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+               UNTIL END-OF-ACCOUNTS.
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+           PERFORM 8200-RECONCILE THRU 8200-EXIT.
+           PERFORM 8250-WRITE-NET-CHANGE THRU 8250-EXIT.
+
+           IF NOT RECONCILE-OK THEN
+              MOVE 8 TO CYC-RETURN-CODE
+           ELSE
+              IF WS-OVERDRAFT-COUNT > ZERO
+                 OR WS-CURRENCY-EXCEPTION-COUNT > ZERO THEN
+                 MOVE 4 TO CYC-RETURN-CODE
+              ELSE
+                 MOVE ZERO TO CYC-RETURN-CODE
+              END-IF
+           END-IF.
+           PERFORM 9800-LOG-CYCLE-STEP THRU 9800-EXIT.
+
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCOUNT-MASTER-IN.
+           OPEN INPUT TRANSACTIONS.
+
+           PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+           PERFORM 1150-OPEN-OUTPUT-FILES THRU 1150-EXIT.
+
+           PERFORM 2900-READ-ACCOUNT THRU 2900-EXIT.
+           PERFORM 2950-READ-TRANSACTION THRU 2950-EXIT.
+
+           PERFORM 2200-SKIP-POSTED-ACCOUNT THRU 2200-EXIT
+               UNTIL END-OF-ACCOUNTS
+                  OR ACTI-ACCT-ID > WS-RESTART-ACCT-ID.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * CHECKPOINT-FILE HOLDS THE ID OF THE LAST ACCOUNT
+      * FULLY POSTED BY A PRIOR RUN, PLUS THE RUNNING
+      * TOTALS AND EXCEPTION COUNTS AS OF THAT ACCOUNT. NO
+      * FILE MEANS THIS IS A FRESH RUN - NOTHING IS SKIPPED
+      * AND THE TOTALS START FROM ZERO.
+      *-------------------------------------------------
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00' THEN
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CKPT-LAST-ACCT-ID TO WS-RESTART-ACCT-ID
+                    MOVE CKPT-TOTAL-OPENING TO WS-TOTAL-OPENING
+                    MOVE CKPT-TOTAL-NET-TRX TO WS-TOTAL-NET-TRX
+                    MOVE CKPT-TOTAL-CLOSING TO WS-TOTAL-CLOSING
+                    MOVE CKPT-OVERDRAFT-COUNT TO WS-OVERDRAFT-COUNT
+                    MOVE CKPT-CURRENCY-EXCEPT-COUNT
+                        TO WS-CURRENCY-EXCEPTION-COUNT
+                    SET RESTART-RUN TO TRUE
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * A FRESH RUN OPENS ACCOUNT-MASTER-OUT AND OVERDRAFT-
+      * EXCEPTIONS FOR OUTPUT AS BEFORE. A RESTART OPENS
+      * THEM IN EXTEND MODE SO THE PRIOR RUN'S RECORDS
+      * SURVIVE - ONLY THE ACCOUNTS POSTED FROM THIS POINT
+      * FORWARD ARE APPENDED.
+      *-------------------------------------------------
+       1150-OPEN-OUTPUT-FILES.
+           IF RESTART-RUN THEN
+              OPEN EXTEND ACCOUNT-MASTER-OUT
+              OPEN EXTEND OVERDRAFT-EXCEPTIONS
+           ELSE
+              OPEN OUTPUT ACCOUNT-MASTER-OUT
+              OPEN OUTPUT OVERDRAFT-EXCEPTIONS
+           END-IF.
+       1150-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * TRANSACTIONS MUST BE IN THE SAME ACCOUNT-ID
+      * SEQUENCE AS ACCOUNT-MASTER-IN. ALL TRANSACTIONS
+      * FOR AN ACCOUNT ARE APPLIED BEFORE MOVING ON TO
+      * THE NEXT ACCOUNT.
+      *-------------------------------------------------
+       2000-PROCESS-ACCOUNT.
+           MOVE ACTI-BALANCE TO SOLDE.
+           ADD ACTI-BALANCE TO WS-TOTAL-OPENING.
+
+           PERFORM 2100-APPLY-TRANSACTION THRU 2100-EXIT
+               UNTIL END-OF-TRANSACTIONS
+                  OR TRX-ACCT-ID NOT = ACTI-ACCT-ID.
+
+           MOVE ACTI-ACCT-ID   TO ACTO-ACCT-ID.
+           MOVE ACTI-NOM       TO ACTO-NOM.
+           MOVE SOLDE          TO ACTO-BALANCE.
+           MOVE ACTI-CURRENCY-CODE TO ACTO-CURRENCY-CODE.
+           WRITE ACCOUNT-MASTER-OUT-RECORD.
+           ADD SOLDE TO WS-TOTAL-CLOSING.
+           PERFORM 8300-SAVE-CHECKPOINT THRU 8300-EXIT.
+
+           DISPLAY 'COMPTE : ' ACTI-ACCT-ID ' ' ACTI-NOM
+               ' SOLDE : ' SOLDE ' ' ACTI-CURRENCY-CODE.
+
+           IF SOLDE < ZERO THEN
+              PERFORM 8100-WRITE-OVERDRAFT THRU 8100-EXIT
+              ADD 1 TO WS-OVERDRAFT-COUNT
+           END-IF.
+
+           IF NOT VALID-CURRENCY-CODE THEN
+              ADD 1 TO WS-CURRENCY-EXCEPTION-COUNT
+           END-IF.
+
+           PERFORM 2900-READ-ACCOUNT THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * SKIPS AN ACCOUNT (AND ITS TRANSACTIONS) ALREADY
+      * POSTED BY A PRIOR RUN, KEEPING THE MASTER AND
+      * TRANSACTION FILES IN STEP WITH EACH OTHER.
+      *-------------------------------------------------
+       2200-SKIP-POSTED-ACCOUNT.
+           PERFORM 2950-READ-TRANSACTION THRU 2950-EXIT
+               UNTIL END-OF-TRANSACTIONS
+                  OR TRX-ACCT-ID NOT = ACTI-ACCT-ID.
+           PERFORM 2900-READ-ACCOUNT THRU 2900-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2100-APPLY-TRANSACTION.
+           IF TRX-CREDIT THEN
+              ADD TRX-AMOUNT TO SOLDE
+              ADD TRX-AMOUNT TO WS-TOTAL-NET-TRX
+           ELSE
+              SUBTRACT TRX-AMOUNT FROM SOLDE
+              SUBTRACT TRX-AMOUNT FROM WS-TOTAL-NET-TRX
+           END-IF.
+
+           PERFORM 2950-READ-TRANSACTION THRU 2950-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2900-READ-ACCOUNT.
+           READ ACCOUNT-MASTER-IN
+              AT END SET END-OF-ACCOUNTS TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       2950-READ-TRANSACTION.
+           READ TRANSACTIONS
+              AT END SET END-OF-TRANSACTIONS TO TRUE
+           END-READ.
+       2950-EXIT.
+           EXIT.
+
+       8000-FINALIZE.
+           CLOSE ACCOUNT-MASTER-IN.
+           CLOSE TRANSACTIONS.
+           CLOSE ACCOUNT-MASTER-OUT.
+           CLOSE OVERDRAFT-EXCEPTIONS.
+       8000-EXIT.
+           EXIT.
+
+       8100-WRITE-OVERDRAFT.
+           MOVE SOLDE TO WS-SOLDE-ED.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'OVERDRAFT  ' ACTI-ACCT-ID ' ' ACTI-NOM ' '
+               WS-SOLDE-ED ' ' ACTI-CURRENCY-CODE
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO OVERDRAFT-EXCEPTION-RECORD.
+           WRITE OVERDRAFT-EXCEPTION-RECORD.
+       8100-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * OPENING BALANCES PLUS THE DAY'S NET TRANSACTIONS
+      * MUST EQUAL THE CLOSING BALANCES. ANY DIFFERENCE
+      * MEANS AN ACCOUNT WAS MISSED OR A TRANSACTION WAS
+      * APPLIED OUT OF SEQUENCE.
+      *-------------------------------------------------
+       8200-RECONCILE.
+           OPEN OUTPUT RECONCILIATION-REPORT.
+
+           COMPUTE WS-TOTAL-EXPECTED-CLOSE =
+               WS-TOTAL-OPENING + WS-TOTAL-NET-TRX.
+
+           IF WS-TOTAL-EXPECTED-CLOSE NOT = WS-TOTAL-CLOSING THEN
+              SET WS-RECONCILE-SW TO 'N'
+           END-IF.
+
+           MOVE WS-TOTAL-OPENING TO WS-TOTAL-OPENING-ED.
+           MOVE WS-TOTAL-NET-TRX TO WS-TOTAL-NET-TRX-ED.
+           MOVE WS-TOTAL-CLOSING TO WS-TOTAL-CLOSING-ED.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'OPENING ' WS-TOTAL-OPENING-ED
+               ' NET-TRX ' WS-TOTAL-NET-TRX-ED
+               ' CLOSING ' WS-TOTAL-CLOSING-ED
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO RECONCILIATION-RECORD.
+           WRITE RECONCILIATION-RECORD.
+
+           IF RECONCILE-OK THEN
+              MOVE 'RECONCILIATION OK' TO RECONCILIATION-RECORD
+           ELSE
+              MOVE 'RECONCILIATION DISCREPANCY - REVIEW'
+                  TO RECONCILIATION-RECORD
+           END-IF.
+           WRITE RECONCILIATION-RECORD.
+
+           CLOSE RECONCILIATION-REPORT.
+       8200-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * FEEDS THE DAY'S NET TRANSACTION TOTAL, IN
+      * STRUCTURED FORM, TO SALESBALRECON SO IT CAN BE
+      * TIED AGAINST FONCTIONMINMAX'S SALES TOTAL.
+      *-------------------------------------------------
+       8250-WRITE-NET-CHANGE.
+           OPEN OUTPUT BALANCE-NET-CHANGE.
+           MOVE WS-TOTAL-NET-TRX TO NC-NET-CHANGE.
+           WRITE BALANCE-NET-CHANGE-RECORD.
+           CLOSE BALANCE-NET-CHANGE.
+       8250-EXIT.
+           EXIT.
 
-           STOP RUN.
-       
+      *-------------------------------------------------
+      * REWRITES CHECKPOINT-FILE WITH THE ACCOUNT JUST
+      * POSTED. A SMALL SINGLE-RECORD FILE, CHEAP TO
+      * REWRITE AFTER EVERY ACCOUNT.
+      *-------------------------------------------------
+       8300-SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ACTI-ACCT-ID       TO CKPT-LAST-ACCT-ID.
+           MOVE WS-TOTAL-OPENING   TO CKPT-TOTAL-OPENING.
+           MOVE WS-TOTAL-NET-TRX   TO CKPT-TOTAL-NET-TRX.
+           MOVE WS-TOTAL-CLOSING   TO CKPT-TOTAL-CLOSING.
+           MOVE WS-OVERDRAFT-COUNT TO CKPT-OVERDRAFT-COUNT.
+           MOVE WS-CURRENCY-EXCEPTION-COUNT
+               TO CKPT-CURRENCY-EXCEPT-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       8300-EXIT.
+           EXIT.
 
-      
-             
\ No newline at end of file
+       9800-LOG-CYCLE-STEP.
+           OPEN EXTEND CYCLE-LOG.
+           MOVE 'SOLDE'          TO CLR-STEP-NAME.
+           MOVE CYC-RUN-DATE     TO CLR-RUN-DATE.
+           ACCEPT CLR-TIME FROM TIME.
+           MOVE CYC-RETURN-CODE  TO CLR-RETURN-CODE.
+           EVALUATE TRUE
+              WHEN NOT RECONCILE-OK
+                 MOVE 'BALANCE - RECONCILIATION DISCREPANCY'
+                     TO CLR-MESSAGE
+              WHEN WS-OVERDRAFT-COUNT > ZERO
+                 MOVE 'BALANCE - OVERDRAFTS FOUND' TO CLR-MESSAGE
+              WHEN WS-CURRENCY-EXCEPTION-COUNT > ZERO
+                 MOVE 'BALANCE - INVALID CURRENCY CODE' TO CLR-MESSAGE
+              WHEN OTHER
+                 MOVE 'BALANCE COMPLETE' TO CLR-MESSAGE
+           END-EVALUATE.
+           WRITE CYCLE-LOG-RECORD.
+           CLOSE CYCLE-LOG.
+       9800-EXIT.
+           EXIT.
