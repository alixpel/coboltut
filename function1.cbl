@@ -2,32 +2,139 @@
        IDENTIFICATION DIVISION.
       **************************
        PROGRAM-ID.  Fonction1.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 10/04/23. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 10/04/23.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  GENERALIZED THE LENGTH/BLANK CHECK
+      *               INTO A DATA-QUALITY PASS OVER EVERY
+      *               NAME FIELD PULLED FROM THE CUSTOMER
+      *               AND EMPLOYEE MASTER FILES, INSTEAD OF
+      *               MEASURING TWO HARDCODED LITERALS.
+      *               BLANK, ALL-SPACE, OR SUSPICIOUSLY
+      *               SHORT/LONG NAMES ARE LOGGED TO
+      *               NAME-EXCEPTIONS FOR REVIEW.
+      * 09/08/26  AP  SETS RETURN-CODE (4=EXCEPTIONS LOGGED,
+      *               0=NORMAL) SO A JOB STREAM CAN BRANCH
+      *               ON THE STEP CONDITION CODE.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-ENTRIES ASSIGN TO "NAMEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAME-ENTRIES-STATUS.
+
+           SELECT NAME-EXCEPTIONS ASSIGN TO "NAMEEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAME-EXCEPTIONS-STATUS.
+
       **************************
        DATA DIVISION.
       **************************
+       FILE SECTION.
+       FD  NAME-ENTRIES.
+       01  NAME-ENTRY-RECORD.
+           05 NE-SOURCE               PIC X(08).
+           05 NE-ID                   PIC X(06).
+           05 NE-NAME                 PIC X(20).
+
+       FD  NAME-EXCEPTIONS.
+       01  NAME-EXCEPTION-RECORD      PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01  CHAINE1  PIC X(06) VALUE 'QUARTZ'.
-       01  CHAINE2  PIC X(20) VALUE 'ORNITHORYNQUE'.
-       01  NBR-CH1  PIC 9(02) VALUE ZERO.
-       01  NBR-CH2  PIC 9(02) VALUE ZERO.
-      
+       01  WS-NAME-ENTRIES-STATUS     PIC X(02).
+       01  WS-NAME-EXCEPTIONS-STATUS  PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-NAME-ENTRIES-EOF-SW  PIC X(01) VALUE 'N'.
+              88 END-OF-NAME-ENTRIES  VALUE 'Y'.
+
+       01  WS-MIN-NAME-LENGTH         PIC 9(02) VALUE 02.
+       01  WS-MAX-NAME-LENGTH         PIC 9(02) VALUE 18.
+       01  NBR-CH1                    PIC 9(02) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT         PIC 9(05) COMP VALUE ZERO.
+       01  WS-EXCEPTION-REASON        PIC X(28).
+
       ***************************
        PROCEDURE DIVISION.
       ***************************
-           COMPUTE NBR-CH1 = FUNCTION LENGTH (CHAINE1)
-           INSPECT CHAINE2 TALLYING NBR-CH2 FOR CHARACTERS BEFORE SPACE
-           
-           DISPLAY 'CHAINE 1 <' NBR-CH1 '>'
-           DISPLAY 'CHAINE 2 <' NBR-CH2 '>'
-        
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+           PERFORM 2000-CHECK-NAME THRU 2000-EXIT
+               UNTIL END-OF-NAME-ENTRIES.
+
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+
+           IF WS-EXCEPTION-COUNT > ZERO THEN
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+
            STOP RUN.
-       
 
-      
-             
\ No newline at end of file
+       1000-INITIALIZE.
+           OPEN INPUT NAME-ENTRIES.
+           OPEN OUTPUT NAME-EXCEPTIONS.
+           PERFORM 2900-READ-NAME-ENTRY THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-CHECK-NAME.
+           MOVE ZERO TO NBR-CH1.
+           INSPECT NE-NAME TALLYING NBR-CH1 FOR CHARACTERS
+               BEFORE SPACE
+
+           EVALUATE TRUE
+               WHEN NBR-CH1 = ZERO
+                   MOVE 'BLANK OR ALL-SPACE NAME' TO
+                       WS-EXCEPTION-REASON
+                   PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+               WHEN NBR-CH1 < WS-MIN-NAME-LENGTH
+                   MOVE 'NAME SUSPICIOUSLY SHORT' TO
+                       WS-EXCEPTION-REASON
+                   PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+               WHEN NBR-CH1 > WS-MAX-NAME-LENGTH
+                   MOVE 'NAME SUSPICIOUSLY LONG' TO
+                       WS-EXCEPTION-REASON
+                   PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           PERFORM 2900-READ-NAME-ENTRY THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-WRITE-EXCEPTION.
+           MOVE SPACES TO NAME-EXCEPTION-RECORD.
+           STRING NE-SOURCE ' ' NE-ID ' ' NE-NAME ' '
+               WS-EXCEPTION-REASON
+               DELIMITED BY SIZE INTO NAME-EXCEPTION-RECORD
+           WRITE NAME-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       2100-EXIT.
+           EXIT.
+
+       2900-READ-NAME-ENTRY.
+           READ NAME-ENTRIES
+               AT END SET END-OF-NAME-ENTRIES TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE NAME-ENTRIES.
+           CLOSE NAME-EXCEPTIONS.
+           DISPLAY 'NAME EXCEPTIONS LOGGED : ' WS-EXCEPTION-COUNT.
+       9000-EXIT.
+           EXIT.
