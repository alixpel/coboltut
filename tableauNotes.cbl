@@ -2,61 +2,302 @@
        IDENTIFICATION DIVISION.
       **************************
        PROGRAM-ID.  TableauNotes.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 21/04/23. 
-       DATE-COMPILED. 21/04/23. 
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 21/04/23.
+       DATE-COMPILED. 21/04/23.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  TABLE IS NOW LOADED FROM THE TABLEAU-
+      *               NOTES-FILE INSTEAD OF BEING WIRED IN,
+      *               SO THE NUMBER OF STUDENTS AND SUBJECTS
+      *               IS NO LONGER LIMITED TO 2 AND 3.
+      * 09/08/26  AP  ADDED THE CLASS-AVERAGE-PER-SUBJECT
+      *               ROLL-UP PRINTED AFTER THE STUDENT
+      *               DETAIL.
+      * 09/08/26  AP  SETS RETURN-CODE TO ZERO ON COMPLETION
+      *               SO A JOB STREAM CAN BRANCH ON THE STEP
+      *               CONDITION CODE.
+      * 09/08/26  AP  TABLEAU-NOTES-RECORD NOW COMES FROM THE
+      *               SHARED SUBGRD COPYBOOK ALSO USED BY
+      *               TRANSCRIPT (TN-PRENOM/TN-NOM-MATIERE/
+      *               TN-MOYENNE RENAMED TO THE COPYBOOK'S
+      *               TS-STUDENT-ID/TS-SUBJECT-NAME/
+      *               TS-SUBJECT-GRADE), INSTEAD OF BEING
+      *               DEFINED HERE INDEPENDENTLY.
+      * 09/08/26  AP  EACH STUDENT'S SUBJECT GRADES ARE NOW
+      *               AVERAGED AND CONVERTED TO A GPA (GRADE
+      *               DIVIDED BY 5, ON A 4.00 SCALE), WITH
+      *               ANYONE CLEARING THE CUTOFF WRITTEN TO
+      *               HONOR-ROLL. THE CUTOFF COMES FROM THE
+      *               OPTIONAL HONOR-ROLL-PARM FILE, DEFAULT
+      *               3.00 WHEN NOT SUPPLIED.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLEAU-NOTES-FILE ASSIGN TO "TABNOTES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TABLEAU-NOTES-STATUS.
+
+           SELECT HONOR-ROLL ASSIGN TO "HONORROL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HONOR-ROLL-STATUS.
+
+           COPY "honrpsel.cpy".
+
       **************************
        DATA DIVISION.
       **************************
+       FILE SECTION.
+       FD  TABLEAU-NOTES-FILE.
+           COPY "subgrd.cpy".
+
+       FD  HONOR-ROLL.
+       01  HONOR-ROLL-RECORD        PIC X(40).
+
+           COPY "honrpfd.cpy".
+
        WORKING-STORAGE SECTION.
-       01  WS-TABLEAU.
-
-           05 FILLER PIC X(6)   VALUE 'AMELIE'.
-           05 FILLER PIC X(8)   VALUE 'FRANCAIS'.
-           05 FILLER PIC 9(2)   VALUE 15.
-           05 FILLER PIC X(8)   VALUE 'MATH'.
-           05 FILLER PIC 9(2)   VALUE 13.
-           05 FILLER PIC X(8)   VALUE 'HISTOIRE'.
-           05 FILLER PIC 9(2)   VALUE 11.
-
-           05 FILLER PIC X(6)   VALUE 'THEO'.
-           05 FILLER PIC X(8)   VALUE 'FRANCAIS'.
-           05 FILLER PIC 9(2)   VALUE 14.
-           05 FILLER PIC X(8)   VALUE 'MATH'.
-           05 FILLER PIC 9(2)   VALUE 15.
-           05 FILLER PIC X(8)   VALUE 'HISTOIRE'.
-           05 FILLER PIC 9(2)   VALUE 09.
-
-       01  WS-TABLEAU-NOTE-ETUDIANT REDEFINES WS-TABLEAU.
-           05 WS-INFO-ETUDIANT OCCURS 2 TIMES.
-              10 WS-PRENOM   PIC X(6).
-              10 WS-MATIERE  OCCURS 3 TIMES.
-                 15 WS-NOM-MATIERE PIC X(8).
-                 15 WS-MOYENNE     PIC 9(2).
-
-       01  I PIC 99 VALUE 1.
-       01  J PIC 99 VALUE 1.
-              
-      
+       01  WS-TABLEAU-NOTES-STATUS  PIC X(02).
+       01  WS-HONOR-ROLL-STATUS     PIC X(02).
+       01  WS-HONOR-ROLL-PARM-STATUS PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-TABLEAU-EOF-SW     PIC X(01) VALUE 'N'.
+              88 END-OF-TABLEAU     VALUE 'Y'.
+
+       01  WS-MAX-ETUDIANTS         PIC 9(03) COMP VALUE 50.
+       01  WS-MAX-MATIERES          PIC 9(02) COMP VALUE 20.
+       01  WS-NB-ETUDIANTS          PIC 9(03) COMP VALUE ZERO.
+
+       01  WS-TABLEAU-NOTE-ETUDIANT.
+           05 WS-INFO-ETUDIANT OCCURS 1 TO 50 TIMES
+                 DEPENDING ON WS-NB-ETUDIANTS.
+              10 WS-PRENOM          PIC X(06).
+              10 WS-NB-MATIERES     PIC 9(02) COMP VALUE ZERO.
+              10 WS-MATIERE OCCURS 1 TO 20 TIMES
+                    DEPENDING ON WS-NB-MATIERES.
+                 15 WS-NOM-MATIERE  PIC X(08).
+                 15 WS-MOYENNE      PIC 9(02).
+
+       01  WS-NB-MATIERES-DISTINCT  PIC 9(02) COMP VALUE ZERO.
+       01  WS-MATIERE-SUMMARY-TABLE.
+           05 WS-MATIERE-SUMMARY OCCURS 1 TO 20 TIMES
+                 DEPENDING ON WS-NB-MATIERES-DISTINCT
+                 INDEXED BY MS-IDX.
+              10 WS-SUM-NOM-MATIERE PIC X(08).
+              10 WS-SUM-TOTAL       PIC 9(05) COMP.
+              10 WS-SUM-COUNT       PIC 9(03) COMP.
+
+       01  WS-SUBJECT-FOUND-SW      PIC X(01).
+           88 SUBJECT-FOUND         VALUE 'Y'.
+       01  WS-CLASS-AVERAGE         PIC 9(03)V99.
+       01  WS-CLASS-AVERAGE-ED      PIC ZZ9.99.
+
+       01  I PIC 999.
+       01  J PIC 99.
+       01  WS-CUR-MATIERE           PIC 9(02) COMP.
+
+       01  WS-GPA-CUTOFF            PIC 9V99 VALUE 3.00.
+       01  WS-MATIERE-TOTAL         PIC 9(05) COMP.
+       01  WS-STUDENT-AVERAGE       PIC 9(03)V99.
+       01  WS-STUDENT-GPA           PIC 9V99.
+       01  WS-HONOR-ROLL-LINE.
+           05 WS-HONOR-STUDENT-ID   PIC X(06).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-HONOR-GPA          PIC 9.99.
+           05 FILLER                PIC X(24) VALUE SPACES.
+
       ***************************
        PROCEDURE DIVISION.
       ***************************
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 2
-              DISPLAY '----------------------------------'
-              DISPLAY '----------------------------------'
-              DISPLAY 'ETUDIANT : ' WS-PRENOM(I)
-              PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
-                 DISPLAY '******************'
-                 DISPLAY 'MATIERE : ' WS-NOM-MATIERE(I,J)
-                 DISPLAY 'MOYENNE : ' WS-MOYENNE(I,J)
-              END-PERFORM
-           END-PERFORM
-        
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-TABLEAU THRU 1000-EXIT.
+           PERFORM 1400-LOAD-HONOR-ROLL-PARM THRU 1400-EXIT.
+
+           OPEN OUTPUT HONOR-ROLL.
+           PERFORM 2000-DISPLAY-ETUDIANT THRU 2000-EXIT
+               VARYING I FROM 1 BY 1 UNTIL I > WS-NB-ETUDIANTS.
+           CLOSE HONOR-ROLL.
+
+           PERFORM 3000-DISPLAY-CLASS-AVERAGES THRU 3000-EXIT
+               VARYING I FROM 1 BY 1 UNTIL I > WS-NB-MATIERES-DISTINCT.
+
+           MOVE ZERO TO RETURN-CODE.
+
            STOP RUN.
-       
 
-      
-             
\ No newline at end of file
+      *-------------------------------------------------
+      * ONE PASS OVER TABLEAU-NOTES-FILE. RECORDS FOR THE
+      * SAME STUDENT MUST BE CONSECUTIVE (SAME TS-STUDENT-ID);
+      * A CHANGE OF TS-STUDENT-ID STARTS A NEW STUDENT ENTRY.
+      *-------------------------------------------------
+       1000-LOAD-TABLEAU.
+           OPEN INPUT TABLEAU-NOTES-FILE.
+           PERFORM 2900-READ-TABLEAU THRU 2900-EXIT.
+
+           PERFORM 1100-LOAD-ETUDIANT THRU 1100-EXIT
+               UNTIL END-OF-TABLEAU
+                  OR WS-NB-ETUDIANTS >= WS-MAX-ETUDIANTS.
+
+           CLOSE TABLEAU-NOTES-FILE.
+       1000-EXIT.
+           EXIT.
+
+       1100-LOAD-ETUDIANT.
+           ADD 1 TO WS-NB-ETUDIANTS.
+           MOVE TS-STUDENT-ID TO WS-PRENOM(WS-NB-ETUDIANTS).
+           MOVE ZERO TO WS-NB-MATIERES(WS-NB-ETUDIANTS).
+
+           PERFORM 1200-LOAD-MATIERE THRU 1200-EXIT
+               UNTIL END-OF-TABLEAU
+                  OR TS-STUDENT-ID NOT = WS-PRENOM(WS-NB-ETUDIANTS)
+                  OR WS-NB-MATIERES(WS-NB-ETUDIANTS) >= WS-MAX-MATIERES.
+       1100-EXIT.
+           EXIT.
+
+       1200-LOAD-MATIERE.
+           ADD 1 TO WS-NB-MATIERES(WS-NB-ETUDIANTS).
+           MOVE WS-NB-MATIERES(WS-NB-ETUDIANTS) TO WS-CUR-MATIERE.
+           MOVE TS-SUBJECT-NAME TO
+               WS-NOM-MATIERE(WS-NB-ETUDIANTS, WS-CUR-MATIERE).
+           MOVE TS-SUBJECT-GRADE TO
+               WS-MOYENNE(WS-NB-ETUDIANTS, WS-CUR-MATIERE).
+           PERFORM 1300-ACCUMULATE-MATIERE THRU 1300-EXIT.
+
+           PERFORM 2900-READ-TABLEAU THRU 2900-EXIT.
+       1200-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * ROLLS ONE SUBJECT SCORE INTO THE CLASS-WIDE
+      * TOTAL/COUNT FOR THAT SUBJECT, ADDING A NEW ENTRY
+      * TO WS-MATIERE-SUMMARY THE FIRST TIME A SUBJECT IS
+      * SEEN.
+      *-------------------------------------------------
+       1300-ACCUMULATE-MATIERE.
+           SET MS-IDX TO 1.
+           MOVE 'N' TO WS-SUBJECT-FOUND-SW.
+           PERFORM 1310-FIND-MATIERE THRU 1310-EXIT
+               UNTIL MS-IDX > WS-NB-MATIERES-DISTINCT
+                  OR SUBJECT-FOUND.
+
+           IF SUBJECT-FOUND THEN
+              ADD TS-SUBJECT-GRADE TO WS-SUM-TOTAL(MS-IDX)
+              ADD 1 TO WS-SUM-COUNT(MS-IDX)
+           ELSE
+              IF WS-NB-MATIERES-DISTINCT < 20 THEN
+                 ADD 1 TO WS-NB-MATIERES-DISTINCT
+                 MOVE TS-SUBJECT-NAME
+                     TO WS-SUM-NOM-MATIERE(WS-NB-MATIERES-DISTINCT)
+                 MOVE TS-SUBJECT-GRADE
+                     TO WS-SUM-TOTAL(WS-NB-MATIERES-DISTINCT)
+                 MOVE 1 TO WS-SUM-COUNT(WS-NB-MATIERES-DISTINCT)
+              END-IF
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+       1310-FIND-MATIERE.
+           IF WS-SUM-NOM-MATIERE(MS-IDX) = TS-SUBJECT-NAME THEN
+              SET SUBJECT-FOUND TO TRUE
+           ELSE
+              SET MS-IDX UP BY 1
+           END-IF.
+       1310-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * HONOR-ROLL-PARM IS OPTIONAL - WHEN IT IS NOT
+      * SUPPLIED WITH THE RUN THE COMPILED-IN DEFAULT
+      * (3.00) STAYS IN EFFECT.
+      *-------------------------------------------------
+       1400-LOAD-HONOR-ROLL-PARM.
+           OPEN INPUT HONOR-ROLL-PARM.
+           IF WS-HONOR-ROLL-PARM-STATUS = '00' THEN
+              READ HONOR-ROLL-PARM
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE HRP-GPA-CUTOFF TO WS-GPA-CUTOFF
+              END-READ
+              CLOSE HONOR-ROLL-PARM
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+       2000-DISPLAY-ETUDIANT.
+           DISPLAY '----------------------------------'.
+           DISPLAY '----------------------------------'.
+           DISPLAY 'ETUDIANT : ' WS-PRENOM(I).
+           PERFORM 2100-DISPLAY-MATIERE THRU 2100-EXIT
+               VARYING J FROM 1 BY 1 UNTIL J > WS-NB-MATIERES(I).
+           PERFORM 2200-CHECK-HONOR-ROLL THRU 2200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-DISPLAY-MATIERE.
+           DISPLAY '******************'.
+           DISPLAY 'MATIERE : ' WS-NOM-MATIERE(I, J).
+           DISPLAY 'MOYENNE : ' WS-MOYENNE(I, J).
+       2100-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * GPA IS THE STUDENT'S AVERAGE SUBJECT GRADE (0-20
+      * SCALE) CONVERTED TO A 4.00 SCALE BY DIVIDING BY 5.
+      * STUDENTS AT OR ABOVE THE CUTOFF GO TO HONOR-ROLL.
+      *-------------------------------------------------
+       2200-CHECK-HONOR-ROLL.
+           MOVE ZERO TO WS-MATIERE-TOTAL.
+           PERFORM 2210-SUM-MATIERE THRU 2210-EXIT
+               VARYING J FROM 1 BY 1 UNTIL J > WS-NB-MATIERES(I).
+
+           COMPUTE WS-STUDENT-AVERAGE ROUNDED =
+               WS-MATIERE-TOTAL / WS-NB-MATIERES(I).
+           COMPUTE WS-STUDENT-GPA ROUNDED = WS-STUDENT-AVERAGE / 5.
+
+           IF WS-STUDENT-GPA >= WS-GPA-CUTOFF THEN
+              MOVE SPACES            TO WS-HONOR-ROLL-LINE
+              MOVE WS-PRENOM(I)      TO WS-HONOR-STUDENT-ID
+              MOVE WS-STUDENT-GPA    TO WS-HONOR-GPA
+              WRITE HONOR-ROLL-RECORD FROM WS-HONOR-ROLL-LINE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2210-SUM-MATIERE.
+           ADD WS-MOYENNE(I, J) TO WS-MATIERE-TOTAL.
+       2210-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * CLASS-AVERAGE-PER-SUBJECT ROLL-UP.
+      *-------------------------------------------------
+       3000-DISPLAY-CLASS-AVERAGES.
+           IF I = 1 THEN
+              DISPLAY '=================================='
+              DISPLAY 'MOYENNE DE LA CLASSE PAR MATIERE'
+              DISPLAY '=================================='
+           END-IF.
+
+           COMPUTE WS-CLASS-AVERAGE ROUNDED =
+               WS-SUM-TOTAL(I) / WS-SUM-COUNT(I).
+           MOVE WS-CLASS-AVERAGE TO WS-CLASS-AVERAGE-ED.
+           DISPLAY 'MATIERE : ' WS-SUM-NOM-MATIERE(I)
+               '  MOYENNE CLASSE : ' WS-CLASS-AVERAGE-ED.
+       3000-EXIT.
+           EXIT.
+
+       2900-READ-TABLEAU.
+           READ TABLEAU-NOTES-FILE
+              AT END SET END-OF-TABLEAU TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
