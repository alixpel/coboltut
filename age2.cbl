@@ -1,41 +1,420 @@
       **************************
        IDENTIFICATION DIVISION.
       **************************
-       PROGRAM-ID.  Age.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 10/04/23. 
-       DATE-COMPILED. 01/01/08. 
+       PROGRAM-ID.  Age2.
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 10/04/23.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  CALLABLE FROM DAILYCYCLE AS THE GATE
+      *               CLASSIFICATION STEP; LOGS COMPLETION
+      *               TO CYCLE-LOG.
+      * 09/08/26  AP  READS CUSTOMER-ARRIVALS AND CLASSIFIES
+      *               EVERY VISITOR INSTEAD OF ONE HARDCODED
+      *               AGE, WRITING THE BRACKET CODE TO
+      *               ARRIVALS-CLASSIFIED FOR THE GATE
+      *               TERMINALS TO PRICE OFF OF.
+      * 09/08/26  AP  ACCUMULATES A COUNT PER BRACKET AND
+      *               WRITES AN END-OF-DAY AGE-BRACKET-
+      *               SUMMARY REPORT SO MANAGEMENT NO LONGER
+      *               HAS TO TALLY IT BY HAND.
+      * 09/08/26  AP  VALIDATES EVERY AGE BEFORE THE
+      *               CLASSIFICATION PASS COMMITS ANYTHING -
+      *               OUT-OF-RANGE/SUSPICIOUS AGES ARE ROUTED
+      *               TO AGE-EXCEPTIONS FOR MANUAL REVIEW
+      *               INSTEAD OF BEING CLASSIFIED.
+      * 09/08/26  AP  RETURNS CYC-RETURN-CODE 4 TO DAILYCYCLE
+      *               WHEN ANY ARRIVAL WAS ROUTED TO
+      *               AGE-EXCEPTIONS, INSTEAD OF ALWAYS
+      *               REPORTING ZERO, SO THE CYCLE LOG SHOWS
+      *               WHICH STEP ACTUALLY NEEDS FOLLOW-UP.
+      * 09/08/26  AP  ADDED AC-PRICE TO ARRIVALS-CLASSIFIED,
+      *               LOOKED UP PER BRACKET FROM THE NEW
+      *               PRICING-TABLE FILE SO A REAL TICKET
+      *               PRICE FEEDS DOWNSTREAM INSTEAD OF JUST A
+      *               BRACKET LABEL. PRICING-TABLE IS OPTIONAL
+      *               (SAME AS GRDSCALE/RENEWWIN) - A MISSING
+      *               ENTRY LEAVES THAT BRACKET AT ITS BUILT-
+      *               IN DEFAULT PRICE.
+      * 09/08/26  AP  SHORTENED THE AGE-EXCEPTION REASON
+      *               LITERAL, WHICH WAS 41 CHARACTERS AND
+      *               WAS BEING SILENTLY TRUNCATED BY THE
+      *               30-BYTE EX-REASON FIELD.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-ARRIVALS ASSIGN TO "CUSTARR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-ARR-STATUS.
+
+           SELECT ARRIVALS-CLASSIFIED ASSIGN TO "ARRCLSFD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARR-CLSFD-STATUS.
+
+           SELECT AGE-BRACKET-SUMMARY ASSIGN TO "AGESUMRY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGE-SUMRY-STATUS.
+
+           SELECT VALIDATED-ARRIVALS ASSIGN TO "VALIDARR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VALID-ARR-STATUS.
+
+           SELECT AGE-EXCEPTIONS ASSIGN TO "AGEEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGE-EXCPT-STATUS.
+
+           SELECT PRICING-TABLE ASSIGN TO "PRICETBL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRICING-STATUS.
+
+           COPY "cyclgsel.cpy".
+
       **************************
        DATA DIVISION.
       **************************
+       FILE SECTION.
+       FD  CUSTOMER-ARRIVALS.
+       01  CUSTOMER-ARRIVAL-RECORD.
+           05 CA-VISITOR-ID         PIC X(10).
+           05 CA-VISITOR-NOM        PIC X(20).
+           05 CA-AGE                PIC 9(03).
+
+       FD  ARRIVALS-CLASSIFIED.
+       01  ARRIVAL-CLASSIFIED-RECORD.
+           05 AC-VISITOR-ID         PIC X(10).
+           05 AC-VISITOR-NOM        PIC X(20).
+           05 AC-AGE                PIC 9(03).
+           05 AC-BRACKET-CODE       PIC X(01).
+           05 AC-BRACKET-LABEL      PIC X(15).
+           05 AC-PRICE              PIC 9(05)V99.
+
+       FD  AGE-BRACKET-SUMMARY.
+       01  AGE-BRACKET-SUMMARY-RECORD PIC X(60).
+
+       FD  VALIDATED-ARRIVALS.
+       01  VALIDATED-ARRIVAL-RECORD.
+           05 VA-VISITOR-ID         PIC X(10).
+           05 VA-VISITOR-NOM        PIC X(20).
+           05 VA-AGE                PIC 9(03).
+
+       FD  AGE-EXCEPTIONS.
+       01  AGE-EXCEPTION-RECORD.
+           05 EX-VISITOR-ID         PIC X(10).
+           05 EX-VISITOR-NOM        PIC X(20).
+           05 EX-AGE                PIC 9(03).
+           05 EX-REASON             PIC X(30).
+
+       FD  PRICING-TABLE.
+       01  PRICING-TABLE-RECORD.
+           05 PRT-BRACKET-CODE      PIC X(01).
+           05 PRT-PRICE             PIC 9(05)V99.
+
+           COPY "cyclgfd.cpy".
+
        WORKING-STORAGE SECTION.
        01  AGE PIC 9(3).
-           88 BEBE        VALUE 0 THRU 3.
-           88 ENFANT      VALUE 4 THRU 10.
-           88 ADOLESCENT  VALUE 11 THRU 17.
-           88 MAJEUR      VALUE 18 THRU 130.
-      
+           88 BEBE            VALUE 0   THRU 3.
+           88 ENFANT          VALUE 4   THRU 10.
+           88 ADOLESCENT      VALUE 11  THRU 17.
+           88 MAJEUR          VALUE 18  THRU 119.
+           88 AGE-OUT-OF-RANGE VALUE 120 THRU 999.
+
+       01  WS-CUST-ARR-STATUS       PIC X(02).
+       01  WS-ARR-CLSFD-STATUS      PIC X(02).
+       01  WS-AGE-SUMRY-STATUS      PIC X(02).
+       01  WS-VALID-ARR-STATUS      PIC X(02).
+       01  WS-AGE-EXCPT-STATUS      PIC X(02).
+       01  WS-PRICING-STATUS        PIC X(02).
+       01  WS-CYCLE-LOG-STATUS      PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-ARRIVALS-EOF-SW    PIC X(01) VALUE 'N'.
+              88 END-OF-ARRIVALS    VALUE 'Y'.
+           05 WS-VALIDATED-EOF-SW   PIC X(01) VALUE 'N'.
+              88 END-OF-VALIDATED   VALUE 'Y'.
+           05 WS-PRICING-EOF-SW     PIC X(01) VALUE 'N'.
+              88 END-OF-PRICING     VALUE 'Y'.
+
+       01  WS-PRICE-TABLE.
+           05 WS-PRICE-BEBE         PIC 9(05)V99 VALUE ZERO.
+           05 WS-PRICE-ENFANT       PIC 9(05)V99 VALUE 15.00.
+           05 WS-PRICE-ADOLESCENT   PIC 9(05)V99 VALUE 25.00.
+           05 WS-PRICE-MAJEUR       PIC 9(05)V99 VALUE 30.00.
+       01  WS-ARRIVAL-PRICE         PIC 9(05)V99.
+
+       01  WS-COUNTERS.
+           05 WS-VISITOR-COUNT      PIC 9(05) COMP VALUE ZERO.
+           05 WS-BEBE-COUNT         PIC 9(05) COMP VALUE ZERO.
+           05 WS-ENFANT-COUNT       PIC 9(05) COMP VALUE ZERO.
+           05 WS-ADOLESCENT-COUNT   PIC 9(05) COMP VALUE ZERO.
+           05 WS-MAJEUR-COUNT       PIC 9(05) COMP VALUE ZERO.
+           05 WS-EXCEPTION-COUNT    PIC 9(05) COMP VALUE ZERO.
+
+       01  WS-REPORT-LINE           PIC X(60).
+       01  WS-REPORT-PERCENT        PIC 999V99.
+       01  WS-REPORT-PERCENT-ED     PIC ZZ9.99.
+       01  WS-REPORT-COUNT-ED       PIC ZZZZ9.
+       01  WS-BRACKET-COUNT-PARM    PIC 9(05) COMP.
+
+       LINKAGE SECTION.
+           COPY "cycparm.cpy".
+
       ***************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING CYC-PARM-AREA.
       ***************************
-           MOVE 20 TO AGE.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 1500-VALIDATE-ARRIVAL THRU 1500-EXIT
+               UNTIL END-OF-ARRIVALS.
+           PERFORM 1800-VALIDATION-FINALIZE THRU 1800-EXIT.
+
+           PERFORM 2500-CLASSIFICATION-INIT THRU 2500-EXIT.
+           PERFORM 2000-CLASSIFY-ARRIVAL THRU 2000-EXIT
+               UNTIL END-OF-VALIDATED.
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+
+           PERFORM 8100-PRINT-SUMMARY-REPORT THRU 8100-EXIT.
+
+           IF WS-EXCEPTION-COUNT > ZERO THEN
+              MOVE 4 TO CYC-RETURN-CODE
+           END-IF.
+
+           PERFORM 9800-LOG-CYCLE-STEP THRU 9800-EXIT.
+
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO CYC-RETURN-CODE.
+           PERFORM 1200-LOAD-PRICING-TABLE THRU 1200-EXIT.
+           OPEN INPUT  CUSTOMER-ARRIVALS.
+           OPEN OUTPUT VALIDATED-ARRIVALS.
+           OPEN OUTPUT AGE-EXCEPTIONS.
+           PERFORM 2900-READ-ARRIVAL THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * PRICING-TABLE IS OPTIONAL. IF IT IS NOT PRESENT,
+      * OR A BRACKET HAS NO ENTRY IN IT, THAT BRACKET
+      * KEEPS ITS BUILT-IN DEFAULT PRICE.
+      *-------------------------------------------------
+       1200-LOAD-PRICING-TABLE.
+           OPEN INPUT PRICING-TABLE.
+           IF WS-PRICING-STATUS = '00' THEN
+              PERFORM 1210-LOAD-PRICE-ENTRY THRU 1210-EXIT
+                  UNTIL END-OF-PRICING
+              CLOSE PRICING-TABLE
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1210-LOAD-PRICE-ENTRY.
+           READ PRICING-TABLE
+              AT END SET END-OF-PRICING TO TRUE
+              NOT AT END
+                 EVALUATE PRT-BRACKET-CODE
+                    WHEN 'B' MOVE PRT-PRICE TO WS-PRICE-BEBE
+                    WHEN 'E' MOVE PRT-PRICE TO WS-PRICE-ENFANT
+                    WHEN 'A' MOVE PRT-PRICE TO WS-PRICE-ADOLESCENT
+                    WHEN 'M' MOVE PRT-PRICE TO WS-PRICE-MAJEUR
+                 END-EVALUATE
+           END-READ.
+       1210-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * VALIDATION PASS - NOTHING REACHES ARRIVALS-CLASSIFIED
+      * UNTIL EVERY VISITOR'S AGE HAS BEEN CHECKED.  OUT-OF-
+      * RANGE AGES GO TO AGE-EXCEPTIONS FOR MANUAL REVIEW.
+      *-------------------------------------------------
+       1500-VALIDATE-ARRIVAL.
+           MOVE CA-AGE TO AGE.
+           IF AGE-OUT-OF-RANGE THEN
+              MOVE CA-VISITOR-ID  TO EX-VISITOR-ID
+              MOVE CA-VISITOR-NOM TO EX-VISITOR-NOM
+              MOVE CA-AGE         TO EX-AGE
+              MOVE 'AGE OUT OF RANGE - MANUAL REV'
+                  TO EX-REASON
+              WRITE AGE-EXCEPTION-RECORD
+              ADD 1 TO WS-EXCEPTION-COUNT
+           ELSE
+              MOVE CA-VISITOR-ID  TO VA-VISITOR-ID
+              MOVE CA-VISITOR-NOM TO VA-VISITOR-NOM
+              MOVE CA-AGE         TO VA-AGE
+              WRITE VALIDATED-ARRIVAL-RECORD
+           END-IF
+
+           PERFORM 2900-READ-ARRIVAL THRU 2900-EXIT.
+       1500-EXIT.
+           EXIT.
+
+       1800-VALIDATION-FINALIZE.
+           CLOSE CUSTOMER-ARRIVALS.
+           CLOSE VALIDATED-ARRIVALS.
+           CLOSE AGE-EXCEPTIONS.
+       1800-EXIT.
+           EXIT.
+
+       2500-CLASSIFICATION-INIT.
+           OPEN INPUT  VALIDATED-ARRIVALS.
+           OPEN OUTPUT ARRIVALS-CLASSIFIED.
+           PERFORM 2950-READ-VALIDATED THRU 2950-EXIT.
+       2500-EXIT.
+           EXIT.
+
+       2000-CLASSIFY-ARRIVAL.
+           MOVE VA-AGE TO AGE.
 
            EVALUATE TRUE
               WHEN BEBE
-                 DISPLAY 'VOUS ETES UN BEBE.'
+                 MOVE 'B'    TO AC-BRACKET-CODE
+                 MOVE 'BEBE' TO AC-BRACKET-LABEL
+                 MOVE WS-PRICE-BEBE TO WS-ARRIVAL-PRICE
+                 ADD 1 TO WS-BEBE-COUNT
               WHEN ENFANT
-                 DISPLAY 'VOUS ETES UN ENFANT.'
+                 MOVE 'E'      TO AC-BRACKET-CODE
+                 MOVE 'ENFANT' TO AC-BRACKET-LABEL
+                 MOVE WS-PRICE-ENFANT TO WS-ARRIVAL-PRICE
+                 ADD 1 TO WS-ENFANT-COUNT
               WHEN ADOLESCENT
-                 DISPLAY 'VOUS ETES UN ADOLESCENT.'
+                 MOVE 'A'          TO AC-BRACKET-CODE
+                 MOVE 'ADOLESCENT' TO AC-BRACKET-LABEL
+                 MOVE WS-PRICE-ADOLESCENT TO WS-ARRIVAL-PRICE
+                 ADD 1 TO WS-ADOLESCENT-COUNT
               WHEN MAJEUR
-                 DISPLAY 'VOUS ETES ADULTE.'
+                 MOVE 'M'      TO AC-BRACKET-CODE
+                 MOVE 'MAJEUR' TO AC-BRACKET-LABEL
+                 MOVE WS-PRICE-MAJEUR TO WS-ARRIVAL-PRICE
+                 ADD 1 TO WS-MAJEUR-COUNT
            END-EVALUATE
 
-           STOP RUN.
-       
+           MOVE VA-VISITOR-ID  TO AC-VISITOR-ID.
+           MOVE VA-VISITOR-NOM TO AC-VISITOR-NOM.
+           MOVE VA-AGE         TO AC-AGE.
+           MOVE WS-ARRIVAL-PRICE TO AC-PRICE.
+           WRITE ARRIVAL-CLASSIFIED-RECORD.
+           ADD 1 TO WS-VISITOR-COUNT.
+
+           PERFORM 2950-READ-VALIDATED THRU 2950-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2900-READ-ARRIVAL.
+           READ CUSTOMER-ARRIVALS
+              AT END SET END-OF-ARRIVALS TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       2950-READ-VALIDATED.
+           READ VALIDATED-ARRIVALS
+              AT END SET END-OF-VALIDATED TO TRUE
+           END-READ.
+       2950-EXIT.
+           EXIT.
+
+       8000-FINALIZE.
+           CLOSE VALIDATED-ARRIVALS.
+           CLOSE ARRIVALS-CLASSIFIED.
+       8000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * END-OF-DAY AGE-BRACKET SUMMARY - COUNT AND PERCENT
+      * OF TOTAL VISITORS PER BRACKET.
+      *-------------------------------------------------
+       8100-PRINT-SUMMARY-REPORT.
+           OPEN OUTPUT AGE-BRACKET-SUMMARY.
+
+           MOVE SPACES TO AGE-BRACKET-SUMMARY-RECORD.
+           STRING 'DAILY AGE-BRACKET SUMMARY  RUN DATE '
+               CYC-RUN-DATE DELIMITED BY SIZE
+               INTO AGE-BRACKET-SUMMARY-RECORD.
+           WRITE AGE-BRACKET-SUMMARY-RECORD.
+
+           MOVE 'BRACKET       COUNT   PERCENT'
+               TO AGE-BRACKET-SUMMARY-RECORD.
+           WRITE AGE-BRACKET-SUMMARY-RECORD.
+
+           MOVE 'BEBE'       TO WS-REPORT-LINE(1:15).
+           MOVE WS-BEBE-COUNT TO WS-REPORT-COUNT-ED
+                                  WS-BRACKET-COUNT-PARM.
+           PERFORM 8110-COMPUTE-PERCENT THRU 8110-EXIT.
+           PERFORM 8120-WRITE-REPORT-LINE THRU 8120-EXIT.
+
+           MOVE 'ENFANT'     TO WS-REPORT-LINE(1:15).
+           MOVE WS-ENFANT-COUNT TO WS-REPORT-COUNT-ED
+                                    WS-BRACKET-COUNT-PARM.
+           PERFORM 8110-COMPUTE-PERCENT THRU 8110-EXIT.
+           PERFORM 8120-WRITE-REPORT-LINE THRU 8120-EXIT.
+
+           MOVE 'ADOLESCENT' TO WS-REPORT-LINE(1:15).
+           MOVE WS-ADOLESCENT-COUNT TO WS-REPORT-COUNT-ED
+                                        WS-BRACKET-COUNT-PARM.
+           PERFORM 8110-COMPUTE-PERCENT THRU 8110-EXIT.
+           PERFORM 8120-WRITE-REPORT-LINE THRU 8120-EXIT.
+
+           MOVE 'MAJEUR'     TO WS-REPORT-LINE(1:15).
+           MOVE WS-MAJEUR-COUNT TO WS-REPORT-COUNT-ED
+                                    WS-BRACKET-COUNT-PARM.
+           PERFORM 8110-COMPUTE-PERCENT THRU 8110-EXIT.
+           PERFORM 8120-WRITE-REPORT-LINE THRU 8120-EXIT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'TOTAL'      TO WS-REPORT-LINE(1:15).
+           MOVE WS-VISITOR-COUNT TO WS-REPORT-COUNT-ED.
+           MOVE WS-REPORT-COUNT-ED TO WS-REPORT-LINE(17:5).
+           MOVE WS-REPORT-LINE TO AGE-BRACKET-SUMMARY-RECORD.
+           WRITE AGE-BRACKET-SUMMARY-RECORD.
+
+           CLOSE AGE-BRACKET-SUMMARY.
+       8100-EXIT.
+           EXIT.
+
+      * COMPUTES A BRACKET'S PERCENT OF THE DAY'S VISITORS.
+      * WHEN NO VISITORS ARRIVED THE PERCENT IS FORCED TO
+      * ZERO RATHER THAN DIVIDING BY ZERO.
+       8110-COMPUTE-PERCENT.
+           IF WS-VISITOR-COUNT = ZERO
+              MOVE ZERO TO WS-REPORT-PERCENT
+           ELSE
+              COMPUTE WS-REPORT-PERCENT ROUNDED =
+                  (WS-BRACKET-COUNT-PARM * 100) / WS-VISITOR-COUNT
+           END-IF.
+           MOVE WS-REPORT-PERCENT TO WS-REPORT-PERCENT-ED.
+       8110-EXIT.
+           EXIT.
+
+       8120-WRITE-REPORT-LINE.
+           MOVE WS-REPORT-COUNT-ED   TO WS-REPORT-LINE(17:5).
+           MOVE WS-REPORT-PERCENT-ED TO WS-REPORT-LINE(25:6).
+           MOVE WS-REPORT-LINE TO AGE-BRACKET-SUMMARY-RECORD.
+           WRITE AGE-BRACKET-SUMMARY-RECORD.
+           MOVE SPACES TO WS-REPORT-LINE.
+       8120-EXIT.
+           EXIT.
 
-      
-             
+       9800-LOG-CYCLE-STEP.
+           OPEN EXTEND CYCLE-LOG.
+           MOVE 'AGE2'           TO CLR-STEP-NAME.
+           MOVE CYC-RUN-DATE     TO CLR-RUN-DATE.
+           ACCEPT CLR-TIME FROM TIME.
+           MOVE CYC-RETURN-CODE  TO CLR-RETURN-CODE.
+           IF WS-EXCEPTION-COUNT > ZERO THEN
+              MOVE 'GATE CLASSIFICATION - AGE EXCEPTIONS FOUND'
+                  TO CLR-MESSAGE
+           ELSE
+              MOVE 'GATE CLASSIFICATION COMPLETE' TO CLR-MESSAGE
+           END-IF.
+           WRITE CYCLE-LOG-RECORD.
+           CLOSE CYCLE-LOG.
+       9800-EXIT.
+           EXIT.
