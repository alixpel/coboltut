@@ -0,0 +1,111 @@
+      **************************
+       IDENTIFICATION DIVISION.
+      **************************
+       PROGRAM-ID.  DailyCycle.
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 10/04/23.
+       DATE-COMPILED. 01/01/08.
+       SECURITY. NON-CONFIDENTIAL.
+
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  NEW DRIVER - CHAINS THE SIGN-ON, GATE,
+      *               GRADEBOOK, PAYROLL, BALANCE AND RIDE
+      *               SAFETY STEPS INTO ONE DAILY BATCH RUN.
+      * 09/08/26  AP  THE FINAL RETURN-CODE IS NOW THE HIGHEST
+      *               CYC-RETURN-CODE REPORTED BY ANY OF THE
+      *               SIX STEPS INSTEAD OF JUST THE LAST STEP
+      *               CALLED, SO ONE STEP'S EXCEPTION CANNOT
+      *               BE MASKED BY A CLEAN STEP RUNNING AFTER
+      *               IT.
+      * 09/08/26  AP  ADDED A SEVENTH STEP, BILAN, WHICH ROLLS
+      *               THE OTHER SIX STEPS' REPORT TOTALS INTO
+      *               ONE END-OF-DAY-SUMMARY FOR THE SHIFT
+      *               SUPERVISOR.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+
+      **************************
+       DATA DIVISION.
+      **************************
+       WORKING-STORAGE SECTION.
+       01  WS-TODAY.
+           05 WS-TODAY-DATE        PIC 9(08).
+           05 WS-TODAY-TIME        PIC 9(08).
+
+       01  WS-MAX-RETURN-CODE      PIC 9(03) VALUE ZERO.
+
+       COPY "cycparm.cpy".
+
+      ***************************
+       PROCEDURE DIVISION.
+      ***************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-RUN-CYCLE THRU 2000-EXIT.
+           PERFORM 9999-EXIT THRU 9999-EXIT-EXIT.
+
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-DATE TO CYC-RUN-DATE.
+           MOVE ZERO TO CYC-RETURN-CODE.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * EACH STEP IS A SEPARATE LOAD MODULE CALLED WITH
+      * THE SAME CYC-PARM-AREA, SO ALL SEVEN STEPS STAMP
+      * THE SAME RUN DATE AND SHARE ONE CYCLE-LOG FILE.
+      *-------------------------------------------------
+       2000-RUN-CYCLE.
+           DISPLAY 'DAILYCYCLE - STEP 1 OF 7 : SIGN-ON'.
+           CALL 'HELLOWORLD' USING CYC-PARM-AREA.
+           PERFORM 2900-TRACK-RETURN-CODE THRU 2900-EXIT.
+
+           DISPLAY 'DAILYCYCLE - STEP 2 OF 7 : GATE CLASSIFICATION'.
+           CALL 'AGE2' USING CYC-PARM-AREA.
+           PERFORM 2900-TRACK-RETURN-CODE THRU 2900-EXIT.
+
+           DISPLAY 'DAILYCYCLE - STEP 3 OF 7 : GRADEBOOK'.
+           CALL 'NOTES' USING CYC-PARM-AREA.
+           PERFORM 2900-TRACK-RETURN-CODE THRU 2900-EXIT.
+
+           DISPLAY 'DAILYCYCLE - STEP 4 OF 7 : PAYROLL'.
+           CALL 'SALAIRE' USING CYC-PARM-AREA.
+           PERFORM 2900-TRACK-RETURN-CODE THRU 2900-EXIT.
+
+           DISPLAY 'DAILYCYCLE - STEP 5 OF 7 : BALANCE'.
+           CALL 'SOLDE' USING CYC-PARM-AREA.
+           PERFORM 2900-TRACK-RETURN-CODE THRU 2900-EXIT.
+
+           DISPLAY 'DAILYCYCLE - STEP 6 OF 7 : RIDE SAFETY'.
+           CALL 'MANEGE' USING CYC-PARM-AREA.
+           PERFORM 2900-TRACK-RETURN-CODE THRU 2900-EXIT.
+
+           DISPLAY 'DAILYCYCLE - STEP 7 OF 7 : END-OF-DAY SUMMARY'.
+           CALL 'BILAN' USING CYC-PARM-AREA.
+           PERFORM 2900-TRACK-RETURN-CODE THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * KEEPS THE HIGHEST CYC-RETURN-CODE SEEN SO FAR SO
+      * ONE STEP'S EXCEPTION CODE SURVIVES EVEN WHEN A
+      * LATER STEP COMPLETES CLEAN.
+      *-------------------------------------------------
+       2900-TRACK-RETURN-CODE.
+           IF CYC-RETURN-CODE > WS-MAX-RETURN-CODE THEN
+              MOVE CYC-RETURN-CODE TO WS-MAX-RETURN-CODE
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           MOVE WS-MAX-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+       9999-EXIT-EXIT.
+           EXIT.
