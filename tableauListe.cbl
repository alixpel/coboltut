@@ -2,41 +2,139 @@
        IDENTIFICATION DIVISION.
       **************************
        PROGRAM-ID.  TableauListe.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 21/04/23. 
-       DATE-COMPILED. 21/04/23. 
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 21/04/23.
+       DATE-COMPILED. 21/04/23.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  NAMES ARE NOW READ FROM ROSTER-NAMES AND
+      *               SORTED WITH THE SORT VERB AGAINST A WORK
+      *               FILE INSTEAD OF A 5-ENTRY WORKING-STORAGE
+      *               TABLE, SO THE ROSTER SIZE IS NO LONGER
+      *               LIMITED TO 5 NAMES.
+      * 09/08/26  AP  FLAGS CONSECUTIVE DUPLICATE NAMES IN THE
+      *               SORTED ROSTER TO DUPLICATE-NAMES INSTEAD
+      *               OF SILENTLY LISTING THEM TWICE.
+      * 09/08/26  AP  SETS RETURN-CODE (4=DUPLICATES FOUND,
+      *               0=NORMAL) SO A JOB STREAM CAN BRANCH
+      *               ON THE STEP CONDITION CODE.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-NAMES ASSIGN TO "ROSTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-NAMES-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+
+           SELECT SORTED-ROSTER ASSIGN TO "ROSTERSD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-ROSTER-STATUS.
+
+           SELECT DUPLICATE-NAMES ASSIGN TO "DUPNAMES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUPLICATE-NAMES-STATUS.
+
       **************************
        DATA DIVISION.
       **************************
+       FILE SECTION.
+       FD  ROSTER-NAMES.
+       01  ROSTER-NAME-RECORD.
+           05 RN-PRENOM               PIC X(07).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SW-PRENOM               PIC X(07).
+
+       FD  SORTED-ROSTER.
+       01  SORTED-ROSTER-RECORD.
+           05 SR-PRENOM               PIC X(07).
+
+       FD  DUPLICATE-NAMES.
+       01  DUPLICATE-NAME-RECORD.
+           05 DN-PRENOM               PIC X(07).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DN-MESSAGE              PIC X(30).
+
        WORKING-STORAGE SECTION.
-       01  WS-TABLEAU.
+       01  WS-ROSTER-NAMES-STATUS     PIC X(02).
+       01  WS-SORTED-ROSTER-STATUS    PIC X(02).
+       01  WS-DUPLICATE-NAMES-STATUS  PIC X(02).
 
-           05 FILLER PIC X(7)   VALUE 'ERIC'.
-           05 FILLER PIC X(7)   VALUE 'AMELIE'.
-           05 FILLER PIC X(7)   VALUE 'MICHAEL'.
-           05 FILLER PIC X(7)   VALUE 'BOB'.
-           05 FILLER PIC X(7)   VALUE 'ZOE'.
-           
+       01  WS-SWITCHES.
+           05 WS-SORTED-EOF-SW        PIC X(01) VALUE 'N'.
+              88 END-OF-SORTED-ROSTER VALUE 'Y'.
 
-       01  WS-TABLEAU-PRENOM REDEFINES WS-TABLEAU.
-           05 WS-PRENOM PIC X(7) OCCURS 5 TIMES.
+       01  WS-PREVIOUS-PRENOM         PIC X(07) VALUE SPACES.
+       01  WS-DUPLICATE-COUNT         PIC 9(05) COMP VALUE ZERO.
 
-       01  I PIC 99 VALUE 1.
-              
-      
       ***************************
        PROCEDURE DIVISION.
       ***************************
-           SORT WS-PRENOM ON ASCENDING KEY WS-PRENOM 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-              DISPLAY WS-PRENOM(I)
-           END-PERFORM
-        
+       0000-MAINLINE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-PRENOM
+               USING ROSTER-NAMES
+               GIVING SORTED-ROSTER.
+
+           PERFORM 2000-DISPLAY-ROSTER THRU 2000-EXIT.
+
+           IF WS-DUPLICATE-COUNT > ZERO THEN
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+
            STOP RUN.
-       
 
-      
-             
\ No newline at end of file
+       2000-DISPLAY-ROSTER.
+           OPEN INPUT SORTED-ROSTER.
+           OPEN OUTPUT DUPLICATE-NAMES.
+           PERFORM 2900-READ-SORTED THRU 2900-EXIT.
+
+           PERFORM 2100-DISPLAY-NAME THRU 2100-EXIT
+               UNTIL END-OF-SORTED-ROSTER.
+
+           CLOSE SORTED-ROSTER.
+           CLOSE DUPLICATE-NAMES.
+       2000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * THE ROSTER IS IN ASCENDING NAME ORDER, SO A
+      * DUPLICATE ALWAYS SHOWS UP AS TWO CONSECUTIVE
+      * RECORDS WITH THE SAME NAME.
+      *-------------------------------------------------
+       2100-DISPLAY-NAME.
+           DISPLAY SR-PRENOM.
+           IF SR-PRENOM = WS-PREVIOUS-PRENOM THEN
+              PERFORM 2110-WRITE-DUPLICATE THRU 2110-EXIT
+           END-IF.
+           MOVE SR-PRENOM TO WS-PREVIOUS-PRENOM.
+
+           PERFORM 2900-READ-SORTED THRU 2900-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2110-WRITE-DUPLICATE.
+           MOVE SR-PRENOM TO DN-PRENOM.
+           MOVE 'DUPLICATE NAME IN ROSTER' TO DN-MESSAGE.
+           WRITE DUPLICATE-NAME-RECORD.
+           ADD 1 TO WS-DUPLICATE-COUNT.
+       2110-EXIT.
+           EXIT.
+
+       2900-READ-SORTED.
+           READ SORTED-ROSTER
+              AT END SET END-OF-SORTED-ROSTER TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
