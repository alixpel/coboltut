@@ -2,29 +2,150 @@
        IDENTIFICATION DIVISION.
       **************************
        PROGRAM-ID.  FonctionNumval.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 10/04/23. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 10/04/23.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  WRAPPED THE NUMVAL CONVERSION INTO A
+      *               REUSABLE EDIT ROUTINE THAT SCANS
+      *               INCOMING FREE-TEXT AMOUNT FIELDS
+      *               INSTEAD OF ONE HARDCODED LITERAL.
+      *               ANYTHING FUNCTION TEST-NUMVAL REJECTS
+      *               IS ROUTED TO ERROR-FIELDS INSTEAD OF
+      *               LETTING THE CONVERSION ABEND THE RUN.
+      * 09/08/26  AP  SETS RETURN-CODE (4=AMOUNTS REJECTED,
+      *               0=NORMAL) SO A JOB STREAM CAN BRANCH
+      *               ON THE STEP CONDITION CODE.
+      * 09/08/26  AP  MADE VA-AMOUNT SIGNED TO MATCH COMPTEUR2 -
+      *               IT WAS UNSIGNED, SO A VALIDLY-PARSED
+      *               NEGATIVE AMOUNT WAS SILENTLY CARRIED
+      *               THROUGH AS ITS POSITIVE ABSOLUTE VALUE.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMOUNT-ENTRIES ASSIGN TO "AMTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AMOUNT-ENTRIES-STATUS.
+
+           SELECT VALIDATED-AMOUNTS ASSIGN TO "AMTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VALIDATED-AMOUNTS-STATUS.
+
+           SELECT ERROR-FIELDS ASSIGN TO "AMTERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FIELDS-STATUS.
+
       **************************
        DATA DIVISION.
       **************************
+       FILE SECTION.
+       FD  AMOUNT-ENTRIES.
+       01  AMOUNT-ENTRY-RECORD.
+           05 AE-SOURCE               PIC X(08).
+           05 AE-ID                   PIC X(06).
+           05 AE-AMOUNT-TEXT          PIC X(12).
+
+       FD  VALIDATED-AMOUNTS.
+       01  VALIDATED-AMOUNT-RECORD.
+           05 VA-SOURCE               PIC X(08).
+           05 VA-ID                   PIC X(06).
+           05 VA-AMOUNT               PIC S9(07)V99.
+
+       FD  ERROR-FIELDS.
+       01  ERROR-FIELD-RECORD         PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01  COMPTEUR    PIC X(02).
-       01  COMPTEUR2   PIC 9(02).
-      
+       01  WS-AMOUNT-ENTRIES-STATUS      PIC X(02).
+       01  WS-VALIDATED-AMOUNTS-STATUS   PIC X(02).
+       01  WS-ERROR-FIELDS-STATUS        PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-AMOUNT-ENTRIES-EOF-SW   PIC X(01) VALUE 'N'.
+              88 END-OF-AMOUNT-ENTRIES   VALUE 'Y'.
+
+       01  COMPTEUR2                  PIC S9(07)V99.
+       01  WS-TEST-RESULT             PIC S9(04).
+       01  WS-VALID-COUNT             PIC 9(05) COMP VALUE ZERO.
+       01  WS-ERROR-COUNT             PIC 9(05) COMP VALUE ZERO.
+
       ***************************
        PROCEDURE DIVISION.
       ***************************
-           MOVE  07    TO COMPTEUR
-           COMPUTE COMPTEUR2 = FUNCTION NUMVAL (COMPTEUR)
-           ADD   1     TO COMPTEUR2 
-           DISPLAY 'COMPTEUR2 : <' COMPTEUR2 '>'
-        
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+           PERFORM 2000-EDIT-AMOUNT THRU 2000-EXIT
+               UNTIL END-OF-AMOUNT-ENTRIES.
+
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+
+           IF WS-ERROR-COUNT > ZERO THEN
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+
            STOP RUN.
-       
 
-      
-             
\ No newline at end of file
+       1000-INITIALIZE.
+           OPEN INPUT AMOUNT-ENTRIES.
+           OPEN OUTPUT VALIDATED-AMOUNTS.
+           OPEN OUTPUT ERROR-FIELDS.
+           PERFORM 2900-READ-AMOUNT-ENTRY THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * FUNCTION TEST-NUMVAL RETURNS ZERO WHEN THE
+      * ARGUMENT IS A VALID NUMVAL ARGUMENT, OR THE
+      * POSITION OF THE FIRST INVALID CHARACTER
+      * OTHERWISE, SO IT IS CHECKED BEFORE THE
+      * CONVERSION IS TRUSTED.
+      *-------------------------------------------------
+       2000-EDIT-AMOUNT.
+           COMPUTE WS-TEST-RESULT =
+               FUNCTION TEST-NUMVAL (AE-AMOUNT-TEXT)
+
+           IF WS-TEST-RESULT = ZERO THEN
+              COMPUTE COMPTEUR2 = FUNCTION NUMVAL (AE-AMOUNT-TEXT)
+              MOVE AE-SOURCE TO VA-SOURCE
+              MOVE AE-ID     TO VA-ID
+              MOVE COMPTEUR2 TO VA-AMOUNT
+              WRITE VALIDATED-AMOUNT-RECORD
+              ADD 1 TO WS-VALID-COUNT
+           ELSE
+              MOVE SPACES TO ERROR-FIELD-RECORD
+              STRING AE-SOURCE ' ' AE-ID ' ' AE-AMOUNT-TEXT
+                  ' NOT NUMERIC'
+                  DELIMITED BY SIZE INTO ERROR-FIELD-RECORD
+              WRITE ERROR-FIELD-RECORD
+              ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+           PERFORM 2900-READ-AMOUNT-ENTRY THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2900-READ-AMOUNT-ENTRY.
+           READ AMOUNT-ENTRIES
+               AT END SET END-OF-AMOUNT-ENTRIES TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE AMOUNT-ENTRIES.
+           CLOSE VALIDATED-AMOUNTS.
+           CLOSE ERROR-FIELDS.
+           DISPLAY 'AMOUNTS VALIDATED : ' WS-VALID-COUNT.
+           DISPLAY 'AMOUNTS REJECTED  : ' WS-ERROR-COUNT.
+       9000-EXIT.
+           EXIT.
