@@ -0,0 +1,169 @@
+      **************************
+       IDENTIFICATION DIVISION.
+      **************************
+       PROGRAM-ID.  DrawWinners.
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  NEW PROGRAM. CROSS-REFERENCES
+      *               NOMBREPREMIER'S PRIME-TICKETS FEED
+      *               AGAINST WINNING-NUMBERS FOR THE
+      *               PROMOTIONAL DRAW AND WRITES ANY MATCH
+      *               TO WINNERS, SO IDENTIFYING A PRIME
+      *               TICKET NUMBER AND CHECKING WHETHER IT
+      *               WON ARE NO LONGER TWO SEPARATE MANUAL
+      *               STEPS.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIME-TICKETS ASSIGN TO "PRIMETIX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIME-TICKETS-STATUS.
+
+           SELECT WINNING-NUMBERS ASSIGN TO "WINNUMS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WINNING-NUMBERS-STATUS.
+
+           SELECT WINNERS ASSIGN TO "WINNERS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WINNERS-STATUS.
+
+      **************************
+       DATA DIVISION.
+      **************************
+       FILE SECTION.
+       FD  PRIME-TICKETS.
+       01  PRIME-TICKET-RECORD.
+           05 PT-TICKET-ID           PIC X(06).
+           05 PT-NUMBER              PIC 9(07).
+
+       FD  WINNING-NUMBERS.
+       01  WINNING-NUMBER-RECORD.
+           05 WN-NUMBER               PIC 9(07).
+
+       FD  WINNERS.
+       01  WINNER-RECORD.
+           05 WNR-TICKET-ID           PIC X(06).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WNR-NUMBER               PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PRIME-TICKETS-STATUS     PIC X(02).
+       01  WS-WINNING-NUMBERS-STATUS   PIC X(02).
+       01  WS-WINNERS-STATUS           PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-TICKET-EOF-SW         PIC X(01) VALUE 'N'.
+              88 END-OF-PRIME-TICKETS  VALUE 'Y'.
+           05 WS-WINNING-EOF-SW        PIC X(01) VALUE 'N'.
+              88 END-OF-WINNING-NUMBERS VALUE 'Y'.
+           05 WS-MATCH-FOUND-SW        PIC X(01) VALUE 'N'.
+              88 MATCH-FOUND           VALUE 'Y'.
+
+       01  WS-MAX-WINNING-NUMBERS      PIC 9(05) COMP VALUE 500.
+       01  WS-WINNING-COUNT            PIC 9(05) COMP VALUE ZERO.
+       01  WS-WINNING-NUMBER-TABLE.
+           05 WS-WINNING-NUMBER OCCURS 1 TO 500 TIMES
+                 DEPENDING ON WS-WINNING-COUNT
+                 INDEXED BY WIN-IDX
+                 PIC 9(07).
+
+       01  WS-WINNER-COUNT              PIC 9(05) COMP VALUE ZERO.
+
+      ***************************
+       PROCEDURE DIVISION.
+      ***************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+           PERFORM 2000-CHECK-TICKET THRU 2000-EXIT
+               UNTIL END-OF-PRIME-TICKETS.
+
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+
+           IF WS-WINNER-COUNT > ZERO THEN
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  WINNING-NUMBERS.
+           PERFORM 1100-LOAD-WINNING-NUMBER THRU 1100-EXIT
+               UNTIL END-OF-WINNING-NUMBERS
+                  OR WS-WINNING-COUNT >= WS-MAX-WINNING-NUMBERS.
+           CLOSE WINNING-NUMBERS.
+
+           OPEN INPUT  PRIME-TICKETS.
+           OPEN OUTPUT WINNERS.
+           PERFORM 2900-READ-PRIME-TICKET THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-LOAD-WINNING-NUMBER.
+           PERFORM 2950-READ-WINNING-NUMBER THRU 2950-EXIT.
+           IF NOT END-OF-WINNING-NUMBERS THEN
+              ADD 1 TO WS-WINNING-COUNT
+              MOVE WN-NUMBER TO WS-WINNING-NUMBER(WS-WINNING-COUNT)
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       2000-CHECK-TICKET.
+           SET WIN-IDX TO 1.
+           MOVE 'N' TO WS-MATCH-FOUND-SW.
+           PERFORM 2100-COMPARE-WINNING-NUMBER THRU 2100-EXIT
+               UNTIL WIN-IDX > WS-WINNING-COUNT OR MATCH-FOUND.
+
+           IF MATCH-FOUND THEN
+              MOVE PT-TICKET-ID TO WNR-TICKET-ID
+              MOVE PT-NUMBER    TO WNR-NUMBER
+              WRITE WINNER-RECORD
+              ADD 1 TO WS-WINNER-COUNT
+           END-IF.
+
+           PERFORM 2900-READ-PRIME-TICKET THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-COMPARE-WINNING-NUMBER.
+           IF WS-WINNING-NUMBER(WIN-IDX) = PT-NUMBER THEN
+              SET MATCH-FOUND TO TRUE
+           ELSE
+              SET WIN-IDX UP BY 1
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2900-READ-PRIME-TICKET.
+           READ PRIME-TICKETS
+              AT END SET END-OF-PRIME-TICKETS TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       2950-READ-WINNING-NUMBER.
+           READ WINNING-NUMBERS
+              AT END SET END-OF-WINNING-NUMBERS TO TRUE
+           END-READ.
+       2950-EXIT.
+           EXIT.
+
+       8000-FINALIZE.
+           CLOSE PRIME-TICKETS.
+           CLOSE WINNERS.
+           DISPLAY 'WINNING NUMBERS LOADED: ' WS-WINNING-COUNT.
+           DISPLAY 'WINNERS FOUND         : ' WS-WINNER-COUNT.
+       8000-EXIT.
+           EXIT.
