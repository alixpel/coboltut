@@ -0,0 +1,121 @@
+      **************************
+       IDENTIFICATION DIVISION.
+      **************************
+       PROGRAM-ID.  SalesBalanceReconcile.
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  NEW PROGRAM. TIES FONCTIONMINMAX'S
+      *               SALES-TOTAL AGAINST SOLDE'S
+      *               BALANCE-NET-CHANGE SO A SALES FIGURE
+      *               AND A BANKING FIGURE THAT SHOULD MATCH
+      *               ARE NO LONGER COMPARED BY HAND.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TOTAL ASSIGN TO "SALESTOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALES-TOTAL-STATUS.
+
+           SELECT BALANCE-NET-CHANGE ASSIGN TO "NETCHNG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NET-CHANGE-STATUS.
+
+           SELECT RECONCILIATION-EXCEPTIONS ASSIGN TO "SBRECEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-EXCEPT-STATUS.
+
+      **************************
+       DATA DIVISION.
+      **************************
+       FILE SECTION.
+       FD  SALES-TOTAL.
+       01  SALES-TOTAL-RECORD.
+           05 ST-TOTAL-SALES         PIC 9(09)V99.
+
+       FD  BALANCE-NET-CHANGE.
+       01  BALANCE-NET-CHANGE-RECORD.
+           05 NC-NET-CHANGE          PIC S9(09)V99.
+
+       FD  RECONCILIATION-EXCEPTIONS.
+       01  RECONCILIATION-EXCEPTION-RECORD PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SALES-TOTAL-STATUS     PIC X(02).
+       01  WS-NET-CHANGE-STATUS      PIC X(02).
+       01  WS-RECON-EXCEPT-STATUS    PIC X(02).
+
+       01  WS-REPORT-LINE            PIC X(60).
+
+       01  WS-SALES-TOTAL-ED         PIC -ZZZZZZZZ9.99.
+       01  WS-NET-CHANGE-ED          PIC -ZZZZZZZZ9.99.
+       01  WS-DIFFERENCE             PIC S9(09)V99 VALUE ZERO.
+       01  WS-DIFFERENCE-ED          PIC -ZZZZZZZZ9.99.
+
+      ***************************
+       PROCEDURE DIVISION.
+      ***************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-RECONCILE-TOTALS THRU 2000-EXIT.
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+
+           IF WS-DIFFERENCE NOT = ZERO THEN
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SALES-TOTAL.
+           OPEN INPUT  BALANCE-NET-CHANGE.
+           OPEN OUTPUT RECONCILIATION-EXCEPTIONS.
+
+           READ SALES-TOTAL
+              AT END MOVE ZERO TO ST-TOTAL-SALES
+           END-READ.
+
+           READ BALANCE-NET-CHANGE
+              AT END MOVE ZERO TO NC-NET-CHANGE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-RECONCILE-TOTALS.
+           COMPUTE WS-DIFFERENCE = ST-TOTAL-SALES - NC-NET-CHANGE.
+
+           IF WS-DIFFERENCE NOT = ZERO THEN
+              MOVE ST-TOTAL-SALES TO WS-SALES-TOTAL-ED
+              MOVE NC-NET-CHANGE  TO WS-NET-CHANGE-ED
+              MOVE WS-DIFFERENCE  TO WS-DIFFERENCE-ED
+              MOVE SPACES TO WS-REPORT-LINE
+              STRING 'SALES ' WS-SALES-TOTAL-ED
+                  ' NETCHG ' WS-NET-CHANGE-ED
+                  ' DIFF ' WS-DIFFERENCE-ED
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+              MOVE WS-REPORT-LINE TO RECONCILIATION-EXCEPTION-RECORD
+              WRITE RECONCILIATION-EXCEPTION-RECORD
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       8000-FINALIZE.
+           CLOSE SALES-TOTAL.
+           CLOSE BALANCE-NET-CHANGE.
+           CLOSE RECONCILIATION-EXCEPTIONS.
+           DISPLAY 'SALES TOTAL     : ' ST-TOTAL-SALES.
+           DISPLAY 'BALANCE NET CHG : ' NC-NET-CHANGE.
+           DISPLAY 'DIFFERENCE      : ' WS-DIFFERENCE.
+       8000-EXIT.
+           EXIT.
