@@ -0,0 +1,17 @@
+      *****************************************************
+      * CUSTMFD - RECORD LAYOUT FOR THE INDEXED CUSTOMER-
+      *           MASTER FILE, KEYED BY CUM-VISITOR-ID.
+      *           HOLDS THE DATE OF BIRTH AND LAST MEASURED
+      *           HEIGHT SO A REPEAT VISITOR'S AGE AND
+      *           HEIGHT DO NOT HAVE TO BE RE-ENTERED AT
+      *           EVERY GATE, AND THE MEMBERSHIP EXPIRY DATE
+      *           SO EXPIRING MEMBERSHIPS CAN BE FOUND BY
+      *           THE NIGHTLY RENEWAL RUN.
+      *****************************************************
+       FD  CUSTOMER-MASTER.
+       01  CUSTOMER-MASTER-RECORD.
+           05 CUM-VISITOR-ID        PIC X(10).
+           05 CUM-VISITOR-NOM       PIC X(20).
+           05 CUM-DATE-OF-BIRTH     PIC 9(08).
+           05 CUM-LAST-HEIGHT       PIC 9(03).
+           05 CUM-MEMBERSHIP-EXPIRY PIC 9(08).
