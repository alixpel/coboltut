@@ -0,0 +1,12 @@
+      *****************************************************
+      * STUMTSEL - FILE-CONTROL ENTRY FOR THE INDEXED
+      *            STUDENT-MASTER ROSTER FILE.  COPIED INTO
+      *            EVERY PROGRAM THAT READS OR MAINTAINS THE
+      *            ROSTER SO THE ASSIGNMENT AND KEY STAY IN
+      *            ONE PLACE.
+      *****************************************************
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STM-STUDENT-ID
+               FILE STATUS IS WS-STUDENT-MASTER-STATUS.
