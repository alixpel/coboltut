@@ -0,0 +1,12 @@
+      *****************************************************
+      * CUSTMSEL - FILE-CONTROL ENTRY FOR THE INDEXED
+      *            CUSTOMER-MASTER FILE USED BY THE AGE/
+      *            HEIGHT GATE SUBSYSTEM.  COPIED INTO EVERY
+      *            PROGRAM THAT READS OR MAINTAINS IT SO THE
+      *            ASSIGNMENT AND KEY STAY IN ONE PLACE.
+      *****************************************************
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUM-VISITOR-ID
+               FILE STATUS IS WS-CUSTOMER-MASTER-STATUS.
