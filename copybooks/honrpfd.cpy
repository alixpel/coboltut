@@ -0,0 +1,3 @@
+       FD  HONOR-ROLL-PARM.
+       01  HONOR-ROLL-PARM-RECORD.
+           05 HRP-GPA-CUTOFF        PIC 9V99.
