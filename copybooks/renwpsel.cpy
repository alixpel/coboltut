@@ -0,0 +1,8 @@
+      *****************************************************
+      * RENWPSEL - FILE-CONTROL ENTRY FOR THE OPTIONAL
+      *            RENEWAL-WINDOW-PARM FILE READ BY THE
+      *            MEMBERSHIP RENEWAL RUN.
+      *****************************************************
+           SELECT RENEWAL-WINDOW-PARM ASSIGN TO "RENWPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RENEWAL-PARM-STATUS.
