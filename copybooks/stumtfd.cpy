@@ -0,0 +1,9 @@
+      *****************************************************
+      * STUMTFD - RECORD LAYOUT FOR THE INDEXED STUDENT-
+      *           MASTER ROSTER FILE, KEYED BY STM-STUDENT-
+      *           ID.
+      *****************************************************
+       FD  STUDENT-MASTER.
+       01  STUDENT-MASTER-RECORD.
+           05 STM-STUDENT-ID        PIC X(06).
+           05 STM-STUDENT-NOM       PIC X(20).
