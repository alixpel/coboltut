@@ -0,0 +1,3 @@
+           SELECT HONOR-ROLL-PARM ASSIGN TO "HONORPRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HONOR-ROLL-PARM-STATUS.
