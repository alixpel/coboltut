@@ -0,0 +1,17 @@
+      *****************************************************
+      * CYCLGFD - RECORD LAYOUT FOR THE SHARED DAILY CYCLE
+      *           LOG.  EVERY STEP CALLED FROM DAILYCYC
+      *           APPENDS ONE LINE HERE SO OPERATIONS CAN
+      *           SEE THE WHOLE DAY'S RUN IN ONE PLACE.
+      *****************************************************
+       FD  CYCLE-LOG.
+       01  CYCLE-LOG-RECORD.
+           05 CLR-STEP-NAME        PIC X(12).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 CLR-RUN-DATE         PIC 9(08).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 CLR-TIME             PIC 9(08).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 CLR-RETURN-CODE      PIC 9(03).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 CLR-MESSAGE          PIC X(40).
