@@ -0,0 +1,11 @@
+      *****************************************************
+      * CYCPARM - LINKAGE PARAMETER PASSED BY DAILYCYC TO
+      *           EACH STEP PROGRAM IT CALLS.  CARRIES THE
+      *           RUN DATE SO EVERY STEP STAMPS THE SAME
+      *           DAY ON ITS OWN OUTPUT AND ON ITS CYCLE-LOG
+      *           ENTRY, AND CARRIES BACK A RETURN CODE THE
+      *           DRIVER CAN INSPECT AFTER THE CALL RETURNS.
+      *****************************************************
+       01  CYC-PARM-AREA.
+           05 CYC-RUN-DATE         PIC 9(08).
+           05 CYC-RETURN-CODE      PIC 9(03).
