@@ -0,0 +1,11 @@
+      *****************************************************
+      * SUBGRD - SHARED RECORD LAYOUT FOR ONE STUDENT'S
+      *          GRADE IN ONE SUBJECT.  COPIED BY
+      *          TABLEAUNOTES AND TRANSCRIPT SO ADDING A
+      *          SUBJECT OR WIDENING A FIELD ONLY HAS TO
+      *          CHANGE HERE.
+      *****************************************************
+       01  SUBJECT-GRADE-RECORD.
+           05 TS-STUDENT-ID         PIC X(06).
+           05 TS-SUBJECT-NAME       PIC X(08).
+           05 TS-SUBJECT-GRADE      PIC 9(02).
