@@ -0,0 +1,10 @@
+      *****************************************************
+      * STUDGRD - SHARED RECORD LAYOUT FOR A STUDENT'S
+      *           OVERALL GRADE.  COPIED BY NOTES AND
+      *           TRANSCRIPT SO WIDENING THE NAME FIELD OR
+      *           THE GRADE FIELD ONLY HAS TO CHANGE HERE.
+      *****************************************************
+       01  STUDENT-GRADE-RECORD.
+           05 SG-STUDENT-ID         PIC X(06).
+           05 SG-STUDENT-NOM        PIC X(20).
+           05 SG-NOTE               PIC 9(02).
