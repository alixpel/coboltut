@@ -0,0 +1,3 @@
+           SELECT GRADE-SCALE-PARM ASSIGN TO "GRDSCALE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADE-SCALE-STATUS.
