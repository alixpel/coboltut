@@ -0,0 +1,5 @@
+       FD  GRADE-SCALE-PARM.
+       01  GRADE-SCALE-PARM-RECORD.
+           05 GSP-INSUFFISANT-MAX   PIC 9(02).
+           05 GSP-PASSABLE-MAX      PIC 9(02).
+           05 GSP-BIEN-MAX          PIC 9(02).
