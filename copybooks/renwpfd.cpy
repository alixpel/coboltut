@@ -0,0 +1,9 @@
+      *****************************************************
+      * RENWPFD - RECORD LAYOUT FOR THE OPTIONAL RENEWAL-
+      *           WINDOW-PARM FILE.  HOLDS HOW MANY DAYS
+      *           AHEAD OF EXPIRY A MEMBERSHIP IS FLAGGED
+      *           FOR RENEWAL.
+      *****************************************************
+       FD  RENEWAL-WINDOW-PARM.
+       01  RENEWAL-WINDOW-PARM-RECORD.
+           05 RNP-DAYS-AHEAD        PIC 9(03).
