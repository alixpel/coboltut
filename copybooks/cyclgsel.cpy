@@ -0,0 +1,10 @@
+      *****************************************************
+      * CYCLGSEL - FILE-CONTROL ENTRY FOR THE SHARED DAILY
+      *            CYCLE LOG.  COPIED INTO EVERY PROGRAM
+      *            THAT PARTICIPATES IN THE DAILY BATCH RUN
+      *            SO THE STEP-COMPLETION RECORD LAYOUT AND
+      *            ASSIGNMENT STAY IN ONE PLACE.
+      *****************************************************
+           SELECT CYCLE-LOG ASSIGN TO "CYCLELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CYCLE-LOG-STATUS.
