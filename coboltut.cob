@@ -2,33 +2,206 @@
        IDENTIFICATION DIVISION.
       **************************
        PROGRAM-ID.  HelloWorld.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 10/04/23. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 10/04/23.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  CALLABLE FROM DAILYCYCLE AS THE SIGN-ON
+      *               STEP; LOGS ITS COMPLETION TO CYCLE-LOG.
+      * 09/08/26  AP  REPLACED THE GENERIC NAME GREETING WITH
+      *               THE SUITE'S OPERATOR SIGN-ON ROUTINE -
+      *               THE ENTERED OPERATOR ID IS VALIDATED
+      *               AGAINST OPERATOR-ROSTER AND A SESSION-
+      *               START/SESSION-END RECORD WITH A
+      *               TIMESTAMP IS WRITTEN TO AUDIT-LOG SO
+      *               THERE IS A RECORD OF WHO RAN THE CYCLE.
+      * 09/08/26  AP  A REJECTED SIGN-ON NOW RETURNS
+      *               CYC-RETURN-CODE 8 (CONSISTENT WITH THE
+      *               OTHER CYCLE STEPS' 0/4/8 CONDITION-CODE
+      *               SCALE) INSTEAD OF 999.
+      * 09/08/26  AP  THE OPERATOR ID NOW COMES FROM THE
+      *               OPTIONAL OPERATOR-SIGNON-PARM FILE WHEN
+      *               ONE IS PRESENT (SAME OPTIONAL-PARM-FILE
+      *               CONVENTION AS AGE2'S PRICING-TABLE AND
+      *               NOTES'/TRANSCRIPT'S GRADE-SCALE-PARM), SO
+      *               DAILYCYC CAN RUN THIS STEP UNATTENDED.
+      *               THE ACCEPT REMAINS AS A FALLBACK FOR AN
+      *               OPERATOR RUNNING THIS STEP BY HAND WITH
+      *               NO PARM FILE ALLOCATED.
+      * 09/08/26  AP  SHORTENED THE REJECTED SIGN-ON EVENT
+      *               CODE TO 'SIGN-ON-REJ' - THE OLD
+      *               'SIGN-ON REJECTED' LITERAL WAS 16
+      *               CHARACTERS AND WAS BEING SILENTLY
+      *               TRUNCATED INTO THE 13-BYTE WS-EVENT-TEXT/
+      *               ALR-EVENT FIELDS.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-ROSTER ASSIGN TO "OPERROST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPERATOR-ROSTER-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+           SELECT OPERATOR-SIGNON-PARM ASSIGN TO "OPERPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPERATOR-PARM-STATUS.
+
+           COPY "cyclgsel.cpy".
+
       **************************
        DATA DIVISION.
       **************************
+       FILE SECTION.
+       FD  OPERATOR-ROSTER.
+       01  OPERATOR-ROSTER-RECORD.
+           05 OR-OPERATOR-ID         PIC X(06).
+           05 FILLER                 PIC X(01).
+           05 OR-OPERATOR-NAME       PIC X(20).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD.
+           05 ALR-OPERATOR-ID        PIC X(06).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 ALR-RUN-DATE           PIC 9(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 ALR-TIME               PIC 9(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 ALR-EVENT              PIC X(13).
+
+       FD  OPERATOR-SIGNON-PARM.
+       01  OPERATOR-SIGNON-PARM-RECORD.
+           05 OSP-OPERATOR-ID        PIC X(06).
+
+           COPY "cyclgfd.cpy".
+
        WORKING-STORAGE SECTION.
-       01  WS-NOM PIC X(12).
+       01  WS-OPERATOR-ID              PIC X(06).
+       01  WS-OPERATOR-FOUND-SW        PIC X(01) VALUE 'N'.
+           88 OPERATOR-FOUND           VALUE 'Y'.
+       01  WS-EVENT-TEXT               PIC X(13).
+       01  WS-CYCLE-MESSAGE            PIC X(40).
+
+       01  WS-OPERATOR-ROSTER-STATUS   PIC X(02).
+       01  WS-AUDIT-LOG-STATUS         PIC X(02).
+       01  WS-OPERATOR-PARM-STATUS     PIC X(02).
+       01  WS-CYCLE-LOG-STATUS         PIC X(02).
 
+       01  WS-SWITCHES.
+           05 WS-ROSTER-EOF-SW         PIC X(01) VALUE 'N'.
+              88 END-OF-OPERATOR-ROSTER VALUE 'Y'.
+
+       LINKAGE SECTION.
+           COPY "cycparm.cpy".
 
-      
       ***************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING CYC-PARM-AREA.
       **************************
+       0000-MAINLINE.
+           PERFORM 0500-GET-OPERATOR-ID THRU 0500-EXIT.
+
+           PERFORM 1000-VALIDATE-OPERATOR THRU 1000-EXIT.
+
+           IF OPERATOR-FOUND THEN
+              MOVE ZERO TO CYC-RETURN-CODE
+              MOVE 'SESSION-START' TO WS-EVENT-TEXT
+              PERFORM 2000-WRITE-AUDIT-ENTRY THRU 2000-EXIT
+              DISPLAY "SIGN-ON ACCEPTED FOR " WS-OPERATOR-ID
+              MOVE 'SESSION-END'   TO WS-EVENT-TEXT
+              PERFORM 2000-WRITE-AUDIT-ENTRY THRU 2000-EXIT
+              MOVE 'SIGN-ON COMPLETE' TO WS-CYCLE-MESSAGE
+           ELSE
+              MOVE 8 TO CYC-RETURN-CODE
+              MOVE 'SIGN-ON-REJ'   TO WS-EVENT-TEXT
+              PERFORM 2000-WRITE-AUDIT-ENTRY THRU 2000-EXIT
+              DISPLAY "UNKNOWN OPERATOR ID - SIGN-ON REJECTED"
+              MOVE 'SIGN-ON REJECTED' TO WS-CYCLE-MESSAGE
+           END-IF.
+
+           PERFORM 9800-LOG-CYCLE-STEP THRU 9800-EXIT.
+
+           GOBACK.
+
+      *-------------------------------------------------
+      * OPERATOR-SIGNON-PARM IS OPTIONAL. WHEN DAILYCYC
+      * ALLOCATES IT, THE OPERATOR ID COMES FROM THE FILE
+      * SO THE STEP RUNS UNATTENDED. WHEN IT IS NOT
+      * PRESENT, THIS STEP IS BEING RUN BY HAND AND FALLS
+      * BACK TO THE INTERACTIVE PROMPT.
+      *-------------------------------------------------
+       0500-GET-OPERATOR-ID.
+           OPEN INPUT OPERATOR-SIGNON-PARM.
+           IF WS-OPERATOR-PARM-STATUS = '00' THEN
+              READ OPERATOR-SIGNON-PARM
+                 NOT AT END
+                    MOVE OSP-OPERATOR-ID TO WS-OPERATOR-ID
+              END-READ
+              CLOSE OPERATOR-SIGNON-PARM
+           ELSE
+              DISPLAY "OPERATOR ID ?"
+              ACCEPT WS-OPERATOR-ID
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+       1000-VALIDATE-OPERATOR.
+           OPEN INPUT OPERATOR-ROSTER.
+           PERFORM 1900-READ-ROSTER THRU 1900-EXIT.
+
+           PERFORM 1100-COMPARE-OPERATOR THRU 1100-EXIT
+               UNTIL OPERATOR-FOUND OR END-OF-OPERATOR-ROSTER.
 
-           DISPLAY "HELLO WORLD !".
-           DISPLAY "Quel est ton nom ?".
+           CLOSE OPERATOR-ROSTER.
+       1000-EXIT.
+           EXIT.
 
-           ACCEPT WS-NOM.
+       1100-COMPARE-OPERATOR.
+           IF OR-OPERATOR-ID = WS-OPERATOR-ID THEN
+              SET OPERATOR-FOUND TO TRUE
+           ELSE
+              PERFORM 1900-READ-ROSTER THRU 1900-EXIT
+           END-IF.
+       1100-EXIT.
+           EXIT.
 
-           DISPLAY "EH BIEN SALUT A TOI " WS-NOM.
+       1900-READ-ROSTER.
+           READ OPERATOR-ROSTER
+               AT END SET END-OF-OPERATOR-ROSTER TO TRUE
+           END-READ.
+       1900-EXIT.
+           EXIT.
 
-           STOP RUN.
-       
+       2000-WRITE-AUDIT-ENTRY.
+           OPEN EXTEND AUDIT-LOG.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           MOVE WS-OPERATOR-ID  TO ALR-OPERATOR-ID.
+           MOVE CYC-RUN-DATE    TO ALR-RUN-DATE.
+           ACCEPT ALR-TIME FROM TIME.
+           MOVE WS-EVENT-TEXT   TO ALR-EVENT.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG.
+       2000-EXIT.
+           EXIT.
 
-      
-             
\ No newline at end of file
+       9800-LOG-CYCLE-STEP.
+           OPEN EXTEND CYCLE-LOG.
+           MOVE SPACES TO CYCLE-LOG-RECORD.
+           MOVE 'HELLOWORLD'    TO CLR-STEP-NAME.
+           MOVE CYC-RUN-DATE    TO CLR-RUN-DATE.
+           ACCEPT CLR-TIME FROM TIME.
+           MOVE CYC-RETURN-CODE TO CLR-RETURN-CODE.
+           MOVE WS-CYCLE-MESSAGE TO CLR-MESSAGE.
+           WRITE CYCLE-LOG-RECORD.
+           CLOSE CYCLE-LOG.
+       9800-EXIT.
+           EXIT.
