@@ -0,0 +1,176 @@
+      **************************
+       IDENTIFICATION DIVISION.
+      **************************
+       PROGRAM-ID.  StudentMaint.
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  NEW PROGRAM. ADD/CHANGE/DELETE/INQUIRE
+      *               MAINTENANCE FOR THE INDEXED STUDENT-
+      *               MASTER ROSTER FILE, SO THE ROSTER CAN
+      *               BE KEPT CURRENT WITHOUT RECOMPILING
+      *               TABLEAUNOTES.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "stumtsel.cpy".
+
+      **************************
+       DATA DIVISION.
+      **************************
+       FILE SECTION.
+           COPY "stumtfd.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-STUDENT-MASTER-STATUS  PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-DONE-SW             PIC X(01) VALUE 'N'.
+              88 MAINT-DONE          VALUE 'Y'.
+
+       01  WS-FUNCTION-CODE          PIC X(01).
+           88 ADD-STUDENT            VALUE 'A'.
+           88 CHANGE-STUDENT         VALUE 'C'.
+           88 DELETE-STUDENT         VALUE 'D'.
+           88 INQUIRE-STUDENT        VALUE 'I'.
+           88 EXIT-MAINTENANCE       VALUE 'X'.
+
+       01  WS-STUDENT-ID             PIC X(06).
+       01  WS-STUDENT-NOM            PIC X(20).
+
+      ***************************
+       PROCEDURE DIVISION.
+      ***************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+               UNTIL MAINT-DONE.
+
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+
+           MOVE ZERO TO RETURN-CODE.
+
+           STOP RUN.
+
+      *-------------------------------------------------
+      * STUDMAST MAY NOT EXIST YET THE FIRST TIME THIS
+      * PROGRAM IS RUN, SO A MISSING FILE (STATUS 35) IS
+      * TREATED AS AN EMPTY ROSTER AND CREATED HERE RATHER
+      * THAN TREATED AS AN ERROR.
+      *-------------------------------------------------
+       1000-INITIALIZE.
+           OPEN I-O STUDENT-MASTER.
+           IF WS-STUDENT-MASTER-STATUS = '35' THEN
+              OPEN OUTPUT STUDENT-MASTER
+              CLOSE STUDENT-MASTER
+              OPEN I-O STUDENT-MASTER
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-REQUEST.
+           DISPLAY ' '.
+           DISPLAY '-------- STUDENT ROSTER MAINTENANCE --------'.
+           DISPLAY 'A - ADD     C - CHANGE   D - DELETE'.
+           DISPLAY 'I - INQUIRE X - EXIT'.
+           DISPLAY 'FUNCTION ?'.
+           ACCEPT WS-FUNCTION-CODE.
+
+           EVALUATE TRUE
+              WHEN ADD-STUDENT
+                 PERFORM 3000-ADD-STUDENT THRU 3000-EXIT
+              WHEN CHANGE-STUDENT
+                 PERFORM 4000-CHANGE-STUDENT THRU 4000-EXIT
+              WHEN DELETE-STUDENT
+                 PERFORM 5000-DELETE-STUDENT THRU 5000-EXIT
+              WHEN INQUIRE-STUDENT
+                 PERFORM 6000-INQUIRE-STUDENT THRU 6000-EXIT
+              WHEN EXIT-MAINTENANCE
+                 SET MAINT-DONE TO TRUE
+              WHEN OTHER
+                 DISPLAY 'INVALID FUNCTION CODE - TRY AGAIN'
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+       3000-ADD-STUDENT.
+           DISPLAY 'STUDENT ID ?'.
+           ACCEPT WS-STUDENT-ID.
+           DISPLAY 'STUDENT NAME ?'.
+           ACCEPT WS-STUDENT-NOM.
+
+           MOVE WS-STUDENT-ID  TO STM-STUDENT-ID.
+           MOVE WS-STUDENT-NOM TO STM-STUDENT-NOM.
+
+           WRITE STUDENT-MASTER-RECORD
+              INVALID KEY
+                 DISPLAY 'STUDENT ' WS-STUDENT-ID
+                     ' ALREADY ON FILE - NOT ADDED'
+              NOT INVALID KEY
+                 DISPLAY 'STUDENT ' WS-STUDENT-ID ' ADDED'
+           END-WRITE.
+       3000-EXIT.
+           EXIT.
+
+       4000-CHANGE-STUDENT.
+           DISPLAY 'STUDENT ID ?'.
+           ACCEPT WS-STUDENT-ID.
+           MOVE WS-STUDENT-ID TO STM-STUDENT-ID.
+
+           READ STUDENT-MASTER
+              INVALID KEY
+                 DISPLAY 'STUDENT ' WS-STUDENT-ID ' NOT ON FILE'
+              NOT INVALID KEY
+                 DISPLAY 'NEW NAME ?'
+                 ACCEPT WS-STUDENT-NOM
+                 MOVE WS-STUDENT-NOM TO STM-STUDENT-NOM
+                 REWRITE STUDENT-MASTER-RECORD
+                 DISPLAY 'STUDENT ' WS-STUDENT-ID ' CHANGED'
+           END-READ.
+       4000-EXIT.
+           EXIT.
+
+       5000-DELETE-STUDENT.
+           DISPLAY 'STUDENT ID ?'.
+           ACCEPT WS-STUDENT-ID.
+           MOVE WS-STUDENT-ID TO STM-STUDENT-ID.
+
+           READ STUDENT-MASTER
+              INVALID KEY
+                 DISPLAY 'STUDENT ' WS-STUDENT-ID ' NOT ON FILE'
+              NOT INVALID KEY
+                 DELETE STUDENT-MASTER RECORD
+                 DISPLAY 'STUDENT ' WS-STUDENT-ID ' DELETED'
+           END-READ.
+       5000-EXIT.
+           EXIT.
+
+       6000-INQUIRE-STUDENT.
+           DISPLAY 'STUDENT ID ?'.
+           ACCEPT WS-STUDENT-ID.
+           MOVE WS-STUDENT-ID TO STM-STUDENT-ID.
+
+           READ STUDENT-MASTER
+              INVALID KEY
+                 DISPLAY 'STUDENT ' WS-STUDENT-ID ' NOT ON FILE'
+              NOT INVALID KEY
+                 DISPLAY 'STUDENT ID   : ' STM-STUDENT-ID
+                 DISPLAY 'STUDENT NAME : ' STM-STUDENT-NOM
+           END-READ.
+       6000-EXIT.
+           EXIT.
+
+       8000-FINALIZE.
+           CLOSE STUDENT-MASTER.
+       8000-EXIT.
+           EXIT.
