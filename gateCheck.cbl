@@ -0,0 +1,286 @@
+      **************************
+       IDENTIFICATION DIVISION.
+      **************************
+       PROGRAM-ID.  GateCheck.
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  NEW PROGRAM. READS ONE GATE-CHECK
+      *               REQUEST PER VISITOR (DATE OF BIRTH,
+      *               HEIGHT AND THE RIDE BEING REQUESTED)
+      *               AND APPLIES AGE2'S BRACKET
+      *               CLASSIFICATION AND MANEGE'S RIDE-
+      *               MASTER HEIGHT CHECK IN ONE PASS,
+      *               WRITING A SINGLE ALLOW/DENY DECISION
+      *               PER RIDE INSTEAD OF TWO SEPARATE GATE
+      *               CHECKS.
+      * 09/08/26  AP  GATE-CHECK-DECISION-RECORD IS NOW
+      *               CLEARED BEFORE THE BRACKET EVALUATE, AND
+      *               AN AGE THAT FALLS OUTSIDE BEBE/ENFANT/
+      *               ADOLESCENT/MAJEUR (A BAD DATE OF BIRTH)
+      *               IS NOW DENIED WITH 'AGE OUT OF RANGE'
+      *               INSTEAD OF SILENTLY KEEPING THE PRIOR
+      *               VISITOR'S BRACKET (SAME SAFEGUARD AS
+      *               AGE2'S EXCEPTION HANDLING).
+      * 09/08/26  AP  WS-AGE IS NOW SIGNED. IT WAS UNSIGNED, SO
+      *               A DATE OF BIRTH AFTER THE RUN DATE MADE
+      *               COMPUTE STORE THE AGE'S ABSOLUTE VALUE,
+      *               WHICH COULD LAND BACK INSIDE BEBE/ENFANT/
+      *               ADOLESCENT/MAJEUR INSTEAD OF FAILING THE
+      *               AGE OUT OF RANGE CHECK ABOVE.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GATE-CHECK-REQUESTS ASSIGN TO "GATECHKI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GATE-REQUEST-STATUS.
+
+           SELECT RIDE-MASTER ASSIGN TO "RIDEMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RIDE-MASTER-STATUS.
+
+           SELECT GATE-CHECK-DECISIONS ASSIGN TO "GATECHKO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GATE-DECISION-STATUS.
+
+      **************************
+       DATA DIVISION.
+      **************************
+       FILE SECTION.
+       FD  GATE-CHECK-REQUESTS.
+       01  GATE-CHECK-REQUEST-RECORD.
+           05 GCR-VISITOR-ID         PIC X(10).
+           05 GCR-VISITOR-NOM        PIC X(20).
+           05 GCR-DATE-OF-BIRTH      PIC 9(08).
+           05 GCR-HEIGHT             PIC 9(03).
+           05 GCR-RIDE-ID            PIC X(06).
+
+       FD  RIDE-MASTER.
+       01  RIDE-MASTER-RECORD.
+           05 RM-RIDE-ID             PIC X(06).
+           05 RM-RIDE-NOM            PIC X(20).
+           05 RM-MIN-HEIGHT          PIC 9(03).
+
+       FD  GATE-CHECK-DECISIONS.
+       01  GATE-CHECK-DECISION-RECORD.
+           05 GCD-VISITOR-ID         PIC X(10).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 GCD-RIDE-ID            PIC X(06).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 GCD-AGE                PIC 9(03).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 GCD-BRACKET-CODE       PIC X(01).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 GCD-BRACKET-LABEL      PIC X(11).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 GCD-HEIGHT             PIC 9(03).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 GCD-MIN-HEIGHT         PIC 9(03).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 GCD-DECISION           PIC X(05).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 GCD-REASON             PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-GATE-REQUEST-STATUS    PIC X(02).
+       01  WS-RIDE-MASTER-STATUS     PIC X(02).
+       01  WS-GATE-DECISION-STATUS   PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-REQUEST-EOF-SW      PIC X(01) VALUE 'N'.
+              88 END-OF-REQUESTS     VALUE 'Y'.
+           05 WS-RIDE-EOF-SW         PIC X(01) VALUE 'N'.
+              88 END-OF-RIDES        VALUE 'Y'.
+           05 WS-RIDE-FOUND-SW       PIC X(01) VALUE 'N'.
+              88 RIDE-FOUND          VALUE 'Y'.
+
+       01  WS-RUN-DATE               PIC 9(08).
+
+       01  WS-AGE                    PIC S9(03).
+           88 BEBE                   VALUE 0   THRU 3.
+           88 ENFANT                 VALUE 4   THRU 10.
+           88 ADOLESCENT             VALUE 11  THRU 17.
+           88 MAJEUR                 VALUE 18  THRU 119.
+
+       01  WS-BIRTH-YEAR             PIC 9(04).
+       01  WS-BIRTH-MONTH-DAY        PIC 9(04).
+       01  WS-RUN-YEAR               PIC 9(04).
+       01  WS-RUN-MONTH-DAY          PIC 9(04).
+
+       01  WS-MAX-RIDES              PIC 9(05) COMP VALUE 200.
+       01  WS-RIDE-COUNT             PIC 9(05) COMP VALUE ZERO.
+       01  WS-RIDE-TABLE.
+           05 WS-RIDE-ENTRY OCCURS 1 TO 200 TIMES
+                 DEPENDING ON WS-RIDE-COUNT
+                 INDEXED BY RD-IDX.
+              10 WS-RIDE-ID          PIC X(06).
+              10 WS-RIDE-NOM         PIC X(20).
+              10 WS-RIDE-MIN-HEIGHT  PIC 9(03).
+
+       01  WS-COUNTERS.
+           05 WS-VISITOR-COUNT       PIC 9(05) COMP VALUE ZERO.
+           05 WS-ALLOW-COUNT         PIC 9(05) COMP VALUE ZERO.
+           05 WS-DENY-COUNT          PIC 9(05) COMP VALUE ZERO.
+
+      ***************************
+       PROCEDURE DIVISION.
+      ***************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+           PERFORM 2000-CHECK-VISITOR THRU 2000-EXIT
+               UNTIL END-OF-REQUESTS.
+
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+
+           IF WS-DENY-COUNT > ZERO THEN
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT RIDE-MASTER.
+           PERFORM 1100-LOAD-RIDE THRU 1100-EXIT
+               UNTIL END-OF-RIDES OR WS-RIDE-COUNT >= WS-MAX-RIDES.
+           CLOSE RIDE-MASTER.
+
+           OPEN INPUT  GATE-CHECK-REQUESTS.
+           OPEN OUTPUT GATE-CHECK-DECISIONS.
+           PERFORM 2900-READ-REQUEST THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-LOAD-RIDE.
+           READ RIDE-MASTER
+              AT END SET END-OF-RIDES TO TRUE
+           END-READ.
+           IF NOT END-OF-RIDES THEN
+              ADD 1 TO WS-RIDE-COUNT
+              MOVE RM-RIDE-ID    TO WS-RIDE-ID(WS-RIDE-COUNT)
+              MOVE RM-RIDE-NOM   TO WS-RIDE-NOM(WS-RIDE-COUNT)
+              MOVE RM-MIN-HEIGHT TO WS-RIDE-MIN-HEIGHT(WS-RIDE-COUNT)
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * AGE IS THE NUMBER OF BIRTHDAYS ALREADY REACHED THIS
+      * YEAR: THE RUN YEAR MINUS THE BIRTH YEAR, LESS ONE IF
+      * THIS YEAR'S BIRTHDAY (MONTH/DAY) HASN'T HAPPENED YET.
+      *-------------------------------------------------
+       2000-CHECK-VISITOR.
+           DIVIDE GCR-DATE-OF-BIRTH BY 10000 GIVING WS-BIRTH-YEAR
+               REMAINDER WS-BIRTH-MONTH-DAY.
+           DIVIDE WS-RUN-DATE BY 10000 GIVING WS-RUN-YEAR
+               REMAINDER WS-RUN-MONTH-DAY.
+
+           COMPUTE WS-AGE = WS-RUN-YEAR - WS-BIRTH-YEAR.
+           IF WS-RUN-MONTH-DAY < WS-BIRTH-MONTH-DAY THEN
+              SUBTRACT 1 FROM WS-AGE
+           END-IF.
+
+           MOVE SPACES TO GATE-CHECK-DECISION-RECORD.
+
+           MOVE GCR-VISITOR-ID TO GCD-VISITOR-ID.
+           MOVE GCR-RIDE-ID    TO GCD-RIDE-ID.
+           MOVE WS-AGE         TO GCD-AGE.
+           MOVE GCR-HEIGHT     TO GCD-HEIGHT.
+
+           EVALUATE TRUE
+              WHEN BEBE
+                 MOVE 'B'    TO GCD-BRACKET-CODE
+                 MOVE 'BEBE' TO GCD-BRACKET-LABEL
+              WHEN ENFANT
+                 MOVE 'E'      TO GCD-BRACKET-CODE
+                 MOVE 'ENFANT' TO GCD-BRACKET-LABEL
+              WHEN ADOLESCENT
+                 MOVE 'A'          TO GCD-BRACKET-CODE
+                 MOVE 'ADOLESCENT' TO GCD-BRACKET-LABEL
+              WHEN MAJEUR
+                 MOVE 'M'      TO GCD-BRACKET-CODE
+                 MOVE 'MAJEUR' TO GCD-BRACKET-LABEL
+              WHEN OTHER
+                 MOVE 'X'       TO GCD-BRACKET-CODE
+                 MOVE 'UNKNOWN' TO GCD-BRACKET-LABEL
+           END-EVALUATE.
+
+           IF NOT BEBE AND NOT ENFANT AND NOT ADOLESCENT
+              AND NOT MAJEUR THEN
+              MOVE ZERO           TO GCD-MIN-HEIGHT
+              MOVE 'DENY'         TO GCD-DECISION
+              MOVE 'AGE OUT OF RANGE' TO GCD-REASON
+              ADD 1 TO WS-DENY-COUNT
+           ELSE
+              PERFORM 2100-FIND-RIDE THRU 2100-EXIT
+              IF RIDE-FOUND THEN
+                 MOVE WS-RIDE-MIN-HEIGHT(RD-IDX) TO GCD-MIN-HEIGHT
+                 IF GCR-HEIGHT >= WS-RIDE-MIN-HEIGHT(RD-IDX) THEN
+                    MOVE 'ALLOW' TO GCD-DECISION
+                    MOVE SPACES  TO GCD-REASON
+                    ADD 1 TO WS-ALLOW-COUNT
+                 ELSE
+                    MOVE 'DENY'  TO GCD-DECISION
+                    MOVE 'BELOW MINIMUM HEIGHT' TO GCD-REASON
+                    ADD 1 TO WS-DENY-COUNT
+                 END-IF
+              ELSE
+                 MOVE ZERO           TO GCD-MIN-HEIGHT
+                 MOVE 'DENY'         TO GCD-DECISION
+                 MOVE 'RIDE NOT ON FILE' TO GCD-REASON
+                 ADD 1 TO WS-DENY-COUNT
+              END-IF
+           END-IF.
+
+           WRITE GATE-CHECK-DECISION-RECORD.
+           ADD 1 TO WS-VISITOR-COUNT.
+
+           PERFORM 2900-READ-REQUEST THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-FIND-RIDE.
+           SET WS-RIDE-FOUND-SW TO 'N'.
+           SET RD-IDX TO 1.
+           PERFORM 2110-COMPARE-RIDE THRU 2110-EXIT
+               UNTIL RD-IDX > WS-RIDE-COUNT OR RIDE-FOUND.
+       2100-EXIT.
+           EXIT.
+
+       2110-COMPARE-RIDE.
+           IF WS-RIDE-ID(RD-IDX) = GCR-RIDE-ID THEN
+              SET RIDE-FOUND TO TRUE
+           ELSE
+              SET RD-IDX UP BY 1
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+       2900-READ-REQUEST.
+           READ GATE-CHECK-REQUESTS
+              AT END SET END-OF-REQUESTS TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       8000-FINALIZE.
+           CLOSE GATE-CHECK-REQUESTS.
+           CLOSE GATE-CHECK-DECISIONS.
+           DISPLAY 'VISITORS CHECKED : ' WS-VISITOR-COUNT.
+           DISPLAY 'ALLOWED          : ' WS-ALLOW-COUNT.
+           DISPLAY 'DENIED           : ' WS-DENY-COUNT.
+       8000-EXIT.
+           EXIT.
