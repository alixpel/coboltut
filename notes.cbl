@@ -2,39 +2,246 @@
        IDENTIFICATION DIVISION.
       **************************
        PROGRAM-ID.  Notes.
-       AUTHOR. ALIXPEL. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 10/04/23. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. ALIXPEL.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 10/04/23.
+       DATE-COMPILED. 01/01/08.
        SECURITY. NON-CONFIDENTIAL.
 
+      **************************
+      * MODIFICATION HISTORY
+      * 09/08/26  AP  CALLABLE FROM DAILYCYCLE AS THE
+      *               GRADEBOOK STEP; LOGS COMPLETION TO
+      *               CYCLE-LOG.
+      * 09/08/26  AP  PROCESSES EVERY STUDENT IN STUDENT-
+      *               GRADES INSTEAD OF ONE HARDCODED NOTE
+      *               AND PRINTS A GRADE-DISTRIBUTION REPORT.
+      * 09/08/26  AP  GRADE-BAND CUTOFFS NOW COME FROM THE
+      *               GRADE-SCALE-PARM FILE INSTEAD OF BEING
+      *               WIRED INTO THE PROGRAM; DEFAULTS APPLY
+      *               WHEN THE FILE IS NOT SUPPLIED.
+      * 09/08/26  AP  RETURNS CYC-RETURN-CODE 4 TO DAILYCYCLE
+      *               WHEN ANY STUDENT FALLS IN THE
+      *               INSUFFISANT BAND, INSTEAD OF ALWAYS
+      *               REPORTING ZERO, SO THE CYCLE LOG SHOWS
+      *               WHICH STEP NEEDS FOLLOW-UP.
+      * 09/08/26  AP  STUDENT-GRADE-RECORD NOW COMES FROM THE
+      *               SHARED STUDGRD COPYBOOK ALSO USED BY
+      *               TRANSCRIPT, INSTEAD OF BEING DEFINED
+      *               HERE INDEPENDENTLY.
+      **************************
+
+      **************************
+       ENVIRONMENT DIVISION.
+      **************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES ASSIGN TO "STUGRAD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-GRADES-STATUS.
+
+           SELECT GRADE-DISTRIBUTION ASSIGN TO "GRADEDST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADE-DIST-STATUS.
+
+           COPY "gradpsel.cpy".
+
+           COPY "cyclgsel.cpy".
+
       **************************
        DATA DIVISION.
       **************************
+       FILE SECTION.
+       FD  STUDENT-GRADES.
+           COPY "studgrd.cpy".
+
+       FD  GRADE-DISTRIBUTION.
+       01  GRADE-DISTRIBUTION-RECORD PIC X(60).
+
+           COPY "gradpfd.cpy".
+
+           COPY "cyclgfd.cpy".
+
        WORKING-STORAGE SECTION.
        01  NOTE PIC 9(2).
-      
+
+       01  WS-GRADE-SCALE.
+           05 WS-INSUFFISANT-MAX    PIC 9(02) VALUE 09.
+           05 WS-PASSABLE-MAX       PIC 9(02) VALUE 11.
+           05 WS-BIEN-MAX           PIC 9(02) VALUE 14.
+
+       01  WS-STUDENT-GRADES-STATUS PIC X(02).
+       01  WS-GRADE-DIST-STATUS     PIC X(02).
+       01  WS-GRADE-SCALE-STATUS    PIC X(02).
+       01  WS-CYCLE-LOG-STATUS      PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-GRADES-EOF-SW      PIC X(01) VALUE 'N'.
+              88 END-OF-GRADES      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05 WS-STUDENT-COUNT      PIC 9(05) COMP VALUE ZERO.
+           05 WS-INSUFFISANT-COUNT  PIC 9(05) COMP VALUE ZERO.
+           05 WS-PASSABLE-COUNT     PIC 9(05) COMP VALUE ZERO.
+           05 WS-BIEN-COUNT         PIC 9(05) COMP VALUE ZERO.
+           05 WS-TRES-BIEN-COUNT    PIC 9(05) COMP VALUE ZERO.
+
+       01  WS-REPORT-LINE           PIC X(60).
+       01  WS-REPORT-COUNT-ED       PIC ZZZZ9.
+
+       LINKAGE SECTION.
+           COPY "cycparm.cpy".
+
       ***************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING CYC-PARM-AREA.
       ***************************
-           MOVE 12 TO NOTE.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 1100-LOAD-GRADE-SCALE THRU 1100-EXIT.
+           PERFORM 2000-GRADE-STUDENT THRU 2000-EXIT
+               UNTIL END-OF-GRADES.
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+           PERFORM 8100-PRINT-DISTRIBUTION THRU 8100-EXIT.
 
-           IF NOTE < 10 THEN
-              DISPLAY 'NOTE INSUFFISANTE'
-           ELSE 
-              IF NOTE >= 10 AND NOTE < 12
+           IF WS-INSUFFISANT-COUNT > ZERO THEN
+              MOVE 4 TO CYC-RETURN-CODE
+           END-IF.
+
+           PERFORM 9800-LOG-CYCLE-STEP THRU 9800-EXIT.
+
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO CYC-RETURN-CODE.
+           OPEN INPUT STUDENT-GRADES.
+           PERFORM 2900-READ-GRADE THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * GRADE-SCALE-PARM IS OPTIONAL - WHEN IT IS NOT
+      * SUPPLIED WITH THE RUN THE COMPILED-IN DEFAULTS
+      * (09/11/14) STAY IN EFFECT.
+      *-------------------------------------------------
+       1100-LOAD-GRADE-SCALE.
+           OPEN INPUT GRADE-SCALE-PARM.
+           IF WS-GRADE-SCALE-STATUS = '00' THEN
+              READ GRADE-SCALE-PARM
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE GSP-INSUFFISANT-MAX TO WS-INSUFFISANT-MAX
+                    MOVE GSP-PASSABLE-MAX    TO WS-PASSABLE-MAX
+                    MOVE GSP-BIEN-MAX        TO WS-BIEN-MAX
+              END-READ
+              CLOSE GRADE-SCALE-PARM
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       2000-GRADE-STUDENT.
+           MOVE SG-NOTE TO NOTE.
+
+           EVALUATE TRUE
+              WHEN NOTE <= WS-INSUFFISANT-MAX
+                 DISPLAY 'NOTE INSUFFISANTE'
+                 ADD 1 TO WS-INSUFFISANT-COUNT
+              WHEN NOTE <= WS-PASSABLE-MAX
                  DISPLAY 'NOTE PASSABLE'
-              ELSE
-                 IF NOTE >= 12 AND NOTE < 15
-                    DISPLAY 'BIEN'
-                 ELSE
-                    DISPLAY 'TRES BIEN'
-                 END-IF
-              END-IF
-           END-IF
-
-           STOP RUN.
-       
-
-      
-             
\ No newline at end of file
+                 ADD 1 TO WS-PASSABLE-COUNT
+              WHEN NOTE <= WS-BIEN-MAX
+                 DISPLAY 'BIEN'
+                 ADD 1 TO WS-BIEN-COUNT
+              WHEN OTHER
+                 DISPLAY 'TRES BIEN'
+                 ADD 1 TO WS-TRES-BIEN-COUNT
+           END-EVALUATE
+
+           ADD 1 TO WS-STUDENT-COUNT.
+           PERFORM 2900-READ-GRADE THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2900-READ-GRADE.
+           READ STUDENT-GRADES
+              AT END SET END-OF-GRADES TO TRUE
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       8000-FINALIZE.
+           CLOSE STUDENT-GRADES.
+       8000-EXIT.
+           EXIT.
+
+      *-------------------------------------------------
+      * GRADE-DISTRIBUTION REPORT - HOW MANY STUDENTS FALL
+      * IN EACH BAND, SO TEACHERS DON'T HAVE TO TALLY IT BY
+      * HAND FROM INDIVIDUAL GRADE PRINTOUTS.
+      *-------------------------------------------------
+       8100-PRINT-DISTRIBUTION.
+           OPEN OUTPUT GRADE-DISTRIBUTION.
+
+           MOVE SPACES TO GRADE-DISTRIBUTION-RECORD.
+           STRING 'GRADE DISTRIBUTION  RUN DATE ' CYC-RUN-DATE
+               DELIMITED BY SIZE INTO GRADE-DISTRIBUTION-RECORD.
+           WRITE GRADE-DISTRIBUTION-RECORD.
+
+           MOVE 'BAND               COUNT' TO GRADE-DISTRIBUTION-RECORD.
+           WRITE GRADE-DISTRIBUTION-RECORD.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'INSUFFISANT'      TO WS-REPORT-LINE(1:15).
+           MOVE WS-INSUFFISANT-COUNT TO WS-REPORT-COUNT-ED.
+           MOVE WS-REPORT-COUNT-ED TO WS-REPORT-LINE(17:5).
+           MOVE WS-REPORT-LINE TO GRADE-DISTRIBUTION-RECORD.
+           WRITE GRADE-DISTRIBUTION-RECORD.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'PASSABLE'         TO WS-REPORT-LINE(1:15).
+           MOVE WS-PASSABLE-COUNT TO WS-REPORT-COUNT-ED.
+           MOVE WS-REPORT-COUNT-ED TO WS-REPORT-LINE(17:5).
+           MOVE WS-REPORT-LINE TO GRADE-DISTRIBUTION-RECORD.
+           WRITE GRADE-DISTRIBUTION-RECORD.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'BIEN'             TO WS-REPORT-LINE(1:15).
+           MOVE WS-BIEN-COUNT TO WS-REPORT-COUNT-ED.
+           MOVE WS-REPORT-COUNT-ED TO WS-REPORT-LINE(17:5).
+           MOVE WS-REPORT-LINE TO GRADE-DISTRIBUTION-RECORD.
+           WRITE GRADE-DISTRIBUTION-RECORD.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'TRES BIEN'        TO WS-REPORT-LINE(1:15).
+           MOVE WS-TRES-BIEN-COUNT TO WS-REPORT-COUNT-ED.
+           MOVE WS-REPORT-COUNT-ED TO WS-REPORT-LINE(17:5).
+           MOVE WS-REPORT-LINE TO GRADE-DISTRIBUTION-RECORD.
+           WRITE GRADE-DISTRIBUTION-RECORD.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'TOTAL'            TO WS-REPORT-LINE(1:15).
+           MOVE WS-STUDENT-COUNT TO WS-REPORT-COUNT-ED.
+           MOVE WS-REPORT-COUNT-ED TO WS-REPORT-LINE(17:5).
+           MOVE WS-REPORT-LINE TO GRADE-DISTRIBUTION-RECORD.
+           WRITE GRADE-DISTRIBUTION-RECORD.
+
+           CLOSE GRADE-DISTRIBUTION.
+       8100-EXIT.
+           EXIT.
+
+       9800-LOG-CYCLE-STEP.
+           OPEN EXTEND CYCLE-LOG.
+           MOVE 'NOTES'          TO CLR-STEP-NAME.
+           MOVE CYC-RUN-DATE     TO CLR-RUN-DATE.
+           ACCEPT CLR-TIME FROM TIME.
+           MOVE CYC-RETURN-CODE  TO CLR-RETURN-CODE.
+           IF WS-INSUFFISANT-COUNT > ZERO THEN
+              MOVE 'GRADEBOOK - INSUFFISANT GRADES FOUND'
+                  TO CLR-MESSAGE
+           ELSE
+              MOVE 'GRADEBOOK COMPLETE' TO CLR-MESSAGE
+           END-IF.
+           WRITE CYCLE-LOG-RECORD.
+           CLOSE CYCLE-LOG.
+       9800-EXIT.
+           EXIT.
